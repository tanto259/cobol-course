@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EXCRPT.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** CONSOLIDATED DAILY EXCEPTIONS REPORT.
+      *****
+      ***** READS THE REJECTED-RECORD FILES WRITTEN BY FAVRFP, MEDCLAIM
+      ***** AND HOSPEDIT -- EACH IN THE SHARED EXCEPTION-REC LAYOUT
+      ***** (SEE EXCREC.CPY) -- AND PRINTS THEM AS ONE REPORT, SO
+      ***** EXCEPTIONS CAN BE REVIEWED IN ONE PLACE INSTEAD OF CHECKING
+      ***** EACH JOB'S OWN REJECT FILE BY HAND.
+      *****
+      ***** THE THREE INPUTS ARE READ ONE AFTER ANOTHER, NOT MERGED,
+      ***** SINCE THEY CARRY NO COMMON KEY TO MERGE ON.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAVEXCP
+           ASSIGN TO INVLID
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FAVEXCP-ST.
+           SELECT MEDEXCP
+           ASSIGN TO MEDEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MEDEXCP-ST.
+           SELECT HOSEXCP
+           ASSIGN TO ERRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HOSEXCP-ST.
+           SELECT EXCRPTF
+           ASSIGN TO EXCRPTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCRPTF-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAVEXCP
+           RECORD CONTAINS 150 CHARACTERS.
+       01  FAVEXCP-REC                 PIC X(150).
+
+       FD  MEDEXCP
+           RECORD CONTAINS 150 CHARACTERS.
+       01  MEDEXCP-REC                 PIC X(150).
+
+       FD  HOSEXCP
+           RECORD CONTAINS 150 CHARACTERS.
+       01  HOSEXCP-REC                 PIC X(150).
+
+       FD  EXCRPTF
+           RECORD CONTAINS 133 CHARACTERS.
+       01  EXCRPTF-REC                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY EXCREC.
+
+       01  FLAGS.
+           05  FAVEXCP-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-FAVEXCP                     VALUE 'Y'.
+           05  MEDEXCP-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-MEDEXCP                     VALUE 'Y'.
+           05  HOSEXCP-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-HOSEXCP                     VALUE 'Y'.
+           05  FAVEXCP-ST              PIC X(02).
+               88  FX-NORMAL                           VALUE '00'.
+           05  MEDEXCP-ST              PIC X(02).
+               88  MX-NORMAL                           VALUE '00'.
+           05  HOSEXCP-ST              PIC X(02).
+               88  HX-NORMAL                           VALUE '00'.
+           05  EXCRPTF-ST              PIC X(02).
+               88  RP-NORMAL                           VALUE '00'.
+
+       01  CURRENT-DATE-WS.
+           05  HDR-CURRENT-DATE        PIC 9(08).
+
+       77  FAVEXCP-COUNT               PIC 9(05)       VALUE 0.
+       77  MEDEXCP-COUNT               PIC 9(05)       VALUE 0.
+       77  HOSEXCP-COUNT               PIC 9(05)       VALUE 0.
+
+       01  HEADER-LINE-01.
+           05  FILLER                  PIC X(48)       VALUE SPACES.
+           05  FILLER                  PIC X(30)
+                    VALUE 'Consolidated Exceptions Report'.
+
+       01  HEADER-LINE-02.
+           05  FILLER                  PIC X(10)       VALUE 'SOURCE'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(10)       VALUE 'DATE'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(06)       VALUE 'CODE'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(30)       VALUE 'REASON'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(30)
+                    VALUE 'ORIGINAL DATA'.
+
+       01  HEADER-LINE-03.
+           05  FILLER                  PIC X(10)       VALUE ALL '-'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(10)       VALUE ALL '-'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(06)       VALUE ALL '-'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(30)       VALUE ALL '-'.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(30)       VALUE ALL '-'.
+
+       01  CONTENT-LINE.
+           05  CON-SOURCE-PGM          PIC X(10).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  CON-EXCEPTION-DATE      PIC 9(08).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  CON-REASON-CODE         PIC X(06).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  CON-REASON-DESC         PIC X(30).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  CON-ORIGINAL-DATA       PIC X(45).
+
+       01  FOOTER-LINE.
+           05  FILLER                  PIC X(15)       VALUE 'FAVRFP:'.
+           05  FOOTER-FAVEXCP          PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  FILLER                  PIC X(15)
+                    VALUE 'MEDCLAIM:'.
+           05  FOOTER-MEDEXCP          PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  FILLER                  PIC X(15)
+                    VALUE 'HOSPEDIT:'.
+           05  FOOTER-HOSEXCP          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-REPORT-FAVEXCP UNTIL NO-MORE-FAVEXCP.
+           PERFORM 300-REPORT-MEDEXCP UNTIL NO-MORE-MEDEXCP.
+           PERFORM 400-REPORT-HOSEXCP UNTIL NO-MORE-HOSEXCP.
+           PERFORM 500-PRINT-FOOTER.
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO HDR-CURRENT-DATE.
+           PERFORM 150-OPEN-FILES.
+           PERFORM 550-PRINT-HEADERS.
+           PERFORM 210-READ-FAVEXCP.
+           PERFORM 310-READ-MEDEXCP.
+           PERFORM 410-READ-HOSEXCP.
+
+       150-OPEN-FILES.
+           OPEN INPUT FAVEXCP
+           IF NOT FX-NORMAL
+                DISPLAY 'ERROR OPENING FAVEXCP'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT MEDEXCP
+           IF NOT MX-NORMAL
+                DISPLAY 'ERROR OPENING MEDEXCP'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT HOSEXCP
+           IF NOT HX-NORMAL
+                DISPLAY 'ERROR OPENING HOSEXCP'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT EXCRPTF
+           IF NOT RP-NORMAL
+                DISPLAY 'ERROR OPENING EXCRPTF'
+                GO TO 999-RETURN-ERR.
+
+       200-REPORT-FAVEXCP.
+           MOVE FAVEXCP-REC TO EXCEPTION-REC.
+           PERFORM 600-PRINT-CONTENT.
+           ADD 1 TO FAVEXCP-COUNT.
+           PERFORM 210-READ-FAVEXCP.
+
+       210-READ-FAVEXCP.
+           READ FAVEXCP
+               AT END MOVE 'Y' TO FAVEXCP-EOF
+           END-READ.
+
+           IF NOT (FX-NORMAL OR NO-MORE-FAVEXCP)
+                DISPLAY 'ERROR READING FAVEXCP'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       300-REPORT-MEDEXCP.
+           MOVE MEDEXCP-REC TO EXCEPTION-REC.
+           PERFORM 600-PRINT-CONTENT.
+           ADD 1 TO MEDEXCP-COUNT.
+           PERFORM 310-READ-MEDEXCP.
+
+       310-READ-MEDEXCP.
+           READ MEDEXCP
+               AT END MOVE 'Y' TO MEDEXCP-EOF
+           END-READ.
+
+           IF NOT (MX-NORMAL OR NO-MORE-MEDEXCP)
+                DISPLAY 'ERROR READING MEDEXCP'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       400-REPORT-HOSEXCP.
+           MOVE HOSEXCP-REC TO EXCEPTION-REC.
+           PERFORM 600-PRINT-CONTENT.
+           ADD 1 TO HOSEXCP-COUNT.
+           PERFORM 410-READ-HOSEXCP.
+
+       410-READ-HOSEXCP.
+           READ HOSEXCP
+               AT END MOVE 'Y' TO HOSEXCP-EOF
+           END-READ.
+
+           IF NOT (HX-NORMAL OR NO-MORE-HOSEXCP)
+                DISPLAY 'ERROR READING HOSEXCP'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       500-PRINT-FOOTER.
+           MOVE FAVEXCP-COUNT TO FOOTER-FAVEXCP.
+           MOVE MEDEXCP-COUNT TO FOOTER-MEDEXCP.
+           MOVE HOSEXCP-COUNT TO FOOTER-HOSEXCP.
+           WRITE EXCRPTF-REC FROM FOOTER-LINE.
+
+       550-PRINT-HEADERS.
+           WRITE EXCRPTF-REC FROM HEADER-LINE-01.
+           MOVE SPACES TO EXCRPTF-REC.
+           WRITE EXCRPTF-REC.
+           WRITE EXCRPTF-REC FROM HEADER-LINE-02.
+           WRITE EXCRPTF-REC FROM HEADER-LINE-03.
+
+       600-PRINT-CONTENT.
+           MOVE EXC-SOURCE-PGM        TO CON-SOURCE-PGM.
+           MOVE EXC-EXCEPTION-DATE    TO CON-EXCEPTION-DATE.
+           MOVE EXC-REASON-CODE       TO CON-REASON-CODE.
+           MOVE EXC-REASON-DESC       TO CON-REASON-DESC.
+           MOVE EXC-ORIGINAL-DATA (1:45) TO CON-ORIGINAL-DATA.
+
+           WRITE EXCRPTF-REC FROM CONTENT-LINE.
+
+       900-CLEANUP.
+           CLOSE FAVEXCP, MEDEXCP, HOSEXCP, EXCRPTF.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
