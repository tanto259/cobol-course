@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     NITEBAT.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** NIGHTLY BATCH SUITE DRIVER.
+      *****
+      ***** CALLS FAVRFP, MEDCLAIM, HOSPEDIT AND SALESRPT IN THE ORDER
+      ***** THEY NEED TO RUN, STOPS THE CHAIN THE MOMENT ANY STEP SETS
+      ***** A NONZERO RETURN-CODE, AND PRINTS ONE END-OF-NIGHT STATUS
+      ***** LINE PER STEP SO THE WHOLE SUITE CAN BE CHECKED AT A
+      ***** GLANCE INSTEAD OF FOUR SEPARATE SUBMIT-AND-CHECK CYCLES.
+      *****
+      ***** FAVRFP AND MEDCLAIM/HOSPEDIT ARE INDEPENDENT OF EACH OTHER,
+      ***** BUT SALESRPT IS RUN LAST SINCE IT REPORTS ON THE SAME
+      ***** DAY'S ACTIVITY THE OTHER THREE HAVE JUST PRODUCED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NITERPT
+           ASSIGN TO NITERPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NITERPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NITERPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  NITERPT-REC                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  NITERPT-ST              PIC X(02).
+               88  NR-NORMAL                           VALUE '00'.
+           05  CHAIN-ABORTED-SW        PIC X(01)       VALUE 'N'.
+               88  CHAIN-ABORTED                       VALUE 'Y'.
+
+       01  STEP-NAME                   PIC X(08).
+       01  STEP-RETURN-CODE            PIC S9(04) COMP.
+
+       01  STATUS-LINE.
+           05  SL-STEP-NAME            PIC X(08).
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  SL-STATUS               PIC X(09).
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  SL-RETURN-CODE          PIC ---9.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-OPEN-FILES.
+
+           PERFORM 200-RUN-FAVRFP.
+
+           IF NOT CHAIN-ABORTED
+                PERFORM 210-RUN-MEDCLAIM
+           END-IF.
+
+           IF NOT CHAIN-ABORTED
+                PERFORM 220-RUN-HOSPEDIT
+           END-IF.
+
+           IF CHAIN-ABORTED
+                PERFORM 240-WRITE-ABORT-LINE
+           ELSE
+                PERFORM 230-RUN-SALESRPT
+           END-IF.
+
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-OPEN-FILES.
+           OPEN OUTPUT NITERPT
+           IF NOT NR-NORMAL
+                DISPLAY 'ERROR OPENING NITERPT'
+                MOVE 16 TO RETURN-CODE
+                GOBACK.
+
+       200-RUN-FAVRFP.
+           CALL "FAVRFP".
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+           MOVE "FAVRFP"    TO STEP-NAME.
+           PERFORM 300-WRITE-STATUS.
+
+       210-RUN-MEDCLAIM.
+           CALL "MEDCLAIM".
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+           MOVE "MEDCLAIM"  TO STEP-NAME.
+           PERFORM 300-WRITE-STATUS.
+
+       220-RUN-HOSPEDIT.
+           CALL "HOSPEDIT".
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+           MOVE "HOSPEDIT"  TO STEP-NAME.
+           PERFORM 300-WRITE-STATUS.
+
+       230-RUN-SALESRPT.
+           CALL "SALESRPT".
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+           MOVE "SALESRPT"  TO STEP-NAME.
+           PERFORM 300-WRITE-STATUS.
+
+      * A step that sets a nonzero RETURN-CODE stops the chain; the
+      * remaining steps are never called.
+       300-WRITE-STATUS.
+           MOVE STEP-NAME         TO SL-STEP-NAME.
+           MOVE STEP-RETURN-CODE  TO SL-RETURN-CODE.
+           IF STEP-RETURN-CODE = ZERO
+                MOVE 'COMPLETED' TO SL-STATUS
+           ELSE
+                MOVE 'FAILED'    TO SL-STATUS
+                MOVE 'Y'         TO CHAIN-ABORTED-SW
+           END-IF.
+
+           WRITE NITERPT-REC FROM STATUS-LINE.
+
+       240-WRITE-ABORT-LINE.
+           MOVE "NIGHTLY BATCH CHAIN ABORTED - SALESRPT SKIPPED"
+               TO NITERPT-REC.
+           WRITE NITERPT-REC.
+
+       900-CLEANUP.
+           CLOSE NITERPT.
