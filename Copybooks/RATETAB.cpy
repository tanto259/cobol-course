@@ -0,0 +1,7 @@
+      * Shared rate-table record layout for RATETAB, a small
+      * code/value lookup file read at startup by MEDCLAIM, HOSPEDIT
+      * and FAVRFP so a rate change is a data update rather than a
+      * recompile in three separate programs.
+       01  RATE-REC.
+           05  RATE-CODE               PIC X(08).
+           05  RATE-VALUE              PIC 9(01)V9(05).
