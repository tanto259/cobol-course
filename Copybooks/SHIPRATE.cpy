@@ -0,0 +1,10 @@
+      * Shipping-rate table record layout for SHIPRATE, keyed by
+      * destination region (SHIP-REGION-CODE, the same code FAVRFP's
+      * RFP-REC carries as SHIP-TO) and instrument weight class
+      * (SHIP-WEIGHT-CLASS), so a freight-contract change is a data
+      * update rather than a recompile.  Supersedes the flat
+      * in-country/out-of-country RATETAB rates.
+       01  SHIP-RATE-REC.
+           05  SHIP-REGION-CODE        PIC X(03).
+           05  SHIP-WEIGHT-CLASS       PIC X(01).
+           05  SHIP-RATE-PCT           PIC 9(01)V9(05).
