@@ -0,0 +1,7 @@
+      * Daily exchange-rate record layout for EXCHRATE, a small
+      * currency-code/USD-conversion-rate lookup file read at startup
+      * by FAVRFP so a vendor quote in a foreign currency can be
+      * converted to USD before it is added into GRAND-TOTAL.
+       01  EXCH-REC.
+           05  EXCH-CURRENCY-CODE      PIC X(03).
+           05  EXCH-RATE-TO-USD        PIC 9(03)V9(05).
