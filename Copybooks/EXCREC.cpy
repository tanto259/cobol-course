@@ -0,0 +1,10 @@
+      * Shared rejected-record layout written by any batch job that
+      * needs to report a record it could not process, so one
+      * consolidated report (EXCRPT) can be run across all of them
+      * instead of checking each job's own exception file by hand.
+       01  EXCEPTION-REC.
+           05  EXC-SOURCE-PGM          PIC X(08).
+           05  EXC-EXCEPTION-DATE      PIC 9(08).
+           05  EXC-REASON-CODE         PIC X(04).
+           05  EXC-REASON-DESC         PIC X(30).
+           05  EXC-ORIGINAL-DATA       PIC X(100).
