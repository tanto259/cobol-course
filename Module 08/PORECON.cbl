@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PORECON.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** MONTHLY RECONCILIATION BETWEEN FAVRFP'S APPROVED RFP
+      ***** PROPOSALS (PROPOSAL, PROP-REC LAYOUT) AND THE ACTUAL
+      ***** PURCHASE ORDERS PLACED AGAINST THEM (PURCHORD).
+      *****
+      ***** LOADS PURCHORD INTO A TABLE KEYED BY ARTIST-ACCT-NO, THEN
+      ***** WALKS PROPOSAL LOOKING FOR A MATCHING ORDER.  AN APPROVED
+      ***** PROPOSAL LINE WITH NO MATCHING ORDER, AND A PURCHASE ORDER
+      ***** LEFT UNMATCHED AFTER ALL PROPOSALS ARE CHECKED, ARE BOTH
+      ***** WRITTEN TO PORPT AS A VARIANCE.
+      *****
+      ***** PROPOSAL IS A PRINT FILE, NOT A CLEAN EXTRACT -- IT ALSO
+      ***** CARRIES FAVRFP'S REPORT HEADERS, FOOTERS, AND GENRE
+      ***** SUBTOTAL LINES.  ONLY LINES WHOSE FIRST EIGHT BYTES ARE A
+      ***** NUMERIC ARTIST-ACCT-NO ARE TREATED AS PROPOSAL DATA; EVERY
+      ***** OTHER LINE IS SKIPPED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPOSAL-IN
+           ASSIGN TO PROPOSAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PROPOSAL-IN-ST.
+           SELECT PO-IN
+           ASSIGN TO PURCHORD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PO-IN-ST.
+           SELECT PORPT
+           ASSIGN TO PORPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PORPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPOSAL-IN
+           RECORD CONTAINS 133 CHARACTERS.
+       01  PROPOSAL-REC.
+           05  PR-ACCT-NO-I            PIC X(08).
+           05  FILLER                  PIC X(125).
+
+       FD  PO-IN
+           RECORD CONTAINS 30 CHARACTERS.
+       01  PO-IN-REC.
+           05  PO-ACCT-NO-I            PIC X(08).
+           05  PO-ORDER-DATE-I         PIC 9(08).
+           05  PO-ORDER-AMT-I          PIC S9(07)V99.
+           05  FILLER                  PIC X(05).
+
+       FD  PORPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  PORPT-REC                   PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  PROPOSAL-EOF            PIC X(01)       VALUE 'N'.
+               88  NO-MORE-PROPOSAL                    VALUE 'Y'.
+           05  PO-EOF                  PIC X(01)       VALUE 'N'.
+               88  NO-MORE-PO                          VALUE 'Y'.
+           05  PROPOSAL-IN-ST          PIC X(02).
+               88  PR-NORMAL                           VALUE '00'.
+           05  PO-IN-ST                PIC X(02).
+               88  PO-NORMAL                           VALUE '00'.
+           05  PORPT-ST                PIC X(02).
+               88  PP-NORMAL                           VALUE '00'.
+
+      * Every purchase order placed this month, so PROPOSAL can be
+      * checked against it one line at a time without re-reading
+      * PURCHORD for every proposal.  PO-MATCHED is set as each order
+      * is claimed by a matching proposal; anything left unmatched
+      * after PROPOSAL is exhausted was ordered without approval.
+       01  PO-TABLE.
+           05  PO-ITEM OCCURS 5000 TIMES
+                   INDEXED BY PO-IDX.
+               10  PO-ACCT-NO              PIC X(08).
+               10  PO-ORDER-DATE           PIC 9(08).
+               10  PO-ORDER-AMT            PIC S9(07)V99.
+               10  PO-MATCHED              PIC X(01)   VALUE 'N'.
+                    88  PO-IS-MATCHED               VALUE 'Y'.
+       77  PO-COUNT                    PIC S9(04) COMP VALUE 0.
+       77  PO-SKIPPED-COUNT            PIC S9(04) COMP VALUE 0.
+
+       77  MATCHED-COUNT                PIC 9(05)       VALUE 0.
+       77  APPROVED-NOT-ORDERED-COUNT   PIC 9(05)       VALUE 0.
+       77  ORDERED-NOT-APPROVED-COUNT   PIC 9(05)       VALUE 0.
+
+       01  HEADER-LINE-01.
+           05  FILLER                  PIC X(40)       VALUE SPACES.
+           05  FILLER                  PIC X(41)
+                    VALUE 'Proposal / Purchase Order Variance Report'.
+
+       01  HEADER-LINE-02.
+           05  FILLER                  PIC X(08)       VALUE 'ACCT NO'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(22)       VALUE 'VARIANCE'.
+
+       01  HEADER-LINE-03.
+           05  FILLER                  PIC X(08)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(22)       VALUE ALL '-'.
+
+       01  CONTENT-LINE.
+           05  CON-ACCT-NO             PIC X(08).
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  CON-VARIANCE-DESC       PIC X(22).
+
+       01  FOOTER-LINE.
+           05  FILLER                  PIC X(23)
+                    VALUE 'APPROVED - NOT ORDERED:'.
+           05  FOOTER-APPR-NOT-ORD     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  FILLER                  PIC X(23)
+                    VALUE 'ORDERED - NOT APPROVED:'.
+           05  FOOTER-ORD-NOT-APPR     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'MATCHED:'.
+           05  FOOTER-MATCHED          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-CHECK-PROPOSALS UNTIL NO-MORE-PROPOSAL.
+           PERFORM 280-CHECK-UNORDERED-PO
+               VARYING PO-IDX FROM 1 BY 1
+               UNTIL PO-IDX > PO-COUNT.
+           PERFORM 500-PRINT-FOOTER.
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           PERFORM 300-OPEN-FILES.
+           PERFORM 320-LOAD-PO-TABLE.
+           PERFORM 550-PRINT-HEADERS.
+           PERFORM 400-READ-PROPOSAL.
+
+       200-CHECK-PROPOSALS.
+           PERFORM 250-LOOKUP-PROPOSAL.
+           PERFORM 400-READ-PROPOSAL.
+
+      * A header, footer, or genre-subtotal line from FAVRFP's report
+      * will not have a numeric account number in the first 8 bytes,
+      * so it is skipped rather than treated as a rejected proposal.
+       250-LOOKUP-PROPOSAL.
+           IF PR-ACCT-NO-I IS NUMERIC
+                SET PO-IDX TO 1
+                SEARCH PO-ITEM VARYING PO-IDX
+                    AT END
+                        PERFORM 270-PRINT-APPROVED-NOT-ORDERED
+                    WHEN PO-IDX > PO-COUNT
+                        PERFORM 270-PRINT-APPROVED-NOT-ORDERED
+                    WHEN PO-ACCT-NO (PO-IDX) = PR-ACCT-NO-I
+                        MOVE 'Y' TO PO-MATCHED (PO-IDX)
+                        ADD 1 TO MATCHED-COUNT
+                END-SEARCH
+           END-IF.
+
+       270-PRINT-APPROVED-NOT-ORDERED.
+           MOVE PR-ACCT-NO-I              TO CON-ACCT-NO.
+           MOVE 'APPROVED - NOT ORDERED'  TO CON-VARIANCE-DESC.
+           WRITE PORPT-REC FROM CONTENT-LINE.
+           ADD 1 TO APPROVED-NOT-ORDERED-COUNT.
+
+       280-CHECK-UNORDERED-PO.
+           IF NOT PO-IS-MATCHED (PO-IDX)
+                MOVE PO-ACCT-NO (PO-IDX)       TO CON-ACCT-NO
+                MOVE 'ORDERED - NOT APPROVED'  TO CON-VARIANCE-DESC
+                WRITE PORPT-REC FROM CONTENT-LINE
+                ADD 1 TO ORDERED-NOT-APPROVED-COUNT
+           END-IF.
+
+       300-OPEN-FILES.
+           OPEN INPUT PROPOSAL-IN
+           IF NOT PR-NORMAL
+                DISPLAY 'ERROR OPENING PROPOSAL'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT PO-IN
+           IF NOT PO-NORMAL
+                DISPLAY 'ERROR OPENING PURCHORD'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT PORPT
+           IF NOT PP-NORMAL
+                DISPLAY 'ERROR OPENING PORPT'
+                GO TO 999-RETURN-ERR.
+
+       320-LOAD-PO-TABLE.
+           READ PO-IN
+               AT END MOVE 'Y' TO PO-EOF
+           END-READ.
+           IF NOT (PO-NORMAL OR NO-MORE-PO)
+                DISPLAY 'ERROR READING PURCHORD'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+               UNTIL NO-MORE-PO OR PO-IDX > 5000
+                   ADD 1 TO PO-COUNT
+                   MOVE PO-ACCT-NO-I    TO PO-ACCT-NO (PO-IDX)
+                   MOVE PO-ORDER-DATE-I TO PO-ORDER-DATE (PO-IDX)
+                   MOVE PO-ORDER-AMT-I  TO PO-ORDER-AMT (PO-IDX)
+                   MOVE 'N'             TO PO-MATCHED (PO-IDX)
+                   READ PO-IN
+                       AT END MOVE 'Y' TO PO-EOF
+                   END-READ
+           END-PERFORM.
+
+      * PURCHORD carrying more than 5000 distinct orders runs past
+      * PO-TABLE's capacity -- the rest are drained and counted here
+      * instead of being silently dropped from the reconciliation.
+           PERFORM 330-COUNT-SKIPPED-PO UNTIL NO-MORE-PO.
+           IF PO-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " PO-SKIPPED-COUNT
+                    " PURCHASE ORDER(S) EXCEEDED PO-TABLE CAPACITY OF"
+                    " 5000 AND WERE SKIPPED ***"
+           END-IF.
+
+       330-COUNT-SKIPPED-PO.
+           ADD 1 TO PO-SKIPPED-COUNT.
+           READ PO-IN
+               AT END MOVE 'Y' TO PO-EOF
+           END-READ.
+           IF NOT (PO-NORMAL OR NO-MORE-PO)
+                DISPLAY 'ERROR READING PURCHORD'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       400-READ-PROPOSAL.
+           READ PROPOSAL-IN
+               AT END MOVE 'Y' TO PROPOSAL-EOF
+           END-READ.
+
+           IF NOT (PR-NORMAL OR NO-MORE-PROPOSAL)
+                DISPLAY 'ERROR READING PROPOSAL'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       500-PRINT-FOOTER.
+           MOVE APPROVED-NOT-ORDERED-COUNT TO FOOTER-APPR-NOT-ORD.
+           MOVE ORDERED-NOT-APPROVED-COUNT TO FOOTER-ORD-NOT-APPR.
+           MOVE MATCHED-COUNT              TO FOOTER-MATCHED.
+           WRITE PORPT-REC FROM FOOTER-LINE.
+
+       550-PRINT-HEADERS.
+           WRITE PORPT-REC FROM HEADER-LINE-01.
+           MOVE SPACES TO PORPT-REC.
+           WRITE PORPT-REC.
+           WRITE PORPT-REC FROM HEADER-LINE-02.
+           WRITE PORPT-REC FROM HEADER-LINE-03.
+
+       900-CLEANUP.
+           CLOSE PROPOSAL-IN, PO-IN, PORPT.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
