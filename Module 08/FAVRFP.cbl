@@ -10,15 +10,54 @@
        FILE-CONTROL.
            SELECT RFP-OUT
            ASSIGN TO PROPOSAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS RFP-OUT-ST.
 
            SELECT IVL-OUT
            ASSIGN TO INVLID
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS IVL-OUT-ST.
 
            SELECT RFP-IN
            ASSIGN TO RFPIN
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RFP-IN-ST.
+
+           SELECT VENDOR-IN
+           ASSIGN TO VENDPRC
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS VENDOR-IN-ST.
+
+      *  Shared rate table (see Copybooks/RATETAB.cpy) so the shipping
+      *  and tax rates are a data change, not a recompile.
+           SELECT RATETAB
+           ASSIGN TO RATETAB
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RATETAB-ST.
+
+      *  Daily currency-conversion rates (see Copybooks/EXCHRATE.cpy)
+      *  so a foreign vendor quote can be converted to USD.
+           SELECT EXCH-IN
+           ASSIGN TO EXCHRATE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS EXCH-IN-ST.
+
+      *  Freight-contract shipping rates by destination region and
+      *  instrument weight class (see Copybooks/SHIPRATE.cpy).
+      *  Supersedes the flat in-country/out-of-country RATETAB rates.
+           SELECT SHIPRATE
+           ASSIGN TO SHIPRATE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS SHIPRATE-ST.
+
+      *  Restart checkpoint -- holds the RECORD-NUM as of the last
+      *  checkpoint interval so an abended run can resume without
+      *  reprocessing (and double-counting into GRAND-TOTAL) records
+      *  already proposed.  Reset to zero on a clean finish.
+           SELECT CHECKPT
+           ASSIGN TO CHECKPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CHECKPT-ST.
       ****
        DATA DIVISION.
       ****
@@ -28,17 +67,66 @@
            RECORD CONTAINS 80 CHARACTERS.
        01  RFPIN-REC                        PIC X(80).
       *
+      * Rejected records go out in the shared EXCEPTION-REC layout (see
+      * EXCREC.cpy) so EXCRPT can consolidate them with MEDCLAIM's and
+      * HOSPEDIT's rejects into one daily exceptions report.
        FD  IVL-OUT
            RECORDING MODE F
-           RECORD CONTAINS 80 CHARACTERS.
-       01  IVL-REC                          PIC X(80).
+           RECORD CONTAINS 150 CHARACTERS.
+       01  IVL-REC                          PIC X(150).
       *
        FD  RFP-OUT
            RECORDING MODE F
-           RECORD CONTAINS 133 CHARACTERS.
-       01  RFPOUT-REC                     PIC X(133).
+           RECORD CONTAINS 138 CHARACTERS.
+       01  RFPOUT-REC                     PIC X(138).
+      *
+      * VENDOR-IN carries the current vendor quote for each instrument
+      * type/quality combination, so prices are a data change, not a
+      * recompile.  Loaded into VENDOR-PRICE-TABLE at startup.
+       FD  VENDOR-IN
+           RECORDING MODE F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  VENDOR-IN-REC.
+           05  VP-INST-TYPE-I              PIC X(06).
+           05  VP-INST-QUAL-I              PIC X(01).
+           05  VP-COST-I                   PIC 9(05)V99.
+           05  FILLER                      PIC X(06).
+      *
+       FD  RATETAB
+           RECORDING MODE F
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY RATETAB.
+      *
+       FD  EXCH-IN
+           RECORDING MODE F
+           RECORD CONTAINS 11 CHARACTERS.
+           COPY EXCHRATE.
+      *
+       FD  SHIPRATE
+           RECORDING MODE F
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY SHIPRATE.
+      *
+      * Carries not just the last record number completed but the
+      * running accumulators a restart needs to pick up where the
+      * prior run left off, so GRAND-TOTAL/VALID-RECORD/INVALID-RECORD
+      * and the genre control-break state come back exactly as they
+      * stood at the last checkpoint instead of restarting from zero.
+       FD  CHECKPT
+           RECORDING MODE F
+           RECORD CONTAINS 50 CHARACTERS.
+       01  CHECKPT-REC.
+           05  CKPT-RECORD-NUM             PIC 9(04).
+           05  CKPT-GRAND-TOTAL            PIC S9(12)V99.
+           05  CKPT-VALID-RECORD           PIC 9(04).
+           05  CKPT-INVALID-RECORD         PIC 9(04).
+           05  CKPT-PREV-GENRE             PIC X(09).
+           05  CKPT-GENRE-SUBTOTAL         PIC S9(12)V99.
+           05  CKPT-FIRST-VALID-SW         PIC X(01).
       ****
        WORKING-STORAGE SECTION.
+           COPY EXCREC.
+
        01  FLAGS.
            05  LASTREC                     PIC X(01) VALUE SPACES.
            05  ACCT-NO                     PIC X(01) VALUE 'N'.
@@ -55,6 +143,28 @@
                 88 BUDG-VALID               VALUE 'Y'.
            05  SHIP-COND                   PIC X(01) VALUE 'N'.
                 88 COND-VALID               VALUE 'Y'.
+           05  PRICE-COND                  PIC X(01) VALUE 'N'.
+                88 PRICE-VALID              VALUE 'Y'.
+           05  RFP-IN-ST                   PIC X(02).
+                88 RFP-IN-NORMAL            VALUE '00'.
+           05  RFP-OUT-ST                  PIC X(02).
+                88 RFP-OUT-NORMAL           VALUE '00'.
+           05  IVL-OUT-ST                  PIC X(02).
+                88 IVL-OUT-NORMAL           VALUE '00'.
+           05  VENDOR-IN-ST                PIC X(02).
+                88 VENDOR-IN-NORMAL         VALUE '00'.
+           05  RATETAB-ST                  PIC X(02).
+                88 RATETAB-NORMAL           VALUE '00'.
+           05  EXCH-IN-ST                  PIC X(02).
+                88 EXCH-IN-NORMAL           VALUE '00'.
+           05  SHIPRATE-ST                 PIC X(02).
+                88 SHIPRATE-NORMAL          VALUE '00'.
+           05  CURR-COND                   PIC X(01) VALUE 'N'.
+                88 CURR-VALID               VALUE 'Y'.
+           05  CHECKPT-ST                  PIC X(02).
+                88 CHECKPT-NORMAL           VALUE '00'.
+           05  CHECKPT-EOF                 PIC X(01) VALUE 'N'.
+                88 NO-MORE-CHECKPT          VALUE 'Y'.
       *
        01  RFP-REC.
            05  ARTIST-ACCT-NO                   PIC X(08).
@@ -81,9 +191,16 @@
                 88  PREMIUM-FLAG    VALUE   "P".
            05  MAX-MUSICIAN-BUDGET-AMOUNT       PIC 9(05)V99.
            05  SHIP-TO                          PIC X(03).
-                88  IN-COUNTRY      VALUE   "IN".
-                88  OUT-OF-COUNTRY  VALUE   "OUT".
-           05  FILLER                           PIC X(16).
+           05  CURRENCY-CODE                    PIC X(03).
+                88  USD-CURRENCY    VALUE  "USD".
+                88  EUR-CURRENCY    VALUE  "EUR".
+                88  GBP-CURRENCY    VALUE  "GBP".
+                88  JPY-CURRENCY    VALUE  "JPY".
+           05  INSTRUMENT-WEIGHT-CLASS          PIC X(01).
+                88  LIGHT-WEIGHT    VALUE  "L".
+                88  MEDIUM-WEIGHT   VALUE  "M".
+                88  HEAVY-WEIGHT    VALUE  "H".
+           05  FILLER                           PIC X(12).
       *
        01  PROP-REC.
            05  ARTIST-ACCT-NO-O                 PIC X(08).
@@ -101,6 +218,10 @@
            05  FILLER                           PIC X(01) VALUE SPACES.
            05  SHIP-TO-O                        PIC X(03).
            05  FILLER                           PIC X(02) VALUE SPACES.
+           05  CURRENCY-CODE-O                  PIC X(03).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WEIGHT-CLASS-O                   PIC X(01).
+           05  FILLER                           PIC X(02) VALUE SPACES.
            05  COST-PER-INSTRUMENT-O            PIC $,$$$,$$9.99.
            05  FILLER                           PIC X(02) VALUE SPACES.
            05  ADDITIONAL-COSTS-O.
@@ -134,6 +255,10 @@
            05  FILLER                  PIC X(01) VALUE SPACES.
            05  FILLER                  PIC X(04) VALUE "SHIP".
            05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(03) VALUE "CUR".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE "WT".
+           05  FILLER                  PIC X(02) VALUE SPACES.
            05  FILLER                  PIC X(12) VALUE "COST".
            05  FILLER                  PIC X(02) VALUE SPACES.
            05  ADDITIONAL-COSTS-H.
@@ -160,6 +285,10 @@
            05  FILLER                  PIC X(01) VALUE SPACES.
            05  FILLER                  PIC X(04) VALUE "----".
            05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(03) VALUE "---".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE "--".
+           05  FILLER                  PIC X(02) VALUE SPACES.
            05  FILLER                  PIC X(12) VALUE "------------".
            05  FILLER                  PIC X(02) VALUE SPACES.
            05  ADDITIONAL-COSTS-H.
@@ -188,6 +317,61 @@
            05  FILLER             PIC X(20) VALUE "GRAND TOTAL: ".
            05  FILLER             PIC X(5) VALUE SPACES.
            05  GRAND-TOTAL-O      PIC $$$,$$$,$$$,$$9.99.
+      *
+      * Printed by 285-Write-Genre-Subtotal each time
+      * ARTIST-MUSICAL-GENRE changes, so budget approvals can be read
+      * genre-by-genre instead of off one batch-wide grand total.
+       01  GENRE-SUBTOTAL-REC-0.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+       01  GENRE-SUBTOTAL-REC-1.
+           05  FILLER             PIC X(17) VALUE "GENRE SUBTOTAL - ".
+           05  GENRE-SUBTOTAL-GENRE-O  PIC X(09).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  GENRE-SUBTOTAL-O        PIC $$$,$$$,$$$,$$9.99.
+      *
+       01  VENDOR-PRICE-TABLE.
+           05  VENDOR-PRICE-ITEM OCCURS 30 TIMES INDEXED BY VP-IDX.
+                10  VP-INST-TYPE                PIC X(06).
+                10  VP-INST-QUAL                PIC X(01).
+                10  VP-COST                     PIC 9(05)V99.
+       77  VENDOR-PRICE-COUNT                   PIC S9(04) COMP VALUE 0.
+       77  VENDOR-EOF                           PIC X(01) VALUE 'N'.
+                88  NO-MORE-VENDOR-PRICES              VALUE 'Y'.
+       77  PRICE-FOUND-SW                       PIC X(01) VALUE 'N'.
+                88  PRICE-FOUND                        VALUE 'Y'.
+      *
+       01  RATE-TABLE.
+           05  RATE-ITEM OCCURS 10 TIMES INDEXED BY RT-IDX.
+                10  RT-CODE                    PIC X(08).
+                10  RT-VALUE                    PIC 9(01)V9(05).
+       77  RATE-COUNT                          PIC S9(04) COMP VALUE 0.
+       77  RATETAB-EOF                         PIC X(01) VALUE 'N'.
+                88  NO-MORE-RATES                      VALUE 'Y'.
+       77  TAX-RATE                            PIC 9(01)V9(05).
+      *
+      * Freight-contract rates by destination region and instrument
+      * weight class (see Copybooks/SHIPRATE.cpy), loaded in full at
+      * startup the same read-ahead way as VENDOR-PRICE-TABLE.
+       01  SHIP-RATE-TABLE.
+           05  SHIP-RATE-ITEM OCCURS 20 TIMES INDEXED BY SR-IDX.
+                10  SR-REGION-CODE             PIC X(03).
+                10  SR-WEIGHT-CLASS            PIC X(01).
+                10  SR-RATE-PCT                PIC 9(01)V9(05).
+       77  SHIP-RATE-COUNT                      PIC S9(04) COMP VALUE 0.
+       77  SHIPRATE-EOF                        PIC X(01) VALUE 'N'.
+                88  NO-MORE-SHIP-RATES                 VALUE 'Y'.
+       77  SHIP-FOUND-SW                       PIC X(01) VALUE 'N'.
+                88  SHIP-FOUND                         VALUE 'Y'.
+      *
+       01  EXCH-RATE-TABLE.
+           05  EXCH-RATE-ITEM OCCURS 10 TIMES INDEXED BY EX-IDX.
+                10  EX-CURRENCY-CODE           PIC X(03).
+                10  EX-RATE-TO-USD             PIC 9(03)V9(05).
+       77  EXCH-RATE-COUNT                     PIC S9(04) COMP VALUE 0.
+       77  EXCH-IN-EOF                         PIC X(01) VALUE 'N'.
+                88  NO-MORE-EXCH-RATES                 VALUE 'Y'.
+       77  CURR-FOUND-SW                       PIC X(01) VALUE 'N'.
+                88  CURR-FOUND                         VALUE 'Y'.
       *
        77  INSTRUMENT-COST                      PIC S9(7)V99.
        77  SHIPPING-COST                        PIC S9(4)V99.
@@ -197,20 +381,47 @@
        77  RECORD-NUM                           PIC 9(4) VALUE 0.
        77  VALID-RECORD                         PIC 9(4) VALUE 0.
        77  INVALID-RECORD                       PIC 9(4) VALUE 0.
+       77  PREV-GENRE                           PIC X(09) VALUE SPACES.
+       77  GENRE-SUBTOTAL                       PIC S9(12)V99 VALUE 0.
+       77  FIRST-VALID-SW                       PIC X(01) VALUE 'Y'.
+                88  FIRST-VALID-RECORD                 VALUE 'Y'.
+       77  CKPT-RESTART-NUM                     PIC 9(04) VALUE 0.
+       77  CHECKPOINT-INTERVAL                  PIC 9(04) COMP
+                                                 VALUE 100.
+       77  CKPT-QUOTIENT                        PIC 9(04) COMP.
+       77  CKPT-REMAINDER                       PIC 9(04) COMP.
       ****
        PROCEDURE DIVISION.
       ****
        MAIN.
            PERFORM 000-Housekeeping.
-           PERFORM 050-Print-Header.
+      * On a restart RFP-OUT/IVL-OUT are being extended, not created,
+      * so the header lines already sit at the top of RFP-OUT from the
+      * run that took the checkpoint -- printing them again would
+      * splice a second header into the middle of the report.
+           IF CKPT-RESTART-NUM = 0
+                PERFORM 050-Print-Header
+           END-IF.
            PERFORM 100-Main UNTIL LASTREC = 'Y'.
            PERFORM 600-Print-Footer.
            PERFORM 700-Close-Files.
+           MOVE +0 TO RETURN-CODE.
            GOBACK.
       *
        000-Housekeeping.
            INITIALIZE RFP-REC, PROP-REC.
+           MOVE "FAVRFP"   TO EXC-SOURCE-PGM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EXC-EXCEPTION-DATE.
+      * The checkpoint must be read before the outputs are opened, so
+      * 300-Open-Files knows whether to OPEN OUTPUT (fresh run) or
+      * OPEN EXTEND (restart) RFP-OUT/IVL-OUT.
+           PERFORM 305-Read-Checkpoint.
            PERFORM 300-Open-Files.
+           PERFORM 325-Load-Vendor-Prices.
+           PERFORM 326-Load-Rates.
+           PERFORM 328-Load-Exch-Rates.
+           PERFORM 331-Load-Ship-Rates.
+           PERFORM 306-Skip-To-Checkpoint.
            PERFORM 400-Read-Record.
       *
        050-Print-Header.
@@ -227,6 +438,8 @@
       *
        200-Validate-Data.
            ADD 1 TO RECORD-NUM.
+           DIVIDE RECORD-NUM BY CHECKPOINT-INTERVAL
+                GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
            IF ARTIST-ACCT-NO IS NUMERIC THEN
                 MOVE 'Y' TO ACCT-NO
            END-IF
@@ -234,9 +447,15 @@
               (MUSICIAN-FNAME NOT = LOW-VALUES) THEN
                 MOVE 'Y' TO NAMES
            END-IF
-           IF (SHIP-TO = "IN") OR (SHIP-TO = "OUT") THEN
+           IF SHIP-FOUND THEN
                 MOVE 'Y' TO SHIP-COND
            END-IF
+           IF CURR-FOUND THEN
+                MOVE 'Y' TO CURR-COND
+           END-IF
+           IF PRICE-FOUND THEN
+                MOVE 'Y' TO PRICE-COND
+           END-IF
            IF MAX-MUSICIAN-BUDGET-AMOUNT >= 1000 AND
               MAX-MUSICIAN-BUDGET-AMOUNT <= 9999.99 THEN
                 MOVE 'Y' TO MAX-BUDGET
@@ -253,8 +472,11 @@
                 MOVE 'Y' TO GENRE
            END-IF
            IF ACCT-VALID AND GENRE-VALID AND NAME-VALID AND TYPE-VALID
-              AND QUAL-VALID AND BUDG-VALID AND COND-VALID THEN
+              AND QUAL-VALID AND BUDG-VALID AND COND-VALID
+              AND CURR-VALID AND PRICE-VALID THEN
+                PERFORM 280-Check-Genre-Break
                 ADD TOTAL TO GRAND-TOTAL
+                ADD TOTAL TO GENRE-SUBTOTAL
                 ADD 1 TO VALID-RECORD
                 PERFORM 500-Write-Record
            ELSE
@@ -268,6 +490,17 @@
            MOVE 'N' TO INST-QUAL.
            MOVE 'N' TO MAX-BUDGET.
            MOVE 'N' TO SHIP-COND.
+           MOVE 'N' TO CURR-COND.
+           MOVE 'N' TO PRICE-COND.
+      *
+      * Checkpointed only after the record is fully accepted or
+      * rejected and its output written -- a checkpoint taken earlier
+      * in this paragraph would claim a record done before its
+      * GRAND-TOTAL/output-write side effects actually happened, and a
+      * restart after a mid-record abend would then skip it.
+           IF CKPT-REMAINDER = 0
+                PERFORM 290-Write-Checkpoint
+           END-IF.
       *
        250-Process-Data.
            MOVE ARTIST-ACCT-NO         TO ARTIST-ACCT-NO-O.
@@ -277,66 +510,395 @@
            EVALUATE TRUE
                 WHEN KEYBOARD
                     MOVE 'KEYBOARD' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 3017.89 TO INSTRUMENT-COST
                 WHEN VOCALS
                     MOVE 'VOCALS' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 599.05 TO INSTRUMENT-COST
                 WHEN GUITAR
                     MOVE 'GUITAR' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 2648.99 TO INSTRUMENT-COST
                 WHEN BASS
                     MOVE 'MASS' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 1876.00 TO INSTRUMENT-COST
                 WHEN DRUMS
                     MOVE 'DRUMS' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 3087.22 TO INSTRUMENT-COST
                 WHEN PERCUSSION
                     MOVE 'PERCUSSION' TO MUSICIAN-INSTRUMENT-TYPE-O
-                    MOVE 799.99 TO INSTRUMENT-COST
            END-EVALUATE.
            EVALUATE TRUE
                 WHEN USED-FLAG
                     MOVE 'USED' TO INSTRUMENT-QUALITY-O
-                    COMPUTE INSTRUMENT-COST =
-                        INSTRUMENT-COST * 0.8
                 WHEN NEW-FLAG
                     MOVE 'NEW' TO INSTRUMENT-QUALITY-O
                 WHEN PREMIUM-FLAG
                     MOVE 'PREMIUM' TO INSTRUMENT-QUALITY-O
-                    COMPUTE INSTRUMENT-COST =
-                        INSTRUMENT-COST * 1.2
            END-EVALUATE.
+           PERFORM 275-Lookup-Vendor-Price.
+           PERFORM 276-Convert-To-USD.
            MOVE SHIP-TO TO SHIP-TO-O.
-           EVALUATE TRUE
-                WHEN IN-COUNTRY
-                    COMPUTE SHIPPING-COST = INSTRUMENT-COST * 0.1
-                WHEN OUT-OF-COUNTRY
-                    COMPUTE SHIPPING-COST = INSTRUMENT-COST * 0.2
-           END-EVALUATE.
-           COMPUTE TAX = INSTRUMENT-COST * 0.08.
+           MOVE CURRENCY-CODE TO CURRENCY-CODE-O.
+           MOVE INSTRUMENT-WEIGHT-CLASS TO WEIGHT-CLASS-O.
+           PERFORM 277-Lookup-Ship-Rate.
+           COMPUTE TAX = INSTRUMENT-COST * TAX-RATE.
            MOVE INSTRUMENT-COST TO COST-PER-INSTRUMENT-O.
            MOVE SHIPPING-COST TO SHIPPING-COST-O.
            MOVE TAX TO TAX-O.
            COMPUTE TOTAL = INSTRUMENT-COST + SHIPPING-COST + TAX.
            MOVE TOTAL TO TOTAL-O.
+      *
+       275-Lookup-Vendor-Price.
+           MOVE 'N' TO PRICE-FOUND-SW.
+           SET VP-IDX TO 1.
+           SEARCH VENDOR-PRICE-ITEM VARYING VP-IDX
+                AT END
+                    MOVE ZERO TO INSTRUMENT-COST
+                WHEN VP-IDX > VENDOR-PRICE-COUNT
+                    MOVE ZERO TO INSTRUMENT-COST
+                WHEN VP-INST-TYPE (VP-IDX) = MUSICIAN-INSTRUMENT-TYPE
+                     AND VP-INST-QUAL (VP-IDX) = INSTRUMENT-QUALITY
+                    MOVE VP-COST (VP-IDX) TO INSTRUMENT-COST
+                    MOVE 'Y' TO PRICE-FOUND-SW
+           END-SEARCH.
+      *
+      * Vendor quotes are priced in the currency the RFP specifies
+      * (CURRENCY-CODE); convert INSTRUMENT-COST to USD here, before
+      * shipping, tax, and the total are computed, so mixed-currency
+      * batches roll up into one comparable GRAND-TOTAL.
+       276-Convert-To-USD.
+           MOVE 'N' TO CURR-FOUND-SW.
+           SET EX-IDX TO 1.
+           SEARCH EXCH-RATE-ITEM VARYING EX-IDX
+                AT END
+                    CONTINUE
+                WHEN EX-IDX > EXCH-RATE-COUNT
+                    CONTINUE
+                WHEN EX-CURRENCY-CODE (EX-IDX) = CURRENCY-CODE
+                    COMPUTE INSTRUMENT-COST ROUNDED =
+                        INSTRUMENT-COST * EX-RATE-TO-USD (EX-IDX)
+                    MOVE 'Y' TO CURR-FOUND-SW
+           END-SEARCH.
+      *
+      * Freight contracts are priced by destination region (SHIP-TO)
+      * and instrument weight class together; SHIP-FOUND-SW doubles
+      * as the validation that the combination is on contract, the
+      * same way 276-Convert-To-USD's CURR-FOUND-SW validates the
+      * currency code.
+       277-Lookup-Ship-Rate.
+           MOVE 'N' TO SHIP-FOUND-SW.
+           MOVE ZERO TO SHIPPING-COST.
+           SET SR-IDX TO 1.
+           SEARCH SHIP-RATE-ITEM VARYING SR-IDX
+                AT END
+                    CONTINUE
+                WHEN SR-IDX > SHIP-RATE-COUNT
+                    CONTINUE
+                WHEN SR-REGION-CODE (SR-IDX) = SHIP-TO
+                     AND SR-WEIGHT-CLASS (SR-IDX) =
+                         INSTRUMENT-WEIGHT-CLASS
+                    COMPUTE SHIPPING-COST ROUNDED =
+                        INSTRUMENT-COST * SR-RATE-PCT (SR-IDX)
+                    MOVE 'Y' TO SHIP-FOUND-SW
+           END-SEARCH.
+      *
+      * Control break on ARTIST-MUSICAL-GENRE, assumes RFP-IN arrives
+      * sorted by genre.  Fires the subtotal line for the genre that
+      * just ended, then starts a fresh accumulation for the new one.
+       280-Check-Genre-Break.
+           IF NOT FIRST-VALID-RECORD
+              AND ARTIST-MUSICAL-GENRE NOT = PREV-GENRE
+                PERFORM 285-Write-Genre-Subtotal
+                MOVE ZERO TO GENRE-SUBTOTAL
+           END-IF.
+           MOVE ARTIST-MUSICAL-GENRE TO PREV-GENRE.
+           MOVE 'N' TO FIRST-VALID-SW.
+      *
+       285-Write-Genre-Subtotal.
+           MOVE PREV-GENRE    TO GENRE-SUBTOTAL-GENRE-O.
+           MOVE GENRE-SUBTOTAL TO GENRE-SUBTOTAL-O.
+           WRITE RFPOUT-REC FROM GENRE-SUBTOTAL-REC-0.
+           WRITE RFPOUT-REC FROM GENRE-SUBTOTAL-REC-1.
       *
        300-Open-Files.
-           OPEN INPUT RFP-IN.
-           OPEN OUTPUT RFP-OUT.
-           OPEN OUTPUT IVL-OUT.
+           OPEN INPUT RFP-IN
+           IF NOT RFP-IN-NORMAL
+                DISPLAY 'ERROR OPENING RFP-IN'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT VENDOR-IN
+           IF NOT VENDOR-IN-NORMAL
+                DISPLAY 'ERROR OPENING VENDOR-IN'
+                GO TO 999-RETURN-ERR.
+
+      * A nonzero checkpoint means this is a restart -- extend the
+      * prior run's output files instead of reopening OUTPUT, which
+      * would truncate away every PROPOSAL/INVLID line already written
+      * for the records this run is about to skip past.
+           IF CKPT-RESTART-NUM > 0
+                OPEN EXTEND RFP-OUT
+           ELSE
+                OPEN OUTPUT RFP-OUT
+           END-IF.
+           IF NOT RFP-OUT-NORMAL
+                DISPLAY 'ERROR OPENING RFP-OUT'
+                GO TO 999-RETURN-ERR.
+
+           IF CKPT-RESTART-NUM > 0
+                OPEN EXTEND IVL-OUT
+           ELSE
+                OPEN OUTPUT IVL-OUT
+           END-IF.
+           IF NOT IVL-OUT-NORMAL
+                DISPLAY 'ERROR OPENING IVL-OUT'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT RATETAB
+           IF NOT RATETAB-NORMAL
+                DISPLAY 'ERROR OPENING RATETAB'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT EXCH-IN
+           IF NOT EXCH-IN-NORMAL
+                DISPLAY 'ERROR OPENING EXCH-IN'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT SHIPRATE
+           IF NOT SHIPRATE-NORMAL
+                DISPLAY 'ERROR OPENING SHIPRATE'
+                GO TO 999-RETURN-ERR.
+      *
+       325-Load-Vendor-Prices.
+           READ VENDOR-IN INTO VENDOR-IN-REC
+                AT END MOVE 'Y' TO VENDOR-EOF
+           END-READ.
+           IF NOT (VENDOR-IN-NORMAL OR NO-MORE-VENDOR-PRICES)
+                DISPLAY 'ERROR READING VENDOR-IN'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM 330-Load-Vendor-Price-Entry
+                UNTIL NO-MORE-VENDOR-PRICES
+                OR VENDOR-PRICE-COUNT = 30.
+           CLOSE VENDOR-IN.
+      *
+       330-Load-Vendor-Price-Entry.
+           ADD 1 TO VENDOR-PRICE-COUNT.
+           MOVE VP-INST-TYPE-I TO VP-INST-TYPE (VENDOR-PRICE-COUNT).
+           MOVE VP-INST-QUAL-I TO VP-INST-QUAL (VENDOR-PRICE-COUNT).
+           MOVE VP-COST-I      TO VP-COST (VENDOR-PRICE-COUNT).
+           READ VENDOR-IN INTO VENDOR-IN-REC
+                AT END MOVE 'Y' TO VENDOR-EOF
+           END-READ.
+           IF NOT (VENDOR-IN-NORMAL OR NO-MORE-VENDOR-PRICES)
+                DISPLAY 'ERROR READING VENDOR-IN'
+                GO TO 999-RETURN-ERR
+           END-IF.
+      *
+       326-Load-Rates.
+           READ RATETAB
+                AT END MOVE 'Y' TO RATETAB-EOF
+           END-READ.
+           IF NOT (RATETAB-NORMAL OR NO-MORE-RATES)
+                DISPLAY 'ERROR READING RATETAB'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM 327-Load-Rate-Entry
+                UNTIL NO-MORE-RATES
+                OR RATE-COUNT = 10.
+           CLOSE RATETAB.
+
+           SET RT-IDX TO 1.
+           SEARCH RATE-ITEM VARYING RT-IDX
+                AT END
+                    DISPLAY 'ERROR: RATE CODE TAXRATE NOT FOUND '
+                            'IN RATETAB'
+                    GO TO 999-RETURN-ERR
+                WHEN RT-IDX > RATE-COUNT
+                    DISPLAY 'ERROR: RATE CODE TAXRATE NOT FOUND '
+                            'IN RATETAB'
+                    GO TO 999-RETURN-ERR
+                WHEN RT-CODE (RT-IDX) = 'TAXRATE'
+                    MOVE RT-VALUE (RT-IDX) TO TAX-RATE
+           END-SEARCH.
+      *
+       327-Load-Rate-Entry.
+           ADD 1 TO RATE-COUNT.
+           MOVE RATE-CODE  TO RT-CODE (RATE-COUNT).
+           MOVE RATE-VALUE TO RT-VALUE (RATE-COUNT).
+           READ RATETAB
+                AT END MOVE 'Y' TO RATETAB-EOF
+           END-READ.
+           IF NOT (RATETAB-NORMAL OR NO-MORE-RATES)
+                DISPLAY 'ERROR READING RATETAB'
+                GO TO 999-RETURN-ERR
+           END-IF.
+      *
+       328-Load-Exch-Rates.
+           READ EXCH-IN
+                AT END MOVE 'Y' TO EXCH-IN-EOF
+           END-READ.
+           IF NOT (EXCH-IN-NORMAL OR NO-MORE-EXCH-RATES)
+                DISPLAY 'ERROR READING EXCH-IN'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM 329-Load-Exch-Rate-Entry
+                UNTIL NO-MORE-EXCH-RATES
+                OR EXCH-RATE-COUNT = 10.
+           CLOSE EXCH-IN.
+      *
+       329-Load-Exch-Rate-Entry.
+           ADD 1 TO EXCH-RATE-COUNT.
+           MOVE EXCH-CURRENCY-CODE TO
+                                EX-CURRENCY-CODE (EXCH-RATE-COUNT).
+           MOVE EXCH-RATE-TO-USD  TO EX-RATE-TO-USD (EXCH-RATE-COUNT).
+           READ EXCH-IN
+                AT END MOVE 'Y' TO EXCH-IN-EOF
+           END-READ.
+           IF NOT (EXCH-IN-NORMAL OR NO-MORE-EXCH-RATES)
+                DISPLAY 'ERROR READING EXCH-IN'
+                GO TO 999-RETURN-ERR
+           END-IF.
+      *
+       331-Load-Ship-Rates.
+           READ SHIPRATE
+                AT END MOVE 'Y' TO SHIPRATE-EOF
+           END-READ.
+           IF NOT (SHIPRATE-NORMAL OR NO-MORE-SHIP-RATES)
+                DISPLAY 'ERROR READING SHIPRATE'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM 332-Load-Ship-Rate-Entry
+                UNTIL NO-MORE-SHIP-RATES
+                OR SHIP-RATE-COUNT = 20.
+           CLOSE SHIPRATE.
+      *
+       332-Load-Ship-Rate-Entry.
+           ADD 1 TO SHIP-RATE-COUNT.
+           MOVE SHIP-REGION-CODE  TO SR-REGION-CODE (SHIP-RATE-COUNT).
+           MOVE SHIP-WEIGHT-CLASS TO SR-WEIGHT-CLASS (SHIP-RATE-COUNT).
+           MOVE SHIP-RATE-PCT     TO SR-RATE-PCT (SHIP-RATE-COUNT).
+           READ SHIPRATE
+                AT END MOVE 'Y' TO SHIPRATE-EOF
+           END-READ.
+           IF NOT (SHIPRATE-NORMAL OR NO-MORE-SHIP-RATES)
+                DISPLAY 'ERROR READING SHIPRATE'
+                GO TO 999-RETURN-ERR
+           END-IF.
+      *
+      * A missing checkpoint file just means there is nothing to
+      * restart from -- start at RECORD-NUM zero, the same as a
+      * normal first run.
+       305-Read-Checkpoint.
+           OPEN INPUT CHECKPT.
+           IF CHECKPT-NORMAL
+                READ CHECKPT
+                     AT END MOVE 'Y' TO CHECKPT-EOF
+                END-READ
+                IF CHECKPT-NORMAL
+                     MOVE CKPT-RECORD-NUM TO CKPT-RESTART-NUM
+                     IF CKPT-RESTART-NUM > 0
+                          MOVE CKPT-GRAND-TOTAL    TO GRAND-TOTAL
+                          MOVE CKPT-VALID-RECORD   TO VALID-RECORD
+                          MOVE CKPT-INVALID-RECORD TO INVALID-RECORD
+                          MOVE CKPT-PREV-GENRE     TO PREV-GENRE
+                          MOVE CKPT-GENRE-SUBTOTAL TO GENRE-SUBTOTAL
+                          MOVE CKPT-FIRST-VALID-SW TO FIRST-VALID-SW
+                     END-IF
+                END-IF
+                CLOSE CHECKPT
+           END-IF.
+      *
+       306-Skip-To-Checkpoint.
+           PERFORM UNTIL RECORD-NUM >= CKPT-RESTART-NUM
+                       OR LASTREC = 'Y'
+                READ RFP-IN INTO RFP-REC
+                     AT END MOVE 'Y' TO LASTREC
+                END-READ
+                IF NOT (RFP-IN-NORMAL OR LASTREC = 'Y')
+                     DISPLAY 'ERROR READING RFP-IN'
+                     GO TO 999-RETURN-ERR
+                END-IF
+                IF LASTREC NOT = 'Y'
+                     ADD 1 TO RECORD-NUM
+                END-IF
+           END-PERFORM.
+      *
+       290-Write-Checkpoint.
+           OPEN OUTPUT CHECKPT.
+           IF NOT CHECKPT-NORMAL
+                DISPLAY 'ERROR OPENING CHECKPT'
+                GO TO 999-RETURN-ERR
+           END-IF.
+           MOVE RECORD-NUM      TO CKPT-RECORD-NUM.
+           MOVE GRAND-TOTAL     TO CKPT-GRAND-TOTAL.
+           MOVE VALID-RECORD    TO CKPT-VALID-RECORD.
+           MOVE INVALID-RECORD  TO CKPT-INVALID-RECORD.
+           MOVE PREV-GENRE      TO CKPT-PREV-GENRE.
+           MOVE GENRE-SUBTOTAL  TO CKPT-GENRE-SUBTOTAL.
+           MOVE FIRST-VALID-SW  TO CKPT-FIRST-VALID-SW.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT.
+      *
+       295-Reset-Checkpoint.
+           OPEN OUTPUT CHECKPT.
+           IF NOT CHECKPT-NORMAL
+                DISPLAY 'ERROR OPENING CHECKPT'
+                GO TO 999-RETURN-ERR
+           END-IF.
+           INITIALIZE CHECKPT-REC.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT.
       *
        400-Read-Record.
            READ RFP-IN INTO RFP-REC
                AT END MOVE 'Y' TO LASTREC
            END-READ.
+           IF NOT (RFP-IN-NORMAL OR LASTREC = 'Y')
+                DISPLAY 'ERROR READING RFP-IN'
+                GO TO 999-RETURN-ERR
+           END-IF.
       *
        500-Write-Record.
            WRITE RFPOUT-REC FROM PROP-REC.
       *
        550-Write-Invalid.
-           WRITE IVL-REC FROM RFP-REC.
+           EVALUATE TRUE
+               WHEN NOT ACCT-VALID
+                   MOVE "FA01" TO EXC-REASON-CODE
+                   MOVE "INVALID ACCOUNT NUMBER" TO EXC-REASON-DESC
+               WHEN NOT NAME-VALID
+                   MOVE "FA02" TO EXC-REASON-CODE
+                   MOVE "INVALID MUSICIAN NAME" TO EXC-REASON-DESC
+               WHEN NOT TYPE-VALID
+                   MOVE "FA03" TO EXC-REASON-CODE
+                   MOVE "INVALID INSTRUMENT TYPE" TO EXC-REASON-DESC
+               WHEN NOT QUAL-VALID
+                   MOVE "FA04" TO EXC-REASON-CODE
+                   MOVE "INVALID INSTRUMENT QUALITY" TO EXC-REASON-DESC
+               WHEN NOT BUDG-VALID
+                   MOVE "FA05" TO EXC-REASON-CODE
+                   MOVE "INVALID BUDGET AMOUNT" TO EXC-REASON-DESC
+               WHEN NOT COND-VALID
+                   MOVE "FA06" TO EXC-REASON-CODE
+                   MOVE "INVALID SHIPPING CONDITION" TO EXC-REASON-DESC
+               WHEN NOT GENRE-VALID
+                   MOVE "FA07" TO EXC-REASON-CODE
+                   MOVE "INVALID MUSICAL GENRE" TO EXC-REASON-DESC
+               WHEN NOT CURR-VALID
+                   MOVE "FA08" TO EXC-REASON-CODE
+                   MOVE "INVALID CURRENCY CODE" TO EXC-REASON-DESC
+               WHEN NOT PRICE-VALID
+                   MOVE "FA09" TO EXC-REASON-CODE
+                   MOVE "NO VENDOR PRICE ON FILE" TO EXC-REASON-DESC
+               WHEN OTHER
+                   MOVE "FA00" TO EXC-REASON-CODE
+                   MOVE "VALIDATION FAILED" TO EXC-REASON-DESC
+           END-EVALUATE.
+           MOVE RFPIN-REC TO EXC-ORIGINAL-DATA.
+           WRITE IVL-REC FROM EXCEPTION-REC.
       *
        600-Print-Footer.
+           IF NOT FIRST-VALID-RECORD
+                PERFORM 285-Write-Genre-Subtotal
+           END-IF.
            MOVE RECORD-NUM TO RECORD-NUM-O.
            MOVE VALID-RECORD TO VALID-RECORD-O.
            MOVE INVALID-RECORD TO INVALID-RECORD-O.
@@ -348,5 +910,10 @@
            WRITE RFPOUT-REC FROM FOOTER-REC-4.
       *
        700-Close-Files.
+           PERFORM 295-Reset-Checkpoint.
            CLOSE RFP-IN, RFP-OUT, IVL-OUT.
+      *
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
