@@ -4,23 +4,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SALES-FILE ASSIGN TO UT-S-SALESFL
-                  ORGANIZATION IS SEQUENTIAL.
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SALES-FILE-ST.
+           SELECT PRIOR-SALES-FILE ASSIGN TO UT-S-PRIORFL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PRIOR-SALES-FILE-ST.
+           SELECT REGRPT ASSIGN TO REGRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS REGRPT-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD.
        01  SALES-TABLE.
+           05 REGION-NAME            PIC X(20).
            05 REGION.
                10 Q1-SALES          PIC 9(5)V99.
                10 Q2-SALES          PIC 9(5)V99.
                10 Q3-SALES          PIC 9(5)V99.
                10 Q4-SALES          PIC 9(5)V99.
-           05 FILLER                PIC X(52).
+           05 FILLER                PIC X(32).
+      * Prior-year figures, same shape as SALES-TABLE, used to compute
+      * year-over-year variance per region per quarter.
+       FD  PRIOR-SALES-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PRIOR-SALES-TABLE.
+           05 PRIOR-REGION-NAME     PIC X(20).
+           05 PRIOR-REGION.
+               10 PRIOR-Q1-SALES     PIC 9(5)V99.
+               10 PRIOR-Q2-SALES     PIC 9(5)V99.
+               10 PRIOR-Q3-SALES     PIC 9(5)V99.
+               10 PRIOR-Q4-SALES     PIC 9(5)V99.
+           05 FILLER                PIC X(32).
+      * Printable report output, matching the header/footer style
+      * already used in FAVRFP.cbl and MEDCLAIM.cbl.
+       FD  REGRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REGRPT-REC                PIC X(133).
        WORKING-STORAGE SECTION.
        01  SWITCHES-IN-PROGRAM.
            05  SW-END-OF-DATA          PIC X VALUE 'N'.
                88  END-OF-DATA               VALUE 'Y'.
+           05  SW-END-OF-PRIOR-DATA    PIC X VALUE 'N'.
+               88  END-OF-PRIOR-DATA         VALUE 'Y'.
+           05  SALES-FILE-ST           PIC X(02).
+               88  SF-NORMAL                 VALUE '00'.
+           05  PRIOR-SALES-FILE-ST     PIC X(02).
+               88  PF-NORMAL                 VALUE '00'.
+           05  REGRPT-ST               PIC X(02).
+               88  RF-NORMAL                 VALUE '00'.
        01  WS-TEMP-COMPUTE.
            05  WS-TEMP-VAL          PIC 9(7)V99.
            05  WS-TEMP-OUTPUT       PIC $$,$$$,$$9.99.
@@ -29,25 +65,164 @@
            05  WS-Q2-SALES-O        PIC $$$,$$9.99.
            05  WS-Q3-SALES-O        PIC $$$,$$9.99.
            05  WS-Q4-SALES-O        PIC $$$,$$9.99.
+       01  REGRPT-HEADER-0.
+           05  FILLER               PIC X(20) VALUE "SALES REPORT".
+       01  REGRPT-HEADER-1.
+           05  FILLER               PIC X(20) VALUE "============".
+       01  REGRPT-HEADER-2.
+           05  FILLER               PIC X(20) VALUE SPACES.
+       01  REGRPT-HEADER-3.
+           05  FILLER               PIC X(20) VALUE "REGION".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "Q1".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "Q2".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "Q3".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "Q4".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE "TOTAL".
+       01  REGRPT-HEADER-4.
+           05  FILLER               PIC X(20) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE ALL "-".
+       01  REGRPT-DETAIL.
+           05  DET-REGION-NAME      PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DET-Q1-SALES         PIC $$$,$$9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DET-Q2-SALES         PIC $$$,$$9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DET-Q3-SALES         PIC $$$,$$9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DET-Q4-SALES         PIC $$$,$$9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DET-TOTAL-SALES      PIC $$,$$$,$$9.99.
+           05  FILLER               PIC X(50).
+       01  REGRPT-FOOTER-0.
+           05  FILLER               PIC X(20) VALUE SPACES.
+       01  REGRPT-FOOTER-1.
+           05  FILLER          PIC X(20) VALUE "GRAND TOTAL SALES:".
+           05  FILLER          PIC X(15) VALUE SPACES.
+           05  FT-GRAND-TOTAL-O     PIC $$,$$$,$$9.99.
+      * Top-3-by-annual-sales ranking section of the print file.
+       01  REGRPT-RANK-HEADER-0.
+           05  FILLER               PIC X(20) VALUE SPACES.
+       01  REGRPT-RANK-HEADER-1.
+           05  FILLER               PIC X(29)
+                   VALUE "TOP 3 REGIONS BY ANNUAL SALES".
+       01  REGRPT-RANK-HEADER-2.
+           05  FILLER               PIC X(29) VALUE ALL "-".
+       01  REGRPT-RANK-DETAIL.
+           05  RANK-NUMBER-O        PIC Z9.
+           05  FILLER               PIC X(02) VALUE ". ".
+           05  RANK-REGION-NAME     PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RANK-TOTAL-O         PIC $$,$$$,$$9.99.
+           05  FILLER               PIC X(80).
+       77  WS-REGION-COUNT          PIC 9(4) COMP VALUE 0.
+       77  WS-REGION-MAX            PIC 9(4) COMP VALUE 6.
+       77  WS-REGION-SKIPPED-COUNT  PIC 9(4) COMP VALUE 0.
+       77  WS-REGION-MISMATCH-COUNT PIC 9(4) COMP VALUE 0.
        01  WS-SALES-TABLE.
-          05 WS-REGION OCCURS 4 TIMES.
-               10  WS-Q1-SALES          PIC 9(5)V99 VALUE ZEROES.
-               10  WS-Q2-SALES          PIC 9(5)V99 VALUE ZEROES.
-               10  WS-Q3-SALES          PIC 9(5)V99 VALUE ZEROES.
-               10  WS-Q4-SALES          PIC 9(5)V99 VALUE ZEROES.
+          05 WS-REGION OCCURS 1 TO 6 TIMES
+                  DEPENDING ON WS-REGION-COUNT.
+               10  WS-REGION-NAME       PIC X(20).
+               10  WS-Q1-SALES          PIC 9(5)V99.
+               10  WS-Q2-SALES          PIC 9(5)V99.
+               10  WS-Q3-SALES          PIC 9(5)V99.
+               10  WS-Q4-SALES          PIC 9(5)V99.
+       01  WS-PRIOR-SALES-TABLE.
+          05 WS-PRIOR-REGION OCCURS 1 TO 6 TIMES
+                  DEPENDING ON WS-REGION-COUNT.
+               10  WS-REGION-NAME-PRIOR PIC X(20).
+               10  WS-Q1-SALES-PRIOR    PIC 9(5)V99.
+               10  WS-Q2-SALES-PRIOR    PIC 9(5)V99.
+               10  WS-Q3-SALES-PRIOR    PIC 9(5)V99.
+               10  WS-Q4-SALES-PRIOR    PIC 9(5)V99.
+      * Tracks, per WS-REGION slot, whether PRIOR-SALES-FILE actually
+      * had a row for it -- PRIOR-SALES-FILE can run out before
+      * SALES-FILE does, and WS-REGION-COUNT still claims that many
+      * slots exist, so 200-PROCESS-RECORDS must not compute a
+      * variance off an unpopulated WS-Q*-SALES-PRIOR.
+       01  WS-PRIOR-FOUND-TABLE.
+          05 WS-PRIOR-FOUND OCCURS 1 TO 6 TIMES
+                  DEPENDING ON WS-REGION-COUNT PIC X(01).
+       01  WS-VARIANCE-PCT              PIC S999V99.
+       01  WS-VARIANCE-PCT-O            PIC -ZZ9.99.
+       01  WS-VARIANCE-CURRENT          PIC 9(5)V99.
+       01  WS-VARIANCE-PRIOR            PIC 9(5)V99.
+       01  WS-VARIANCE-QTR              PIC 9(1).
        77  IDX                      PIC 9(4) COMP.
+       77  WS-Q1-SUM                PIC 9(7)V99.
+       77  WS-Q1-MAX                PIC 9(5)V99.
+       77  WS-Q1-MIN                PIC 9(5)V99.
+       77  WS-GRAND-TOTAL           PIC 9(7)V99.
+      * Per-region annual total and top-3 ranking work areas.
+       01  WS-REGION-TOTALS.
+           05  WS-REGION-TOTAL OCCURS 1 TO 6 TIMES
+                   DEPENDING ON WS-REGION-COUNT
+                   PIC 9(7)V99.
+       01  WS-RANK-USED-TABLE.
+           05  WS-RANK-USED OCCURS 6 TIMES PIC X(01).
+       77  WS-RANK-N                PIC 9(4) COMP.
+       77  WS-RANK-TOP-COUNT        PIC 9(4) COMP VALUE 3.
+       77  WS-RANK-BEST-IDX         PIC 9(4) COMP.
+       77  WS-RANK-BEST-VAL         PIC 9(7)V99.
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
            PERFORM 100-INITIALIZATION.
            PERFORM 200-PROCESS-RECORDS.
            PERFORM 300-WRAP-UP.
+           MOVE +0 TO RETURN-CODE.
            GOBACK.
        100-INITIALIZATION.
-           OPEN INPUT  SALES-FILE.
-           INITIALIZE WS-SALES-TABLE.
+           OPEN INPUT  SALES-FILE
+           IF NOT SF-NORMAL
+                DISPLAY "ERROR OPENING SALES-FILE"
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT  PRIOR-SALES-FILE
+           IF NOT PF-NORMAL
+                DISPLAY "ERROR OPENING PRIOR-SALES-FILE"
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT REGRPT
+           IF NOT RF-NORMAL
+                DISPLAY "ERROR OPENING REGRPT"
+                GO TO 999-RETURN-ERR.
+
+           PERFORM 150-PRINT-REGRPT-HEADERS.
+           MOVE ZERO TO WS-REGION-COUNT.
            READ SALES-FILE
-           AT END MOVE 'Y' TO SW-END-OF-DATA.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 4
+           AT END MOVE 'Y' TO SW-END-OF-DATA
+           END-READ.
+           IF NOT (SF-NORMAL OR END-OF-DATA)
+                DISPLAY "ERROR READING SALES-FILE"
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           READ PRIOR-SALES-FILE
+           AT END MOVE 'Y' TO SW-END-OF-PRIOR-DATA
+           END-READ.
+           IF NOT (PF-NORMAL OR END-OF-PRIOR-DATA)
+                DISPLAY "ERROR READING PRIOR-SALES-FILE"
+                GO TO 999-RETURN-ERR
+           END-IF.
+           PERFORM VARYING IDX FROM 1 BY 1
+                UNTIL IDX > WS-REGION-MAX OR END-OF-DATA
+                ADD 1 TO WS-REGION-COUNT
+                MOVE REGION-NAME TO
+                        WS-REGION-NAME (IDX)
                 MOVE Q1-SALES TO
                         WS-Q1-SALES (IDX)
                 MOVE Q2-SALES TO
@@ -56,28 +231,95 @@
                         WS-Q3-SALES (IDX)
                 MOVE Q4-SALES TO
                         WS-Q4-SALES (IDX)
+                IF NOT END-OF-PRIOR-DATA
+                    MOVE PRIOR-REGION-NAME TO
+                            WS-REGION-NAME-PRIOR (IDX)
+                    MOVE PRIOR-Q1-SALES TO
+                            WS-Q1-SALES-PRIOR (IDX)
+                    MOVE PRIOR-Q2-SALES TO
+                            WS-Q2-SALES-PRIOR (IDX)
+                    MOVE PRIOR-Q3-SALES TO
+                            WS-Q3-SALES-PRIOR (IDX)
+                    MOVE PRIOR-Q4-SALES TO
+                            WS-Q4-SALES-PRIOR (IDX)
+      * SALES-FILE and PRIOR-SALES-FILE are assumed to list regions in
+      * the same order -- confirmed here rather than trusted, since a
+      * silent mismatch would compare one region's current figures
+      * against a different region's prior ones with no indication
+      * anything was wrong.
+                    IF WS-REGION-NAME-PRIOR (IDX) = WS-REGION-NAME (IDX)
+                         MOVE 'Y' TO WS-PRIOR-FOUND (IDX)
+                    ELSE
+                         MOVE 'N' TO WS-PRIOR-FOUND (IDX)
+                         ADD 1 TO WS-REGION-MISMATCH-COUNT
+                    END-IF
+                ELSE
+                    MOVE 'N' TO WS-PRIOR-FOUND (IDX)
+                END-IF
                 READ SALES-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-DATA
                 END-READ
+                IF NOT (SF-NORMAL OR END-OF-DATA)
+                    DISPLAY "ERROR READING SALES-FILE"
+                    GO TO 999-RETURN-ERR
+                END-IF
+                READ PRIOR-SALES-FILE
+                    AT END MOVE 'Y' TO  SW-END-OF-PRIOR-DATA
+                END-READ
+                IF NOT (PF-NORMAL OR END-OF-PRIOR-DATA)
+                    DISPLAY "ERROR READING PRIOR-SALES-FILE"
+                    GO TO 999-RETURN-ERR
+                END-IF
            END-PERFORM.
+      * SALES-FILE can carry more regions than WS-REGION-MAX (6) --
+      * the rest are drained and counted here instead of being
+      * silently dropped with no record of it.
+           PERFORM 160-COUNT-SKIPPED-REGIONS UNTIL END-OF-DATA.
+           IF WS-REGION-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " WS-REGION-SKIPPED-COUNT
+                    " SALES-FILE REGION(S) EXCEEDED TABLE CAPACITY OF "
+                    WS-REGION-MAX " AND WERE SKIPPED ***"
+           END-IF.
+           IF WS-REGION-MISMATCH-COUNT > 0
+                DISPLAY "*** WARNING: " WS-REGION-MISMATCH-COUNT
+                    " REGION(S) IN PRIOR-SALES-FILE DID NOT MATCH "
+                    "SALES-FILE'S REGION ORDER AND WERE TREATED AS "
+                    "NO PRIOR DATA ***"
+           END-IF.
+       160-COUNT-SKIPPED-REGIONS.
+           ADD 1 TO WS-REGION-SKIPPED-COUNT.
+           READ SALES-FILE
+               AT END MOVE 'Y' TO SW-END-OF-DATA
+           END-READ.
+           IF NOT (SF-NORMAL OR END-OF-DATA)
+                DISPLAY "ERROR READING SALES-FILE"
+                GO TO 999-RETURN-ERR
+           END-IF.
+       150-PRINT-REGRPT-HEADERS.
+           WRITE REGRPT-REC FROM REGRPT-HEADER-0.
+           WRITE REGRPT-REC FROM REGRPT-HEADER-1.
+           WRITE REGRPT-REC FROM REGRPT-HEADER-2.
+           WRITE REGRPT-REC FROM REGRPT-HEADER-3.
+           WRITE REGRPT-REC FROM REGRPT-HEADER-4.
        200-PROCESS-RECORDS.
            DISPLAY "SALES REPORT".
            DISPLAY "------------".
-           COMPUTE WS-TEMP-VAL = FUNCTION SUM(WS-Q1-SALES(ALL)).
+           PERFORM 260-CALC-Q1-STATS.
+           MOVE WS-Q1-SUM TO WS-TEMP-VAL.
            MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT.
            DISPLAY "TOTAL Q1 SALES OF ALL REGION : " WS-TEMP-OUTPUT.
-           COMPUTE WS-TEMP-VAL = FUNCTION MAX(WS-Q1-SALES(ALL)).
+           MOVE WS-Q1-MAX TO WS-TEMP-VAL.
            MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT.
            DISPLAY "MAX Q1 SALES OF ALL REGION   : " WS-TEMP-OUTPUT.
-           COMPUTE WS-TEMP-VAL = FUNCTION MIN(WS-Q1-SALES(ALL)).
+           MOVE WS-Q1-MIN TO WS-TEMP-VAL.
            MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT.
            DISPLAY "MIN Q1 SALES OF ALL REGION   : " WS-TEMP-OUTPUT.
            DISPLAY " ".
            DISPLAY "SALES BREAKOUT".
            DISPLAY "--------------".
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 4
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REGION-COUNT
                DISPLAY " "
-               DISPLAY "REGION - " IDX
+               DISPLAY "REGION - " WS-REGION-NAME (IDX)
                DISPLAY "------"
                MOVE WS-Q1-SALES (IDX) TO WS-Q1-SALES-O
                MOVE WS-Q2-SALES (IDX) TO WS-Q2-SALES-O
@@ -87,21 +329,137 @@
                DISPLAY "Q2 SALES    :  " WS-Q2-SALES-O
                DISPLAY "Q3 SALES    :  " WS-Q3-SALES-O
                DISPLAY "Q4 SALES    :  " WS-Q4-SALES-O
+               IF WS-PRIOR-FOUND (IDX) = 'Y'
+                   MOVE 1 TO WS-VARIANCE-QTR
+                   MOVE WS-Q1-SALES (IDX) TO WS-VARIANCE-CURRENT
+                   MOVE WS-Q1-SALES-PRIOR (IDX) TO WS-VARIANCE-PRIOR
+                   PERFORM 250-CALC-AND-DISPLAY-VARIANCE
+                   MOVE 2 TO WS-VARIANCE-QTR
+                   MOVE WS-Q2-SALES (IDX) TO WS-VARIANCE-CURRENT
+                   MOVE WS-Q2-SALES-PRIOR (IDX) TO WS-VARIANCE-PRIOR
+                   PERFORM 250-CALC-AND-DISPLAY-VARIANCE
+                   MOVE 3 TO WS-VARIANCE-QTR
+                   MOVE WS-Q3-SALES (IDX) TO WS-VARIANCE-CURRENT
+                   MOVE WS-Q3-SALES-PRIOR (IDX) TO WS-VARIANCE-PRIOR
+                   PERFORM 250-CALC-AND-DISPLAY-VARIANCE
+                   MOVE 4 TO WS-VARIANCE-QTR
+                   MOVE WS-Q4-SALES (IDX) TO WS-VARIANCE-CURRENT
+                   MOVE WS-Q4-SALES-PRIOR (IDX) TO WS-VARIANCE-PRIOR
+                   PERFORM 250-CALC-AND-DISPLAY-VARIANCE
+               ELSE
+                   DISPLAY "YoY VARIANCE :  NO PRIOR DATA"
+               END-IF
                COMPUTE WS-TEMP-VAL = WS-Q1-SALES (IDX)
                    + WS-Q2-SALES (IDX) + WS-Q3-SALES (IDX)
                    + WS-Q4-SALES (IDX)
                MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT
+               MOVE WS-TEMP-VAL TO WS-REGION-TOTAL (IDX)
                DISPLAY "------"
                DISPLAY "TOTAL SALES :  " WS-TEMP-OUTPUT
+               MOVE WS-REGION-NAME (IDX) TO DET-REGION-NAME
+               MOVE WS-Q1-SALES (IDX) TO DET-Q1-SALES
+               MOVE WS-Q2-SALES (IDX) TO DET-Q2-SALES
+               MOVE WS-Q3-SALES (IDX) TO DET-Q3-SALES
+               MOVE WS-Q4-SALES (IDX) TO DET-Q4-SALES
+               MOVE WS-TEMP-VAL TO DET-TOTAL-SALES
+               WRITE REGRPT-REC FROM REGRPT-DETAIL
            END-PERFORM.
            DISPLAY " ".
            DISPLAY "--------------"
            DISPLAY " ".
-           COMPUTE WS-TEMP-VAL = FUNCTION SUM(WS-Q1-SALES(ALL)) +
-               FUNCTION SUM(WS-Q2-SALES(ALL)) +
-               FUNCTION SUM(WS-Q3-SALES(ALL)) +
-               FUNCTION SUM(WS-Q4-SALES(ALL)).
+           PERFORM 270-CALC-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-TEMP-VAL.
            MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT.
            DISPLAY "GRAND TOTAL SALES : " WS-TEMP-OUTPUT.
+           MOVE WS-TEMP-VAL TO FT-GRAND-TOTAL-O.
+           WRITE REGRPT-REC FROM REGRPT-FOOTER-0.
+           WRITE REGRPT-REC FROM REGRPT-FOOTER-1.
+           PERFORM 280-RANK-TOP-REGIONS.
+      * Sum/max/min of Q1 sales across all regions, reusing the
+      * WS-REGION table this same loop style already walks elsewhere
+      * in this program.
+       260-CALC-Q1-STATS.
+           MOVE ZERO TO WS-Q1-SUM.
+           IF WS-REGION-COUNT = 0
+                MOVE ZERO TO WS-Q1-MAX
+                MOVE ZERO TO WS-Q1-MIN
+           ELSE
+                MOVE WS-Q1-SALES (1) TO WS-Q1-MAX
+                MOVE WS-Q1-SALES (1) TO WS-Q1-MIN
+           END-IF.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REGION-COUNT
+               ADD WS-Q1-SALES (IDX) TO WS-Q1-SUM
+               IF WS-Q1-SALES (IDX) > WS-Q1-MAX
+                   MOVE WS-Q1-SALES (IDX) TO WS-Q1-MAX
+               END-IF
+               IF WS-Q1-SALES (IDX) < WS-Q1-MIN
+                   MOVE WS-Q1-SALES (IDX) TO WS-Q1-MIN
+               END-IF
+           END-PERFORM.
+      * Sum of all four quarters across all regions.
+       270-CALC-GRAND-TOTAL.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REGION-COUNT
+               ADD WS-Q1-SALES (IDX) TO WS-GRAND-TOTAL
+               ADD WS-Q2-SALES (IDX) TO WS-GRAND-TOTAL
+               ADD WS-Q3-SALES (IDX) TO WS-GRAND-TOTAL
+               ADD WS-Q4-SALES (IDX) TO WS-GRAND-TOTAL
+           END-PERFORM.
+      * Percent change of WS-VARIANCE-CURRENT over WS-VARIANCE-PRIOR
+      * for the quarter named in WS-VARIANCE-QTR; zero prior-year
+      * sales is reported as no variance rather than dividing by zero.
+       250-CALC-AND-DISPLAY-VARIANCE.
+           IF WS-VARIANCE-PRIOR = ZERO
+               MOVE ZERO TO WS-VARIANCE-PCT
+           ELSE
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   ((WS-VARIANCE-CURRENT - WS-VARIANCE-PRIOR)
+                       / WS-VARIANCE-PRIOR) * 100
+           END-IF.
+           MOVE WS-VARIANCE-PCT TO WS-VARIANCE-PCT-O.
+           DISPLAY "Q" WS-VARIANCE-QTR " YoY VAR :  "
+               WS-VARIANCE-PCT-O "%".
+      * Ranks regions by Q1+Q2+Q3+Q4 annual total and prints/displays
+      * the top WS-RANK-TOP-COUNT of them, highest first.
+       280-RANK-TOP-REGIONS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REGION-COUNT
+               MOVE 'N' TO WS-RANK-USED (IDX)
+           END-PERFORM.
+           WRITE REGRPT-REC FROM REGRPT-RANK-HEADER-0.
+           WRITE REGRPT-REC FROM REGRPT-RANK-HEADER-1.
+           WRITE REGRPT-REC FROM REGRPT-RANK-HEADER-2.
+           DISPLAY " ".
+           DISPLAY "TOP 3 REGIONS BY ANNUAL SALES".
+           DISPLAY "-----------------------------".
+           PERFORM 290-FIND-AND-PRINT-RANK
+               VARYING WS-RANK-N FROM 1 BY 1
+               UNTIL WS-RANK-N > WS-RANK-TOP-COUNT
+                  OR WS-RANK-N > WS-REGION-COUNT.
+      * Finds the highest-total region not yet ranked and prints it.
+       290-FIND-AND-PRINT-RANK.
+           MOVE ZERO TO WS-RANK-BEST-VAL.
+           MOVE ZERO TO WS-RANK-BEST-IDX.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REGION-COUNT
+               IF WS-RANK-USED (IDX) NOT = 'Y'
+                   IF WS-RANK-BEST-IDX = ZERO
+                      OR WS-REGION-TOTAL (IDX) > WS-RANK-BEST-VAL
+                       MOVE WS-REGION-TOTAL (IDX) TO WS-RANK-BEST-VAL
+                       MOVE IDX TO WS-RANK-BEST-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE 'Y' TO WS-RANK-USED (WS-RANK-BEST-IDX).
+           MOVE WS-RANK-N TO RANK-NUMBER-O.
+           MOVE WS-REGION-NAME (WS-RANK-BEST-IDX) TO RANK-REGION-NAME.
+           MOVE WS-RANK-BEST-VAL TO RANK-TOTAL-O.
+           WRITE REGRPT-REC FROM REGRPT-RANK-DETAIL.
+           MOVE WS-RANK-BEST-VAL TO WS-TEMP-VAL.
+           MOVE WS-TEMP-VAL TO WS-TEMP-OUTPUT.
+           DISPLAY WS-RANK-N ". " WS-REGION-NAME (WS-RANK-BEST-IDX)
+               " - " WS-TEMP-OUTPUT.
        300-WRAP-UP.
-           CLOSE SALES-FILE.
+           CLOSE SALES-FILE, PRIOR-SALES-FILE, REGRPT.
+      *
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
