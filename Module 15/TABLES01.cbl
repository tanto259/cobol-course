@@ -4,6 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO EMPROJ.
+           SELECT CRITERIA-FILE ASSIGN TO CRITFILE.
+           SELECT QUERYRPT ASSIGN TO QUERYRPT.
+           SELECT EXCEPT-FILE ASSIGN TO TBLEXCPT.
+           SELECT BILL-STMT-FILE ASSIGN TO BILLSTMT.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -19,13 +23,68 @@
            05 EMP-LANGUAGE-CERT-I           PIC X(20).
            05 EMP-ON-CALL-I                 PIC X(01).
            05 FILLER                        PIC X(02).
+      *  Ad-hoc search criteria, one query per record. Spaces in any
+      *  field mean "don't filter on this field".
+       FD  CRITERIA-FILE RECORDING MODE F.
+       01  CRITERIA-REC.
+           05 CRIT-PROJECT                  PIC X(4).
+           05 CRIT-STATE-OFFICE             PIC X(02).
+           05 CRIT-POSITION                 PIC X(20).
+           05 FILLER                        PIC X(54).
+      *  Permanent record of every query's results, since the job log
+      *  alone isn't enough to answer "what did we report on date X".
+       FD  QUERYRPT RECORDING MODE F.
+       01  QUERYRPT-REC                     PIC X(80).
+      *  EMPROJ rows rejected at load time for an out-of-range
+      *  days-on-project or OT-hours value.
+       FD  EXCEPT-FILE RECORDING MODE F.
+       01  EXCEPT-REC                       PIC X(80).
+      *  One billing-detail line per employee, backing up the project
+      *  totals with the individual rows that make them up.
+       FD  BILL-STMT-FILE RECORDING MODE F.
+       01  BILL-STMT-REC                    PIC X(80).
        WORKING-STORAGE SECTION.
        77  PROJECT-INDEX     PIC S9(4) COMP.
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 20.
+       77  TABLE-MAX         PIC S9(4) COMP VALUE 200.
+       77  TABLE-COUNT       PIC S9(4) COMP VALUE 0.
+       77  TABLE-SKIPPED-COUNT PIC S9(4) COMP VALUE 0.
+       77  DAYS-ON-PROJ-MAX  PIC 9(03) VALUE 366.
+       77  OT-HOURS-MAX      PIC 9(03) VALUE 200.
+       77  EXCEPTION-COUNT   PIC S9(4) COMP VALUE 0.
+       01  EXCEPTION-LINE.
+           05  EXC-NAME          PIC X(15).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  EXC-PROJECT       PIC X(04).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(17) VALUE "DAYS ON PROJECT: ".
+           05  EXC-DAYS-ON-PROJ  PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "OT HOURS : ".
+           05  EXC-OT-HOURS      PIC ZZ9.
+           05  FILLER            PIC X(15) VALUE SPACES.
+       01  BILL-STMT-LINE.
+           05  BS-NAME           PIC X(15).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-PROJECT        PIC X(04).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-DAYS           PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-OT-HOURS       PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-DAY-BILL       PIC $$$,$$9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-OT-BILL        PIC $$$,$$9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  BS-TOTAL-BILL     PIC $$$,$$9.99.
+           05  FILLER            PIC X(08) VALUE SPACES.
+       77  BS-TOTAL-VAL          PIC 9(07)V99.
        77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                 88 END-OF-FILE   VALUE 'Y'.
+       77  SW-END-OF-CRITERIA PIC X(01) VALUE SPACES.
+                88 END-OF-CRITERIA VALUE 'Y'.
        01  EMP-PROJECT-TABLE.
-           05 EMP-PROJECT-ITEM OCCURS 20 TIMES
+           05 EMP-PROJECT-ITEM OCCURS 1 TO 200 TIMES
+                DEPENDING ON TABLE-COUNT
                 ASCENDING KEY IS EMP-NAME
                 INDEXED BY PROJ-IDX.
                 10 EMP-PROJECT               PIC X(4).
@@ -47,51 +106,94 @@
            05  TEMP-BILL-RATE   PIC 9(03)V99.
        77  TEMP-CTR             PIC 9(4).
        77  TEMP-NAME            PIC X(15).
+       01  WS-REPORT-LINE       PIC X(80).
+       77  WS-REPORT-DATE       PIC X(10).
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-PROCESS-TABLE-DATA.
            PERFORM 900-WRAP-UP
            GOBACK.
        000-HOUSEKEEPING.
-           INITIALIZE EMP-PROJECT-TABLE.
+           OPEN OUTPUT QUERYRPT.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-REPORT-DATE.
+           STRING "TABLES01 QUERY REPORT - " WS-REPORT-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE ALL "=" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE 0 TO TABLE-COUNT.
+           MOVE 0 TO TABLE-SKIPPED-COUNT.
+           MOVE 0 TO EXCEPTION-COUNT.
            OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           OPEN OUTPUT BILL-STMT-FILE.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-              UNTIL PROJECT-INDEX > TABLE-MAX *> Load Table
-           OR END-OF-FILE
-                MOVE EMP-PROJECT-I TO
-                        EMP-PROJECT (PROJECT-INDEX)
-                MOVE EMP-NAME-I TO
-                        EMP-NAME (PROJECT-INDEX)
-                MOVE EMP-STATE-OFFICE-I TO
-                        EMP-STATE-OFFICE  (PROJECT-INDEX)
-                MOVE EMP-PROJECT-POSITION-I TO
-                        EMP-PROJECT-POSITION  (PROJECT-INDEX)
-                MOVE EMP-NBR-DAYS-ON-PROJ-I TO
-                        EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX)
-                MOVE EMP-NBR-OT-HOURS-I  TO
-                        EMP-NBR-OT-HOURS (PROJECT-INDEX)
-                MOVE EMP-PER-DAY-BILLING-RATE-I TO
-                        EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX)
-                MOVE EMP-PER-HOUR-OT-RATE-I  TO
-                        EMP-PER-HOUR-OT-RATE (PROJECT-INDEX)
-                MOVE EMP-LANGUAGE-CERT-I  TO
-                        EMP-LANGUAGE-CERT (PROJECT-INDEX)
-                MOVE EMP-ON-CALL-I   TO
-                        EMP-ON-CALL (PROJECT-INDEX)
-                MULTIPLY EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX) BY
-                   EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX)
-                   GIVING EMP-DAY-BILL (PROJECT-INDEX)
-                MULTIPLY EMP-NBR-OT-HOURS (PROJECT-INDEX) BY
-                   EMP-PER-HOUR-OT-RATE (PROJECT-INDEX)
-                   GIVING EMP-OT-BILL (PROJECT-INDEX)
+              UNTIL END-OF-FILE *> Load Table
+                IF TABLE-COUNT >= TABLE-MAX
+                    ADD 1 TO TABLE-SKIPPED-COUNT
+                ELSE IF EMP-NBR-DAYS-ON-PROJ-I > DAYS-ON-PROJ-MAX
+                    OR EMP-NBR-OT-HOURS-I > OT-HOURS-MAX
+                    PERFORM 050-WRITE-EXCEPTION
+                ELSE
+                    ADD 1 TO TABLE-COUNT
+                    MOVE EMP-PROJECT-I TO
+                            EMP-PROJECT (TABLE-COUNT)
+                    MOVE EMP-NAME-I TO
+                            EMP-NAME (TABLE-COUNT)
+                    MOVE EMP-STATE-OFFICE-I TO
+                            EMP-STATE-OFFICE  (TABLE-COUNT)
+                    MOVE EMP-PROJECT-POSITION-I TO
+                            EMP-PROJECT-POSITION  (TABLE-COUNT)
+                    MOVE EMP-NBR-DAYS-ON-PROJ-I TO
+                            EMP-NBR-DAYS-ON-PROJ (TABLE-COUNT)
+                    MOVE EMP-NBR-OT-HOURS-I  TO
+                            EMP-NBR-OT-HOURS (TABLE-COUNT)
+                    MOVE EMP-PER-DAY-BILLING-RATE-I TO
+                            EMP-PER-DAY-BILLING-RATE (TABLE-COUNT)
+                    MOVE EMP-PER-HOUR-OT-RATE-I  TO
+                            EMP-PER-HOUR-OT-RATE (TABLE-COUNT)
+                    MOVE EMP-LANGUAGE-CERT-I  TO
+                            EMP-LANGUAGE-CERT (TABLE-COUNT)
+                    MOVE EMP-ON-CALL-I   TO
+                            EMP-ON-CALL (TABLE-COUNT)
+                    MULTIPLY EMP-NBR-DAYS-ON-PROJ (TABLE-COUNT) BY
+                       EMP-PER-DAY-BILLING-RATE (TABLE-COUNT)
+                       GIVING EMP-DAY-BILL (TABLE-COUNT)
+                    MULTIPLY EMP-NBR-OT-HOURS (TABLE-COUNT) BY
+                       EMP-PER-HOUR-OT-RATE (TABLE-COUNT)
+                       GIVING EMP-OT-BILL (TABLE-COUNT)
+                    DISPLAY EMP-PROJECT-ITEM (TABLE-COUNT)
+                END-IF
+                END-IF
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
-                DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
            END-PERFORM.
            DISPLAY " ".
+           IF TABLE-SKIPPED-COUNT > 0
+               DISPLAY "*** WARNING: " TABLE-SKIPPED-COUNT
+                   " EMPROJ RECORD(S) EXCEEDED TABLE CAPACITY OF "
+                   TABLE-MAX " AND WERE SKIPPED ***"
+               DISPLAY " "
+           END-IF.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY "*** WARNING: " EXCEPTION-COUNT
+                   " EMPROJ RECORD(S) FAILED RANGE VALIDATION AND WERE"
+                   " WRITTEN TO THE EXCEPTIONS LISTING ***"
+               DISPLAY " "
+           END-IF.
+      ***  Writes one out-of-range EMPROJ row to the exceptions
+      ***  listing; the row is excluded from the table and from every
+      ***  billing total.
+       050-WRITE-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE EMP-NAME-I TO EXC-NAME.
+           MOVE EMP-PROJECT-I TO EXC-PROJECT.
+           MOVE EMP-NBR-DAYS-ON-PROJ-I TO EXC-DAYS-ON-PROJ.
+           MOVE EMP-NBR-OT-HOURS-I TO EXC-OT-HOURS.
+           WRITE EXCEPT-REC FROM EXCEPTION-LINE.
        100-PROCESS-TABLE-DATA.
            PERFORM 200-FIND-PROJECT.
            PERFORM 300-FIND-NC-OT-SKILL.
@@ -102,34 +204,51 @@
            PERFORM 630-SELECT-FROM-WHERE-WILDCARD.
            PERFORM 640-SELECT-FROM-WHERE-SUBQUERY.
            PERFORM 650-SELECT-FROM-WHERE-TF.
+           PERFORM 700-RUN-GENERIC-QUERIES.
+           PERFORM 720-PRINT-BILLING-STATEMENTS.
        200-FIND-PROJECT.
       ***  Display all of the Employee names working on project 'A111'
            DISPLAY "EMPLOYEE WORKING ON A111".
            DISPLAY "-----".
+           MOVE "EMPLOYEE WORKING ON A111" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE "-----" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-PROJECT (PROJECT-INDEX) = 'A111'
                    DISPLAY EMP-NAME (PROJECT-INDEX)
+                   MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                   PERFORM 800-WRITE-REPORT-LINE
                END-IF
            END-PERFORM.
            DISPLAY " ".
+           PERFORM 800-WRITE-REPORT-LINE.
        300-FIND-NC-OT-SKILL.
       ***  Display all of the Employee names of Programmers in NC
       ***     who are allowed to bill for On-Call work
            DISPLAY "EMPLOYEE IN NC ALLOWED TO BILL FOR ON-CALL".
            DISPLAY "-----".
+           MOVE "EMPLOYEE IN NC ALLOWED TO BILL FOR ON-CALL"
+               TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE "-----" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-STATE-OFFICE (PROJECT-INDEX) = 'NC' AND
                  EMP-ON-CALL (PROJECT-INDEX) = 'Y' THEN
                    DISPLAY EMP-NAME (PROJECT-INDEX)
+                   MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                   PERFORM 800-WRITE-REPORT-LINE
                END-IF
            END-PERFORM.
            DISPLAY " ".
+           PERFORM 800-WRITE-REPORT-LINE.
        400-TOTAL-PROJ-EXPENSE.
       ***  Calculate and Display the total cost for the 'A111' project
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-PROJECT (PROJECT-INDEX) = 'A111'
                    COMPUTE TEMP-SUMMARY = TEMP-SUMMARY
                        + EMP-DAY-BILL (PROJECT-INDEX)
@@ -139,21 +258,33 @@
            MOVE TEMP-SUMMARY TO TEMP-SUMMARY-O.
            DISPLAY "TOTAL COST FOR A111 : " TEMP-SUMMARY-O.
            DISPLAY " ".
+           STRING "TOTAL COST FOR A111 : " TEMP-SUMMARY-O
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
        500-TOTAL-ALL-PROJECTS-EXPENSE.
       ***  Calculate & Display the total cost for all of the projects
-      **   Google the COBOL Intrinsic FUNCTION SUM(<field>(ALL))
-           COMPUTE TEMP-SUMMARY = FUNCTION SUM(EMP-DAY-BILL(ALL)) +
-               FUNCTION SUM(EMP-OT-BILL(ALL)).
+           MOVE 0 TO TEMP-SUMMARY.
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+             UNTIL PROJECT-INDEX > TABLE-COUNT
+               COMPUTE TEMP-SUMMARY = TEMP-SUMMARY
+                   + EMP-DAY-BILL (PROJECT-INDEX)
+                   + EMP-OT-BILL (PROJECT-INDEX)
+           END-PERFORM.
            MOVE TEMP-SUMMARY TO TEMP-SUMMARY-O.
            DISPLAY "TOTAL COST FOR ALL  : " TEMP-SUMMARY-O.
            DISPLAY " ".
+           STRING "TOTAL COST FOR ALL  : " TEMP-SUMMARY-O
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
        610-SELECT-COUNT-FROM-WHERE.
       ***  Calculate the amount of programmer/analyst on 'A111' from NC
       ***  Equiv: SELECT COUNT(*) FROM TABLE WHERE PROJECT = 'A111'
       ***  AND STATE = 'NC' AND POSITION = 'PROGRAMMER/ANALYST'
            MOVE 0 TO TEMP-CTR.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-PROJECT (PROJECT-INDEX) = 'A111' AND
                  EMP-STATE-OFFICE (PROJECT-INDEX) = 'NC' AND
                  EMP-PROJECT-POSITION (PROJECT-INDEX) =
@@ -163,64 +294,176 @@
             END-PERFORM.
             DISPLAY "AMOUNT OF NC PROGRAMMER/ANALYST @ A111: " TEMP-CTR.
             DISPLAY " ".
+            STRING "AMOUNT OF NC PROGRAMMER/ANALYST @ A111: " TEMP-CTR
+                DELIMITED BY SIZE INTO WS-REPORT-LINE.
+            PERFORM 800-WRITE-REPORT-LINE.
+            PERFORM 800-WRITE-REPORT-LINE.
        620-SELECT-FROM-WHERE.
       ***  Display the DBA on project B222
       ***  Equiv: SELECT NAME FROM TABLE WHERE PROJECT = 'B222' AND
       ***  POSITION = 'DATABASE ADMIN'
            DISPLAY "DBA WORKING ON B222".
            DISPLAY "-----".
+           MOVE "DBA WORKING ON B222" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE "-----" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-PROJECT (PROJECT-INDEX) = 'B222' AND
                  EMP-PROJECT-POSITION (PROJECT-INDEX) =
                  'DATABASE ADMIN'
                    DISPLAY EMP-NAME (PROJECT-INDEX)
+                   MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                   PERFORM 800-WRITE-REPORT-LINE
                END-IF
            END-PERFORM.
            DISPLAY " ".
+           PERFORM 800-WRITE-REPORT-LINE.
        630-SELECT-FROM-WHERE-WILDCARD.
       ***  Return all employee whose project ends with 333
       ***  Equiv: SELECT NAME FROM TABLE WHERE PROJECT = "%333"
            DISPLAY "EMPLOYEE WHOSE PROJECT IS %333".
            DISPLAY "-----".
+           MOVE "EMPLOYEE WHOSE PROJECT IS %333" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE "-----" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-PROJECT (PROJECT-INDEX)(2:3) = '333'
                    DISPLAY EMP-NAME (PROJECT-INDEX)
+                   MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                   PERFORM 800-WRITE-REPORT-LINE
                END-IF
             END-PERFORM.
             DISPLAY " ".
+            PERFORM 800-WRITE-REPORT-LINE.
        640-SELECT-FROM-WHERE-SUBQUERY.
       ***  Return the highest daily rate programmer/analyst
       ***  Equiv: SELECT NAME FROM TABLE WHERE SALARY IN (SELECT
       ***  MAX(SALARY) FROM TABLE)
-           COMPUTE TEMP-BILL-RATE =
-             FUNCTION MAX(EMP-PER-DAY-BILLING-RATE(ALL)).
-           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
-               IF EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX) =
-                 TEMP-BILL-RATE AND EMP-PROJECT-POSITION (PROJECT-INDEX)
-                 = 'PROGRAMMER/ANALYST'
-                 MOVE EMP-NAME (PROJECT-INDEX) TO TEMP-NAME
-               END-IF
-           END-PERFORM.
-           DISPLAY "HIGHEST DAILY RATE PROGRAMMER/ANALYST : " TEMP-NAME.
-           DISPLAY " ".
+           IF TABLE-COUNT = 0
+               DISPLAY "NO EMPLOYEES ON FILE"
+               DISPLAY " "
+               STRING "NO EMPLOYEES ON FILE"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 800-WRITE-REPORT-LINE
+           ELSE
+               MOVE EMP-PER-DAY-BILLING-RATE (1) TO TEMP-BILL-RATE
+               PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+                 UNTIL PROJECT-INDEX > TABLE-COUNT
+                   IF EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX)
+                     > TEMP-BILL-RATE
+                       MOVE EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX)
+                           TO TEMP-BILL-RATE
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+                 UNTIL PROJECT-INDEX > TABLE-COUNT
+                   IF EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX) =
+                     TEMP-BILL-RATE AND EMP-PROJECT-POSITION
+                     (PROJECT-INDEX) = 'PROGRAMMER/ANALYST'
+                     MOVE EMP-NAME (PROJECT-INDEX) TO TEMP-NAME
+                   END-IF
+               END-PERFORM
+               DISPLAY "HIGHEST DAILY RATE PROGRAMMER/ANALYST : "
+                   TEMP-NAME
+               DISPLAY " "
+               STRING "HIGHEST DAILY RATE PROGRAMMER/ANALYST : "
+                   TEMP-NAME
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 800-WRITE-REPORT-LINE
+           END-IF.
+           PERFORM 800-WRITE-REPORT-LINE.
        650-SELECT-FROM-WHERE-TF.
       ***  Can Kandace Springs do COBOL?
       ***  Equiv: if (SELECT LANGCERT FROM TABLE WHERE NAME = 'Kandace
       ***  Springs') = 'COBOL' ? T : F
            DISPLAY "CAN KANDACE SPRINGS DO COBOL?"
+           MOVE "CAN KANDACE SPRINGS DO COBOL?" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-             UNTIL PROJECT-INDEX > TABLE-MAX
+             UNTIL PROJECT-INDEX > TABLE-COUNT
                IF EMP-NAME (PROJECT-INDEX) = 'KANDACE SPRINGS'
                    IF EMP-LANGUAGE-CERT (PROJECT-INDEX) = 'COBOL' THEN
                        DISPLAY "YES"
+                       MOVE "YES" TO WS-REPORT-LINE
+                       PERFORM 800-WRITE-REPORT-LINE
                    ELSE
                        DISPLAY "NO"
+                       MOVE "NO" TO WS-REPORT-LINE
+                       PERFORM 800-WRITE-REPORT-LINE
                    END-IF
                END-IF
            END-PERFORM.
            DISPLAY " ".
+           PERFORM 800-WRITE-REPORT-LINE.
+       700-RUN-GENERIC-QUERIES.
+      ***  Parameter-driven query: one criteria record in, one set of
+      ***  matching employee names out. Replaces the need for a code
+      ***  change every time ops wants a different project/state/
+      ***  position combination.
+           OPEN INPUT CRITERIA-FILE.
+           READ CRITERIA-FILE
+           AT END MOVE 'Y' TO SW-END-OF-CRITERIA.
+           PERFORM 710-GENERIC-QUERY UNTIL END-OF-CRITERIA.
+           CLOSE CRITERIA-FILE.
+       710-GENERIC-QUERY.
+           DISPLAY "GENERIC QUERY - PROJECT: " CRIT-PROJECT
+               " STATE: " CRIT-STATE-OFFICE
+               " POSITION: " CRIT-POSITION.
+           DISPLAY "-----".
+           STRING "GENERIC QUERY - PROJECT: " CRIT-PROJECT
+               " STATE: " CRIT-STATE-OFFICE
+               " POSITION: " CRIT-POSITION
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           MOVE "-----" TO WS-REPORT-LINE.
+           PERFORM 800-WRITE-REPORT-LINE.
+           PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
+             UNTIL PROJECT-INDEX > TABLE-COUNT
+               IF (CRIT-PROJECT = SPACES OR
+                   CRIT-PROJECT = EMP-PROJECT (PROJECT-INDEX))
+                 AND (CRIT-STATE-OFFICE = SPACES OR
+                   CRIT-STATE-OFFICE = EMP-STATE-OFFICE (PROJECT-INDEX))
+                 AND (CRIT-POSITION = SPACES OR
+                   CRIT-POSITION = EMP-PROJECT-POSITION (PROJECT-INDEX))
+                   DISPLAY EMP-NAME (PROJECT-INDEX)
+                   MOVE EMP-NAME (PROJECT-INDEX) TO WS-REPORT-LINE
+                   PERFORM 800-WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+           PERFORM 800-WRITE-REPORT-LINE.
+           READ CRITERIA-FILE
+           AT END MOVE 'Y' TO SW-END-OF-CRITERIA.
+      ***  One billing statement line per employee, backing up the
+      ***  project totals in 400/500 with the detail behind them.
+       720-PRINT-BILLING-STATEMENTS.
+           DISPLAY "EMPLOYEE BILLING STATEMENTS".
+           DISPLAY "----------------------------".
+           PERFORM 730-PRINT-ONE-STATEMENT
+               VARYING PROJECT-INDEX FROM 1 BY 1
+               UNTIL PROJECT-INDEX > TABLE-COUNT.
+           DISPLAY " ".
+       730-PRINT-ONE-STATEMENT.
+           COMPUTE BS-TOTAL-VAL = EMP-DAY-BILL (PROJECT-INDEX)
+               + EMP-OT-BILL (PROJECT-INDEX).
+           MOVE EMP-NAME (PROJECT-INDEX) TO BS-NAME.
+           MOVE EMP-PROJECT (PROJECT-INDEX) TO BS-PROJECT.
+           MOVE EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX) TO BS-DAYS.
+           MOVE EMP-NBR-OT-HOURS (PROJECT-INDEX) TO BS-OT-HOURS.
+           MOVE EMP-DAY-BILL (PROJECT-INDEX) TO BS-DAY-BILL.
+           MOVE EMP-OT-BILL (PROJECT-INDEX) TO BS-OT-BILL.
+           MOVE BS-TOTAL-VAL TO BS-TOTAL-BILL.
+           WRITE BILL-STMT-REC FROM BILL-STMT-LINE.
+           DISPLAY BS-NAME " " BS-PROJECT " TOTAL BILL: " BS-TOTAL-BILL.
+       800-WRITE-REPORT-LINE.
+           WRITE QUERYRPT-REC FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
\ No newline at end of file
+           CLOSE INPUT-FILE.
+           CLOSE QUERYRPT.
+           CLOSE EXCEPT-FILE.
+           CLOSE BILL-STMT-FILE.
\ No newline at end of file
