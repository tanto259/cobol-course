@@ -1,8 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MILLARD.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+           ASSIGN TO EMPMAST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS EMPLOYEE-FILE-ST.
+
+           SELECT TAX-TABLE-FILE
+           ASSIGN TO TAXTBL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS TAX-TABLE-FILE-ST.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORDING MODE F.
+       01  EMPLOYEE-FILE-REC.
+           05  EMP-NAME-I                  PIC X(20).
+           05  EMP-ADDR-I                  PIC X(40).
+           05  EMP-RATE-I                  PIC 9(3)V99.
+           05  EMP-HOURS-I                 PIC 9(3).
+           05  EMP-JOB-I                   PIC X(12).
+      *
+      * Federal/state withholding brackets, keyed by gross-pay range,
+      * so tax changes are a data change instead of a recompile.
+       FD  TAX-TABLE-FILE
+           RECORDING MODE F.
+       01  TAX-BRACKET-FILE-REC.
+           05  TB-LOW-I                    PIC 9(6)V99.
+           05  TB-HIGH-I                   PIC 9(6)V99.
+           05  TB-FED-RATE-I               PIC V999.
+           05  TB-STATE-RATE-I             PIC V999.
        WORKING-STORAGE SECTION.
+       01  FILE-STATUS-WS.
+           05  EMPLOYEE-FILE-ST        PIC X(02).
+               88  EMPLOYEE-FILE-NORMAL        VALUE '00'.
+           05  TAX-TABLE-FILE-ST       PIC X(02).
+               88  TAX-TABLE-FILE-NORMAL       VALUE '00'.
+
        01  EMPLOYEE-REC.
            05  NAME       PIC X(20).
            05  ADDR       PIC X(40).
@@ -12,21 +48,118 @@
            05  HOURS      PIC 9(3).
            05  GROSS-PAY  PIC 9(6)V99.
            05  JOB        PIC X(12).
-       77  VP             PIC X(20).
+       77  VP             PIC X(20) VALUE "Abigail Fillmore".
+
+       01  TAX-TABLE.
+           05  TAX-BRACKET OCCURS 20 TIMES INDEXED BY TAX-IDX.
+               10  TB-LOW                  PIC 9(6)V99.
+               10  TB-HIGH                 PIC 9(6)V99.
+               10  TB-FED-RATE             PIC V999.
+               10  TB-STATE-RATE           PIC V999.
+       77  TAX-BRACKET-COUNT               PIC S9(04) COMP VALUE 0.
+       77  TAX-BRACKET-SKIPPED-COUNT       PIC S9(04) COMP VALUE 0.
+
+       77  SW-EMP-EOF                      PIC X(01) VALUE SPACES.
+           88  EMP-EOF                        VALUE 'Y'.
+       77  SW-TAX-EOF                      PIC X(01) VALUE SPACES.
+           88  TAX-EOF                        VALUE 'Y'.
+
+       77  FED-TAX-AMT                     PIC 9(6)V99.
+       77  STATE-TAX-AMT                   PIC 9(6)V99.
+       77  NET-PAY                         PIC 9(6)V99.
        PROCEDURE DIVISION.
+           PERFORM OPEN-FILES-PARAGRAPH.
+           PERFORM LOAD-TAX-TABLE-PARAGRAPH.
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
+           PERFORM PROCESS-EMPLOYEES-PARAGRAPH UNTIL EMP-EOF.
+           PERFORM CLOSE-FILES-PARAGRAPH.
+           GOBACK.
+      *
+       OPEN-FILES-PARAGRAPH.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF NOT EMPLOYEE-FILE-NORMAL
+                DISPLAY 'ERROR OPENING EMPLOYEE-FILE'
+                GO TO ERROR-PARAGRAPH.
+
+           OPEN INPUT TAX-TABLE-FILE.
+           IF NOT TAX-TABLE-FILE-NORMAL
+                DISPLAY 'ERROR OPENING TAX-TABLE-FILE'
+                GO TO ERROR-PARAGRAPH.
+      *
+       CLOSE-FILES-PARAGRAPH.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE TAX-TABLE-FILE.
+      *
+       LOAD-TAX-TABLE-PARAGRAPH.
+           READ TAX-TABLE-FILE
+               AT END MOVE 'Y' TO SW-TAX-EOF
+           END-READ.
+
+           IF NOT (TAX-TABLE-FILE-NORMAL OR TAX-EOF)
+                DISPLAY 'ERROR READING TAX-TABLE-FILE'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+
+           PERFORM LOAD-TAX-BRACKET-ENTRY-PARAGRAPH
+               UNTIL TAX-EOF OR TAX-BRACKET-COUNT = 20.
+
+           PERFORM COUNT-SKIPPED-TAX-BRACKET-PARAGRAPH UNTIL TAX-EOF.
+           IF TAX-BRACKET-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " TAX-BRACKET-SKIPPED-COUNT
+                    " TAX BRACKET(S) EXCEEDED TAX-TABLE CAPACITY OF"
+                    " 20 AND WERE SKIPPED ***"
+           END-IF.
+      *
+       LOAD-TAX-BRACKET-ENTRY-PARAGRAPH.
+           ADD 1 TO TAX-BRACKET-COUNT.
+           MOVE TB-LOW-I        TO TB-LOW (TAX-BRACKET-COUNT).
+           MOVE TB-HIGH-I       TO TB-HIGH (TAX-BRACKET-COUNT).
+           MOVE TB-FED-RATE-I   TO TB-FED-RATE (TAX-BRACKET-COUNT).
+           MOVE TB-STATE-RATE-I TO TB-STATE-RATE (TAX-BRACKET-COUNT).
+           READ TAX-TABLE-FILE
+               AT END MOVE 'Y' TO SW-TAX-EOF
+           END-READ.
+
+           IF NOT (TAX-TABLE-FILE-NORMAL OR TAX-EOF)
+                DISPLAY 'ERROR READING TAX-TABLE-FILE'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+      *
+       COUNT-SKIPPED-TAX-BRACKET-PARAGRAPH.
+           ADD 1 TO TAX-BRACKET-SKIPPED-COUNT.
+           READ TAX-TABLE-FILE
+               AT END MOVE 'Y' TO SW-TAX-EOF
+           END-READ.
+
+           IF NOT (TAX-TABLE-FILE-NORMAL OR TAX-EOF)
+                DISPLAY 'ERROR READING TAX-TABLE-FILE'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+      *
+       READ-EMPLOYEE-PARAGRAPH.
+           READ EMPLOYEE-FILE
+               AT END MOVE 'Y' TO SW-EMP-EOF
+           END-READ.
+
+           IF NOT (EMPLOYEE-FILE-NORMAL OR EMP-EOF)
+                DISPLAY 'ERROR READING EMPLOYEE-FILE'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+      *
+       PROCESS-EMPLOYEES-PARAGRAPH.
            PERFORM ASSIGNMENT-PARAGRAPH.
            PERFORM CONDITIONAL-PARAGRAPH.
+           PERFORM CALCULATE-WITHHOLDING-PARAGRAPH.
            PERFORM DISPLAY-DATA-PARAGRAPH.
-           GOBACK.
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
       ****** COBOL MOVE statements - Literals assigned to variables
        ASSIGNMENT-PARAGRAPH.
-           MOVE  "Millard Fillmore" TO NAME.
-           MOVE "61 Brigham Tavern Lane, Duxbury MA" TO ADDR.
-           MOVE  "Week of: February 24th, 2020" TO DATE-WS.
-           MOVE 19 TO HOURS.
-           MOVE 23.50 TO RATE.
-           MOVE "PRESIDENT" TO JOB.
-           MOVE "Abigail Fillmore" TO VP.
+           MOVE EMP-NAME-I  TO NAME.
+           MOVE EMP-ADDR-I  TO ADDR.
+           MOVE EMP-RATE-I  TO RATE.
+           MOVE EMP-HOURS-I TO HOURS.
+           MOVE EMP-JOB-I   TO JOB.
+           MOVE "Week of: February 24th, 2020" TO DATE-WS.
       ****** Conditional expressions
        CONDITIONAL-PARAGRAPH.
            IF  RATE > 18
@@ -36,9 +169,31 @@
            IF JOB = "PRESIDENT"
                 MOVE .33 TO BONUS-RATE.
            MOVE  "Week of: February 24th, 2020" TO DATE-WS.
+      *
+      * Gross pay, looked up against TAX-TABLE by bracket, drives the
+      * actual take-home figure instead of stopping at GROSS-PAY.
+       CALCULATE-WITHHOLDING-PARAGRAPH.
+           COMPUTE GROSS-PAY = (HOURS * RATE) * (1 + BONUS-RATE).
+           MOVE ZERO TO FED-TAX-AMT.
+           MOVE ZERO TO STATE-TAX-AMT.
+           SET TAX-IDX TO 1.
+           SEARCH TAX-BRACKET VARYING TAX-IDX
+               AT END
+                   MOVE ZERO TO FED-TAX-AMT
+                   MOVE ZERO TO STATE-TAX-AMT
+               WHEN TAX-IDX > TAX-BRACKET-COUNT
+                   MOVE ZERO TO FED-TAX-AMT
+                   MOVE ZERO TO STATE-TAX-AMT
+               WHEN GROSS-PAY >= TB-LOW (TAX-IDX)
+                    AND GROSS-PAY <= TB-HIGH (TAX-IDX)
+                   COMPUTE FED-TAX-AMT =
+                       GROSS-PAY * TB-FED-RATE (TAX-IDX)
+                   COMPUTE STATE-TAX-AMT =
+                       GROSS-PAY * TB-STATE-RATE (TAX-IDX)
+           END-SEARCH.
+           COMPUTE NET-PAY = GROSS-PAY - FED-TAX-AMT - STATE-TAX-AMT.
       ****** COBOL DISPLAY statements - Literals assigned to variables
        DISPLAY-DATA-PARAGRAPH.
-           COMPUTE GROSS-PAY = (HOURS * RATE) * (1 + BONUS-RATE).
            DISPLAY "Name: " NAME.
            DISPLAY "Job: " JOB.
            DISPLAY "Address: " ADDR.
@@ -47,5 +202,12 @@
            DISPLAY "Hourly Rate: " RATE.
            DISPLAY "Bonus-Rate: " BONUS-RATE.
            DISPLAY "Gross Pay: " GROSS-PAY.
+           DISPLAY "Federal Withholding: " FED-TAX-AMT.
+           DISPLAY "State Withholding: " STATE-TAX-AMT.
+           DISPLAY "Net Pay: " NET-PAY.
            DISPLAY "Vice President: " VP.
-           DISPLAY NAME  " "  ADDR.
\ No newline at end of file
+           DISPLAY NAME  " "  ADDR.
+      *
+       ERROR-PARAGRAPH.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
