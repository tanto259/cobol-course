@@ -1,8 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROL0B.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  Its own DD name, distinct from MILLARD.cbl's EMPMAST -- the two
+      *  programs' EMPLOYEE-MASTER-REC/EMPLOYEE-FILE-REC layouts are
+      *  different lengths, so they cannot share one physical file.
+           SELECT EMPLOYEE-MASTER
+           ASSIGN TO EMPMAS2
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS EMPLOYEE-MASTER-ST.
+
+      *  Prior-run YTD totals, one record per employee in the same
+      *  order as EMPLOYEE-MASTER, carried forward into this run's
+      *  paystub and then rolled forward again onto EMPLOYEE-HISTORY-OUT
+      *  for next run.  An employee with no prior record starts at
+      *  zero YTD.
+           SELECT EMPLOYEE-HISTORY-IN
+           ASSIGN TO EMPHIST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS EMPLOYEE-HISTORY-IN-ST.
+
+           SELECT EMPLOYEE-HISTORY-OUT
+           ASSIGN TO EMPHISTO
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS EMPLOYEE-HISTORY-OUT-ST.
+
+      *  Direct-deposit batch handed to the bank in place of cutting a
+      *  paper check, one ACH entry per employee per run.
+           SELECT ACH-OUT
+           ASSIGN TO ACHFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ACH-OUT-ST.
        DATA DIVISION.
+       FILE SECTION.
+      * One record per employee, full-time or part-time, read once per
+      * run so the whole company is paid in a single PAYROL0B pass
+      * instead of the one hardcoded employee this program used to run.
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE F.
+       01  EMPLOYEE-MASTER-REC.
+           05  EM-FNAME-I                  PIC X(8).
+           05  EM-LNAME-I                  PIC X(8).
+           05  EM-CITY-I                   PIC X(20).
+           05  EM-STREET-NBR-I             PIC 9(06).
+           05  EM-STREET-NAME-I            PIC X(30).
+           05  EM-STATE-I                  PIC X(02).
+           05  EM-ZIP-FIRST-5-I            PIC X(05).
+           05  EM-ZIP-PLUS-4-I             PIC X(04).
+           05  EM-EMP-TYPE-I               PIC X(01).
+           05  EM-FULL-TIME-SALARY-I       PIC 9(9)V99.
+           05  EM-FULL-TIME-BONUS-I        PIC V99.
+           05  EM-HOURS-WORKED-I           PIC 9(02).
+           05  EM-RATE-I                   PIC 9(03).
+           05  EM-OT-MULTIPLIER-I          PIC 9V99.
+           05  EM-SHIFT-CODE-I             PIC X(01).
+           05  EM-SHIFT-DIFF-RATE-I        PIC V99.
+           05  EM-TAX-RATE-I               PIC V99.
+           05  EM-ROUTING-NBR-I            PIC 9(09).
+           05  EM-ACCOUNT-NBR-I            PIC X(17).
+
+      * Prior-run YTD totals carried forward for this employee.  Read
+      * in lockstep with EMPLOYEE-MASTER; an employee past the end of
+      * this file (a new hire) simply starts the year at zero.
+       FD  EMPLOYEE-HISTORY-IN
+           RECORDING MODE F.
+       01  EMPLOYEE-HISTORY-REC.
+           05  EH-YTD-GROSS-I              PIC 9(11)V99.
+           05  EH-YTD-TAX-I                PIC 9(11)V99.
+           05  EH-YTD-NET-I                PIC 9(11)V99.
+
+      * This run's updated YTD totals, written one-for-one with
+      * EMPLOYEE-MASTER so next run's EMPLOYEE-HISTORY-IN lines back up
+      * with the same employees in the same order.
+       FD  EMPLOYEE-HISTORY-OUT
+           RECORDING MODE F.
+       01  EMPLOYEE-HISTORY-OUT-REC.
+           05  EH-YTD-GROSS-O              PIC 9(11)V99.
+           05  EH-YTD-TAX-O                PIC 9(11)V99.
+           05  EH-YTD-NET-O                PIC 9(11)V99.
+
+      * One ACH direct-deposit entry per employee, routing and account
+      * number from EMPLOYEE-MASTER and the deposit amount this
+      * employee's paystub came to this run.
+       FD  ACH-OUT
+           RECORDING MODE F.
+       01  ACH-OUT-REC.
+           05  ACH-ROUTING-NBR-O           PIC 9(09).
+           05  ACH-ACCOUNT-NBR-O           PIC X(17).
+           05  ACH-DEPOSIT-AMT-O           PIC 9(9)V99.
        WORKING-STORAGE SECTION.
+       01  FILE-STATUS-WS.
+           05  EMPLOYEE-MASTER-ST         PIC X(02).
+               88  EMPLOYEE-MASTER-NORMAL         VALUE '00'.
+           05  EMPLOYEE-HISTORY-IN-ST     PIC X(02).
+               88  EMPLOYEE-HISTORY-IN-NORMAL     VALUE '00'.
+           05  EMPLOYEE-HISTORY-OUT-ST    PIC X(02).
+               88  EMPLOYEE-HISTORY-OUT-NORMAL    VALUE '00'.
+           05  ACH-OUT-ST                 PIC X(02).
+               88  ACH-OUT-NORMAL                 VALUE '00'.
+
        77  WS-SPACE             PIC X(1) VALUE SPACE.
        01  PAYSTUB-V20.
            05 REPORT-DATE                       PIC XXXX/XX/XX.
@@ -31,48 +128,214 @@
                 10  WS-HOURLY.
                     15  WS-HOURS-WORKED             PIC 9(2).
                     15  WS-RATE                     PIC 9(3).
-                    15  WS-OT-COMP                  PIC V99.
+                    15  WS-OT-MULTIPLIER            PIC 9V99.
+                    15  WS-SHIFT-CODE               PIC X(01).
+                        88  DAY-SHIFT       VALUE 'D'.
+                        88  NIGHT-SHIFT     VALUE 'N'.
+                        88  WEEKEND-SHIFT   VALUE 'W'.
+                    15  WS-SHIFT-DIFF-RATE          PIC V99.
                     15  WS-40-DIFF                  PIC 99.
                     15  WS-PART-TIME-SALARY         PIC 9(9)V99.
                     15  WS-PART-TIME-SAL-DISPLAY    PIC 9(9).99.
+                10  WS-TAX-RATE                 PIC V99.
+                10  WS-CURRENT-TAX-WITHHELD     PIC 9(9)V99.
+                10  WS-CURRENT-NET-PAY          PIC 9(9)V99.
+                10  WS-YTD.
+                    15  WS-YTD-GROSS             PIC 9(11)V99.
+                    15  WS-YTD-TAX-WITHHELD      PIC 9(11)V99.
+                    15  WS-YTD-NET               PIC 9(11)V99.
+                    15  WS-YTD-GROSS-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+                    15  WS-YTD-TAX-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+                    15  WS-YTD-NET-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+      *
+       77  WS-EMP-EOF                      PIC X(01) VALUE SPACES.
+           88  EMP-EOF                        VALUE 'Y'.
+       77  WS-HIST-EOF                     PIC X(01) VALUE 'N'.
+           88  NO-MORE-HIST                    VALUE 'Y'.
+       77  WS-EMPLOYEE-COUNT                PIC 9(05) VALUE 0.
+       77  WS-REGISTER-GROSS-TOTAL         PIC 9(11)V99 VALUE 0.
+       77  WS-REGISTER-GROSS-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+       77  WS-CURRENT-GROSS                PIC 9(9)V99.
+       77  WS-EMP-VALID-SW                 PIC X(01) VALUE 'Y'.
+           88  WS-EMP-VALID                   VALUE 'Y'.
       *
        PROCEDURE DIVISION.
+           PERFORM OPEN-FILES-PARAGRAPH.
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
+           PERFORM READ-HISTORY-PARAGRAPH.
+           PERFORM PROCESS-EMPLOYEES-PARAGRAPH UNTIL EMP-EOF.
+           PERFORM CLOSE-FILES-PARAGRAPH.
+           PERFORM PRINT-REGISTER-PARAGRAPH.
+           GOBACK.
+      *
+       OPEN-FILES-PARAGRAPH.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT EMPLOYEE-MASTER-NORMAL
+                DISPLAY 'ERROR OPENING EMPLOYEE-MASTER'
+                GO TO ERROR-PARAGRAPH.
+
+           OPEN INPUT EMPLOYEE-HISTORY-IN.
+           IF NOT EMPLOYEE-HISTORY-IN-NORMAL
+                DISPLAY 'ERROR OPENING EMPLOYEE-HISTORY-IN'
+                GO TO ERROR-PARAGRAPH.
+
+           OPEN OUTPUT EMPLOYEE-HISTORY-OUT.
+           IF NOT EMPLOYEE-HISTORY-OUT-NORMAL
+                DISPLAY 'ERROR OPENING EMPLOYEE-HISTORY-OUT'
+                GO TO ERROR-PARAGRAPH.
+
+           OPEN OUTPUT ACH-OUT.
+           IF NOT ACH-OUT-NORMAL
+                DISPLAY 'ERROR OPENING ACH-OUT'
+                GO TO ERROR-PARAGRAPH.
+      *
+       CLOSE-FILES-PARAGRAPH.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE EMPLOYEE-HISTORY-IN.
+           CLOSE EMPLOYEE-HISTORY-OUT.
+           CLOSE ACH-OUT.
+      *
+       READ-EMPLOYEE-PARAGRAPH.
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+
+           IF NOT (EMPLOYEE-MASTER-NORMAL OR EMP-EOF)
+                DISPLAY 'ERROR READING EMPLOYEE-MASTER'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+      *
+      * A short or missing EMPLOYEE-HISTORY-IN is not an error -- it
+      * just means the employees past the end of it are new hires who
+      * start the year at zero YTD, per CALCULATE-YTD-PARAGRAPH below.
+      * A genuine I/O failure (any status other than 00 normal or 10
+      * end-of-file) is still reported and stops the run.
+       READ-HISTORY-PARAGRAPH.
+           READ EMPLOYEE-HISTORY-IN
+               AT END MOVE 'Y' TO WS-HIST-EOF
+           END-READ.
+
+           IF NOT (EMPLOYEE-HISTORY-IN-NORMAL OR NO-MORE-HIST)
+                DISPLAY 'ERROR READING EMPLOYEE-HISTORY-IN'
+                GO TO ERROR-PARAGRAPH
+           END-IF.
+      *
+      *  CALCULATE-YTD-PARAGRAPH always runs, bad data or not -- it
+      *  writes one EMPLOYEE-HISTORY-OUT record per EMPLOYEE-MASTER
+      *  record so next run's EMPLOYEE-HISTORY-IN still lines up
+      *  employee-for-employee; a bad-data employee's WS-FULL-TIME-
+      *  SALARY/WS-PART-TIME-SALARY are zeroed in CONDITIONAL-SELECTION,
+      *  so that employee's current-period gross comes out zero and
+      *  YTD simply carries forward unchanged.  WRITE-ACH-RECORD-
+      *  PARAGRAPH has no such positional requirement, so a bad-data
+      *  employee gets no deposit at all instead of one built from
+      *  another employee's stale salary.
+       PROCESS-EMPLOYEES-PARAGRAPH.
            PERFORM ASSIGNMENT-PARAGRAPH.
+           PERFORM CALCULATE-YTD-PARAGRAPH.
+           PERFORM ACCUMULATE-REGISTER-PARAGRAPH.
            PERFORM DISPLAY-DATA-PARAGRAPH.
-           GOBACK.
+           IF WS-EMP-VALID
+                PERFORM WRITE-ACH-RECORD-PARAGRAPH
+           END-IF.
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
+           PERFORM READ-HISTORY-PARAGRAPH.
+      *
        ASSIGNMENT-PARAGRAPH.
-           MOVE 'P' TO WS-EMP-TYPE.
-           MOVE "Millard Fillmore" TO FULLNAME.
-           MOVE 61 TO WS-STREET-NBR.
-           MOVE 'BRIGHAM TAVERN LANE' TO WS-STREET-NAME.
-           MOVE  FUNCTION CURRENT-DATE TO REPORT-DATE.
-           MOVE 'NC' TO WS-STATE.
-           MOVE '90210' TO WS-ZIP-FIRST-5.
-           MOVE '1111'  TO WS-ZIP-PLUS-4.
+           MOVE EM-EMP-TYPE-I TO WS-EMP-TYPE.
+           MOVE EM-FNAME-I    TO WS-FNAME.
+           MOVE EM-LNAME-I    TO WS-LNAME.
+           MOVE EM-CITY-I     TO WS-CITY.
+           MOVE EM-STREET-NBR-I TO WS-STREET-NBR.
+           MOVE EM-STREET-NAME-I TO WS-STREET-NAME.
+           MOVE FUNCTION CURRENT-DATE TO REPORT-DATE.
+           MOVE EM-STATE-I TO WS-STATE.
+           MOVE EM-ZIP-FIRST-5-I TO WS-ZIP-FIRST-5.
+           MOVE EM-ZIP-PLUS-4-I  TO WS-ZIP-PLUS-4.
            PERFORM CONDITIONAL-SELECTION.
        CONDITIONAL-SELECTION.
+           MOVE 'Y' TO WS-EMP-VALID-SW.
            IF  FULL-TIME
                PERFORM FULL-TIME-PARA
            ELSE IF PART-TIME
                 PERFORM PART-TIME-PARA
            ELSE
+                MOVE 'N' TO WS-EMP-VALID-SW
+                MOVE ZERO TO WS-FULL-TIME-SALARY
+                MOVE ZERO TO WS-PART-TIME-SALARY
                 DISPLAY 'BAD DATA'
            END-IF.
        FULL-TIME-PARA.
-           MOVE 500000 TO WS-FULL-TIME-SALARY.
-           MOVE .10      TO WS-FULL-TIME-BONUS.
+           MOVE EM-FULL-TIME-SALARY-I TO WS-FULL-TIME-SALARY.
+           MOVE EM-FULL-TIME-BONUS-I  TO WS-FULL-TIME-BONUS.
            COMPUTE WS-FULL-TIME-SALARY =
                 WS-FULL-TIME-SALARY * (1 + WS-FULL-TIME-BONUS).
+      * Hours over 40 are paid at WS-RATE times WS-OT-MULTIPLIER (the
+      * standard 1.5x, configurable per employee) rather than straight
+      * time plus a flat .2 add-on; WS-SHIFT-DIFF-RATE then bumps the
+      * whole check for a night or weekend shift.
        PART-TIME-PARA.
-           MOVE 45  TO WS-HOURS-WORKED.
-           MOVE 15  TO WS-RATE.
-           MOVE .2  TO WS-OT-COMP.
-           COMPUTE WS-PART-TIME-SALARY =
-                (WS-HOURS-WORKED * WS-RATE)
+           MOVE EM-HOURS-WORKED-I    TO WS-HOURS-WORKED.
+           MOVE EM-RATE-I            TO WS-RATE.
+           MOVE EM-OT-MULTIPLIER-I   TO WS-OT-MULTIPLIER.
+           MOVE EM-SHIFT-CODE-I      TO WS-SHIFT-CODE.
+           MOVE EM-SHIFT-DIFF-RATE-I TO WS-SHIFT-DIFF-RATE.
            IF WS-HOURS-WORKED > 40
-                COMPUTE WS-40-DIFF = WS-HOURS-WORKED - 40.
-                COMPUTE WS-PART-TIME-SALARY = WS-PART-TIME-SALARY +
-                   WS-40-DIFF * WS-RATE * WS-OT-COMP.
+                COMPUTE WS-40-DIFF = WS-HOURS-WORKED - 40
+                COMPUTE WS-PART-TIME-SALARY =
+                     (40 * WS-RATE) +
+                     (WS-40-DIFF * WS-RATE * WS-OT-MULTIPLIER)
+           ELSE
+                COMPUTE WS-PART-TIME-SALARY =
+                     WS-HOURS-WORKED * WS-RATE
+           END-IF.
+           IF NOT DAY-SHIFT
+                COMPUTE WS-PART-TIME-SALARY ROUNDED =
+                     WS-PART-TIME-SALARY * (1 + WS-SHIFT-DIFF-RATE)
+           END-IF.
+      *
+      * Carries this employee's prior YTD totals forward from
+      * EMPLOYEE-HISTORY-IN, adds this period's gross/tax/net on top,
+      * and rolls the new totals onto EMPLOYEE-HISTORY-OUT for next
+      * run.  An employee with no prior history record (NO-MORE-HIST)
+      * starts the year at zero.
+       CALCULATE-YTD-PARAGRAPH.
+           MOVE EM-TAX-RATE-I TO WS-TAX-RATE.
+           IF FULL-TIME
+                MOVE WS-FULL-TIME-SALARY TO WS-CURRENT-GROSS
+           ELSE
+                MOVE WS-PART-TIME-SALARY TO WS-CURRENT-GROSS
+           END-IF.
+           COMPUTE WS-CURRENT-TAX-WITHHELD ROUNDED =
+                WS-CURRENT-GROSS * WS-TAX-RATE.
+           COMPUTE WS-CURRENT-NET-PAY =
+                WS-CURRENT-GROSS - WS-CURRENT-TAX-WITHHELD.
+           IF NO-MORE-HIST
+                MOVE ZERO TO WS-YTD-GROSS
+                MOVE ZERO TO WS-YTD-TAX-WITHHELD
+                MOVE ZERO TO WS-YTD-NET
+           ELSE
+                MOVE EH-YTD-GROSS-I TO WS-YTD-GROSS
+                MOVE EH-YTD-TAX-I   TO WS-YTD-TAX-WITHHELD
+                MOVE EH-YTD-NET-I   TO WS-YTD-NET
+           END-IF.
+           ADD WS-CURRENT-GROSS        TO WS-YTD-GROSS.
+           ADD WS-CURRENT-TAX-WITHHELD TO WS-YTD-TAX-WITHHELD.
+           ADD WS-CURRENT-NET-PAY      TO WS-YTD-NET.
+           MOVE WS-YTD-GROSS        TO EH-YTD-GROSS-O.
+           MOVE WS-YTD-TAX-WITHHELD TO EH-YTD-TAX-O.
+           MOVE WS-YTD-NET          TO EH-YTD-NET-O.
+           WRITE EMPLOYEE-HISTORY-OUT-REC.
+      *
+      * Rolls every employee's gross pay into one company-wide total so
+      * PRINT-REGISTER-PARAGRAPH can report it after the last paystub.
+       ACCUMULATE-REGISTER-PARAGRAPH.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           IF FULL-TIME
+                ADD WS-FULL-TIME-SALARY TO WS-REGISTER-GROSS-TOTAL
+           ELSE IF PART-TIME
+                ADD WS-PART-TIME-SALARY TO WS-REGISTER-GROSS-TOTAL
+           END-IF.
        DISPLAY-DATA-PARAGRAPH.
            DISPLAY "REPORT DATE: " REPORT-DATE.
            DISPLAY "FULL-NAME: " FULLNAME.
@@ -87,4 +350,32 @@
            ELSE
                 DISPLAY 'BAD DATA'
            END-IF.
-           
\ No newline at end of file
+           MOVE WS-YTD-GROSS        TO WS-YTD-GROSS-DISPLAY.
+           MOVE WS-YTD-TAX-WITHHELD TO WS-YTD-TAX-DISPLAY.
+           MOVE WS-YTD-NET          TO WS-YTD-NET-DISPLAY.
+           DISPLAY "YTD GROSS: " WS-YTD-GROSS-DISPLAY.
+           DISPLAY "YTD TAX WITHHELD: " WS-YTD-TAX-DISPLAY.
+           DISPLAY "YTD NET: " WS-YTD-NET-DISPLAY.
+      *
+      * Hands the bank a direct-deposit entry instead of cutting this
+      * employee a paper check.
+       WRITE-ACH-RECORD-PARAGRAPH.
+           MOVE EM-ROUTING-NBR-I TO ACH-ROUTING-NBR-O.
+           MOVE EM-ACCOUNT-NBR-I TO ACH-ACCOUNT-NBR-O.
+           IF FULL-TIME
+                MOVE WS-FULL-TIME-SALARY TO ACH-DEPOSIT-AMT-O
+           ELSE
+                MOVE WS-PART-TIME-SALARY TO ACH-DEPOSIT-AMT-O
+           END-IF.
+           WRITE ACH-OUT-REC.
+      *
+       PRINT-REGISTER-PARAGRAPH.
+           MOVE WS-REGISTER-GROSS-TOTAL TO WS-REGISTER-GROSS-DISPLAY.
+           DISPLAY "=================================".
+           DISPLAY "PAYROLL REGISTER".
+           DISPLAY "EMPLOYEES PROCESSED: " WS-EMPLOYEE-COUNT.
+           DISPLAY "TOTAL GROSS PAY: " WS-REGISTER-GROSS-DISPLAY.
+      *
+       ERROR-PARAGRAPH.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
