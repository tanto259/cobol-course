@@ -13,6 +13,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *  Stays ORGANIZATION IS SEQUENTIAL: 400-READ-CLAIM/521-524 detect
+      *  end of file by VALID-TRAILER, which assumes the trailer record
+      *  is physically last.  INDEXED ACCESS MODE SEQUENTIAL returns
+      *  records in CF-POLICY-NO key order instead of load order, which
+      *  would let the trailer surface before real claims (or on the
+      *  very first read) and truncate the run.
            SELECT CLAIMFILE
            ASSIGN TO UT-S-CLAIM
                ORGANIZATION IS SEQUENTIAL
@@ -21,19 +27,107 @@
            ASSIGN TO CLAIMRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PRINTFILE-ST.
+           SELECT EXCEEDFILE
+           ASSIGN TO CLAIMEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCEEDFILE-ST.
+           SELECT POLTYPE
+           ASSIGN TO POLTYPE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS POLTYPE-ST.
+      *  Shared rate table (see Copybooks/RATETAB.cpy) so the
+      *  deductible percentage is a data change, not a recompile.
+           SELECT RATETAB
+           ASSIGN TO RATETAB
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RATETAB-ST.
+      *  Paid-claim extract for the nightly cross-system reconciliation
+      *  against HOSPEDIT's patient billing extract (see RECONCIL).
+           SELECT CLAIMPD
+           ASSIGN TO CLAIMPD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMPD-ST.
+      *  Rejected claims, in the shared exception-record layout so
+      *  EXCRPT can consolidate them with FAVRFP's and HOSPEDIT's.
+           SELECT MEDEXCP
+           ASSIGN TO MEDEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MEDEXCP-ST.
+      *  Comma-delimited extract of the same claim data as PRINTFILE,
+      *  with unedited numeric values instead of dollar-edited ones,
+      *  for actuarial to load straight into their analysis tools.
+           SELECT CLAIMCSV
+           ASSIGN TO CLAIMCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMCSV-ST.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIMFILE
            RECORD CONTAINS 90 CHARACTERS.
-       01  CLAIMFILE-REC               PIC X(90).
+       01  CLAIMFILE-REC.
+           05  CF-POLICY-NO            PIC 9(07).
+           05  FILLER                  PIC X(83).
+
+      * Trailer record written by the upstream feed as the last record
+      * on CLAIMFILE, so a truncated or duplicated feed can be detected
+      * before the run is trusted.
+       01  TRAILER-REC.
+           05  TRAILER-ID              PIC X(07).
+               88  VALID-TRAILER               VALUE 'TRAILER'.
+           05  TRAILER-RECORD-COUNT    PIC 9(07).
+           05  TRAILER-HASH-TOTAL      PIC 9(09)V99.
+           05  FILLER                  PIC X(65).
 
        FD  PRINTFILE
            RECORD CONTAINS 133 CHARACTERS.
        01  PRINTFILE-REC               PIC X(133).
 
+      * Claims that would exhaust or exceed the remaining policy amount
+      * are queued here with the shortfall instead of being dropped, so
+      * claims staff can work a partial payment or appeal.
+       FD  EXCEEDFILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  EXCEEDFILE-REC.
+           05  EXC-POLICY-NO           PIC 9(07).
+           05  EXC-LNAME               PIC X(15).
+           05  EXC-FNAME               PIC X(10).
+           05  EXC-CLAIM-AMOUNT        PIC S9(7)V99.
+           05  EXC-CLAIM-PAID          PIC S9(7)V99.
+           05  EXC-SHORTFALL           PIC S9(7)V99.
+           05  FILLER                  PIC X(32).
+
+      * Plan type descriptions for 500-PRINT-RECORD, maintained by data
+      * entry rather than a recompile whenever a new plan type is added.
+       FD  POLTYPE
+           RECORD CONTAINS 21 CHARACTERS.
+       01  POLTYPE-REC.
+           05  PTY-CODE-I              PIC 9(01).
+           05  PTY-DESC-I              PIC X(20).
+
+       FD  CLAIMPD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CLAIMPD-REC.
+           05  CPD-POLICY-NO           PIC 9(07).
+           05  CPD-PAID-DATE-NUM       PIC 9(08).
+           05  CPD-CLAIM-PAID          PIC S9(7)V99.
+           05  FILLER                  PIC X(06).
+
+       FD  MEDEXCP
+           RECORD CONTAINS 150 CHARACTERS.
+       01  MEDEXCP-REC                 PIC X(150).
+
+       FD  CLAIMCSV
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CLAIMCSV-REC                PIC X(100).
+
+       FD  RATETAB
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY RATETAB.
+
        WORKING-STORAGE SECTION.
            COPY CLAIMREC.
+           COPY EXCREC.
 
        01  FLAGS.
            05  CLAIMFILE-EOF           PIC X(01)       VALUE 'N'.
@@ -42,11 +136,39 @@
                88  CF-NORMAL                           VALUE '00'.
            05  PRINTFILE-ST            PIC X(02).
                88  PF-NORMAL                           VALUE '00'.
+           05  EXCEEDFILE-ST           PIC X(02).
+               88  EF-NORMAL                           VALUE '00'.
+           05  POLTYPE-ST              PIC X(02).
+               88  PTY-NORMAL                          VALUE '00'.
+           05  CLAIMPD-ST              PIC X(02).
+               88  CPD-NORMAL                          VALUE '00'.
+           05  MEDEXCP-ST              PIC X(02).
+               88  MX-NORMAL                           VALUE '00'.
+           05  RATETAB-ST              PIC X(02).
+               88  RT-NORMAL                           VALUE '00'.
+           05  CLAIMCSV-ST             PIC X(02).
+               88  CSVF-NORMAL                         VALUE '00'.
+           05  POLTYPE-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-POLTYPE                     VALUE 'Y'.
+           05  RATETAB-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-RATES                       VALUE 'Y'.
            05  DEDUCTIBLE-ST           PIC X(01)       VALUE 'N'.
                88  DEDUCTIBLE-MET                      VALUE 'Y'.
            05  RECORD-ST               PIC X(01)       VALUE 'Y'.
                88  VALID-RECORD                        VALUE 'Y'.
                88  INVALID-RECORD                      VALUE 'N'.
+           05  TRAILER-SEEN-SW         PIC X(01)       VALUE 'N'.
+               88  TRAILER-SEEN                        VALUE 'Y'.
+
+       01  TRAILER-CONTROL-TOTALS.
+           05  RECORDS-READ            PIC 9(07)       VALUE 0.
+           05  RUNNING-HASH-WS         PIC S9(09)V99   VALUE 0.
+
+       01  CURRENT-DATE-WS.
+           05  CURRENT-YEAR-WS         PIC 9(04).
+           05  FILLER                  PIC X(17).
+
+       77  CURRENT-DATE-NUM-WS         PIC 9(08).
 
        01  HEADER-LINE-01.
            05  HDR-CURRENT-DATE        PIC XXXX/XX/XX.
@@ -140,26 +262,77 @@
            05  CON-CLAIM-PAID          PIC $$,$$9.99.
            05  FILLER                  PIC X(03)       VALUE SPACES.
 
+      * Unedited numeric values for CLAIMCSV, built by 500-PRINT-RECORD
+      * and strung together comma-delimited in CSV-REC.
+       01  CSV-FIELDS.
+           05  CSV-POLICY-NO           PIC 9(07).
+           05  CSV-LNAME               PIC X(15).
+           05  CSV-FNAME               PIC X(10).
+           05  CSV-RENEW-DATE          PIC 9(08).
+           05  CSV-DEDUC-MET           PIC X(01).
+           05  CSV-COPAY-PCTG          PIC 9(01)V9(03).
+           05  CSV-DEDUC-AMNT          PIC 9(04).
+           05  CSV-CLAIM-AMNT          PIC S9(07)V99
+                                       SIGN IS LEADING SEPARATE.
+           05  CSV-CLAIM-PAID          PIC 9(05)V99.
+
        01  TEMP-CALC-STORAGE.
            05  DEDUCTIBLE-WS           PIC 9(04).
            05  CLAIMPAID-WS            PIC 9(05)V9(02).
-           05  DEDUC-PCTG              PIC V9(03)      VALUE .002.
+           05  DEDUC-PCTG              PIC 9(01)V9(05).
+
+       01  POLICY-TYPE-TABLE.
+           05  POLICY-TYPE-ITEM OCCURS 10 TIMES INDEXED BY PTY-IDX.
+               10  PTY-CODE                PIC 9(01).
+               10  PTY-DESC                PIC X(20).
+       77  POLTYPE-COUNT                PIC S9(04) COMP VALUE 0.
+       77  POLICY-TYPE-VALID-SW         PIC X(01) VALUE 'N'.
+           88  VALID-POLICY-TYPE                   VALUE 'Y'.
+
+       01  RATE-TABLE.
+           05  RATE-ITEM OCCURS 10 TIMES INDEXED BY RT-IDX.
+               10  RT-CODE                 PIC X(08).
+               10  RT-VALUE                PIC 9(01)V9(05).
+       77  RATE-COUNT                   PIC S9(04) COMP VALUE 0.
+
+      * Policies already given their one-time renewal deductible reset
+      * this run, so a policy with several claims in the new plan year
+      * only has POLICY-DEDUCTIBLE-PAID zeroed on the first one -- later
+      * claims for the same policy keep whatever paid-to-date the feed
+      * is carrying instead of being wiped back to zero every time.
+       01  RESET-POLICY-TABLE.
+           05  RESET-POLICY-ITEM OCCURS 5000 TIMES
+                   INDEXED BY RP-IDX.
+               10  RP-POLICY-NO             PIC 9(07).
+       77  RESET-POLICY-COUNT           PIC S9(04) COMP VALUE 0.
+       77  RESET-POLICY-SKIPPED-COUNT   PIC S9(04) COMP VALUE 0.
+       77  POLICY-RESET-SW              PIC X(01) VALUE 'N'.
+           88  POLICY-ALREADY-RESET                  VALUE 'Y'.
 
        PROCEDURE DIVISION.
            PERFORM 100-HOUSEKEEPING.
            PERFORM 200-PROCESS-CLAIM UNTIL END-REACHED.
            PERFORM 900-CLEANUP.
+           MOVE +0 TO RETURN-CODE.
            GOBACK.
 
        100-HOUSEKEEPING.
            MOVE FUNCTION CURRENT-DATE TO HDR-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-WS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CURRENT-DATE-NUM-WS.
+           MOVE "MEDCLAIM"              TO EXC-SOURCE-PGM.
+           MOVE CURRENT-DATE-NUM-WS     TO EXC-EXCEPTION-DATE.
            PERFORM 300-OPEN-FILES.
+           PERFORM 320-LOAD-POLICY-TYPES.
+           PERFORM 330-LOAD-RATES.
            PERFORM 550-PRINT-HEADERS.
            PERFORM 400-READ-CLAIM.
 
        200-PROCESS-CLAIM.
            IF VALID-RECORD
                 PERFORM 250-CALCULATE-CLAIM
+           ELSE
+                PERFORM 270-WRITE-EXCEPTION
            END-IF.
 
            PERFORM 400-READ-CLAIM.
@@ -178,11 +351,83 @@
 
            IF POLICY-AMOUNT > ZERO
                 PERFORM 500-PRINT-RECORD
+           ELSE
+                PERFORM 260-WRITE-EXCEEDS-COVERAGE
            END-IF.
 
+       260-WRITE-EXCEEDS-COVERAGE.
+           MOVE INS-POLICY-NO   TO EXC-POLICY-NO.
+           MOVE INS-LNAME       TO EXC-LNAME.
+           MOVE INS-FNAME       TO EXC-FNAME.
+           MOVE CLAIM-AMOUNT    TO EXC-CLAIM-AMOUNT.
+           MOVE CLAIMPAID-WS    TO EXC-CLAIM-PAID.
+           COMPUTE EXC-SHORTFALL = ZERO - POLICY-AMOUNT.
+
+           WRITE EXCEEDFILE-REC.
+
+      * Identifies which edit in 450-CHECK-RECORD failed so the
+      * consolidated exceptions report can show a reason, not just a
+      * rejected record.
+       270-WRITE-EXCEPTION.
+           EVALUATE TRUE
+               WHEN NOT VALID-POLICY-TYPE
+                   MOVE "MC01" TO EXC-REASON-CODE
+                   MOVE "INVALID POLICY TYPE" TO EXC-REASON-DESC
+               WHEN INS-POLICY-NO NOT NUMERIC
+                   MOVE "MC02" TO EXC-REASON-CODE
+                   MOVE "INVALID POLICY NUMBER" TO EXC-REASON-DESC
+               WHEN INS-LNAME = SPACES
+                   MOVE "MC03" TO EXC-REASON-CODE
+                   MOVE "MISSING LAST NAME" TO EXC-REASON-DESC
+               WHEN INS-FNAME = SPACES
+                   MOVE "MC04" TO EXC-REASON-CODE
+                   MOVE "MISSING FIRST NAME" TO EXC-REASON-DESC
+               WHEN POLICY-BENEFIT-DATE-NUM NOT NUMERIC
+                   MOVE "MC05" TO EXC-REASON-CODE
+                   MOVE "INVALID RENEWAL DATE" TO EXC-REASON-DESC
+               WHEN POLICY-AMOUNT NOT NUMERIC
+                   MOVE "MC06" TO EXC-REASON-CODE
+                   MOVE "INVALID POLICY AMOUNT" TO EXC-REASON-DESC
+               WHEN POLICY-AMOUNT < ZERO
+                   MOVE "MC10" TO EXC-REASON-CODE
+                   MOVE "NEGATIVE POLICY AMOUNT" TO EXC-REASON-DESC
+               WHEN POLICY-DEDUCTIBLE-PAID NOT NUMERIC
+                   MOVE "MC07" TO EXC-REASON-CODE
+                   MOVE "INVALID DEDUCTIBLE PAID" TO EXC-REASON-DESC
+               WHEN POLICY-COINSURANCE NOT NUMERIC
+                   MOVE "MC08" TO EXC-REASON-CODE
+                   MOVE "INVALID COINSURANCE" TO EXC-REASON-DESC
+               WHEN POLICY-COINSURANCE < ZERO OR POLICY-COINSURANCE > 1
+                   MOVE "MC11" TO EXC-REASON-CODE
+                   MOVE "COINSURANCE OUT OF RANGE" TO EXC-REASON-DESC
+               WHEN CLAIM-AMOUNT NOT NUMERIC
+                   MOVE "MC09" TO EXC-REASON-CODE
+                   MOVE "INVALID CLAIM AMOUNT" TO EXC-REASON-DESC
+               WHEN CLAIM-AMOUNT < ZERO
+                   MOVE "MC12" TO EXC-REASON-CODE
+                   MOVE "NEGATIVE CLAIM AMOUNT" TO EXC-REASON-DESC
+               WHEN OTHER
+                   MOVE "MC00" TO EXC-REASON-CODE
+                   MOVE "VALIDATION FAILED" TO EXC-REASON-DESC
+           END-EVALUATE.
+
+           MOVE CLAIMFILE-REC TO EXC-ORIGINAL-DATA.
+           WRITE MEDEXCP-REC FROM EXCEPTION-REC.
+
        250-CALCULATE-DEDUCTIBLE.
            MOVE 'N' TO DEDUCTIBLE-ST.
 
+      * A policy that has renewed since last year's cut-off starts a
+      * new plan year with no deductible met yet, regardless of what
+      * the feed still shows as paid-to-date -- but only the first
+      * claim seen for that policy this run gets the reset; POLICY-YEAR
+      * stays >= CURRENT-YEAR-WS for every claim in the whole plan
+      * year, so later claims must keep accruing from there instead of
+      * being zeroed again.
+           IF POLICY-YEAR >= CURRENT-YEAR-WS
+                PERFORM 252-CHECK-RENEWAL-RESET
+           END-IF.
+
            COMPUTE DEDUCTIBLE-WS ROUNDED =
                 POLICY-AMOUNT * DEDUC-PCTG.
 
@@ -190,6 +435,37 @@
                 MOVE 'Y' TO DEDUCTIBLE-ST
            END-IF.
 
+      * RESET-POLICY-TABLE is searched (not SEARCH ALL) and grown in
+      * place since CLAIMFILE is read in feed order, not sorted by
+      * policy number.
+       252-CHECK-RENEWAL-RESET.
+           MOVE 'N' TO POLICY-RESET-SW.
+           SET RP-IDX TO 1.
+           SEARCH RESET-POLICY-ITEM VARYING RP-IDX
+                AT END
+                     CONTINUE
+                WHEN RP-IDX > RESET-POLICY-COUNT
+                     CONTINUE
+                WHEN RP-POLICY-NO (RP-IDX) = INS-POLICY-NO
+                     MOVE 'Y' TO POLICY-RESET-SW
+           END-SEARCH.
+
+           IF NOT POLICY-ALREADY-RESET
+                MOVE ZERO TO POLICY-DEDUCTIBLE-PAID
+                IF RESET-POLICY-COUNT < 5000
+                     ADD 1 TO RESET-POLICY-COUNT
+                     MOVE INS-POLICY-NO
+                         TO RP-POLICY-NO (RESET-POLICY-COUNT)
+                ELSE
+      * RESET-POLICY-TABLE is full -- this policy's one-time renewal
+      * reset still happens this claim, but with no table slot to
+      * remember it by, a later claim for the same policy this run
+      * would wrongly be reset again.  Counted so 900-CLEANUP can warn
+      * instead of leaving this silent.
+                     ADD 1 TO RESET-POLICY-SKIPPED-COUNT
+                END-IF
+           END-IF.
+
 
        300-OPEN-FILES.
            OPEN INPUT CLAIMFILE
@@ -202,6 +478,89 @@
                 DISPLAY 'ERROR OPENING PRINTFILE'
                 GO TO 999-RETURN-ERR.
 
+           OPEN OUTPUT EXCEEDFILE
+           IF NOT EF-NORMAL
+                DISPLAY 'ERROR OPENING EXCEEDFILE'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT POLTYPE
+           IF NOT PTY-NORMAL
+                DISPLAY 'ERROR OPENING POLTYPE'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT CLAIMPD
+           IF NOT CPD-NORMAL
+                DISPLAY 'ERROR OPENING CLAIMPD'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT MEDEXCP
+           IF NOT MX-NORMAL
+                DISPLAY 'ERROR OPENING MEDEXCP'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT CLAIMCSV
+           IF NOT CSVF-NORMAL
+                DISPLAY 'ERROR OPENING CLAIMCSV'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT RATETAB
+           IF NOT RT-NORMAL
+                DISPLAY 'ERROR OPENING RATETAB'
+                GO TO 999-RETURN-ERR.
+
+       320-LOAD-POLICY-TYPES.
+           READ POLTYPE
+               AT END MOVE 'Y' TO POLTYPE-EOF
+           END-READ.
+
+           PERFORM VARYING PTY-IDX FROM 1 BY 1
+               UNTIL NO-MORE-POLTYPE OR PTY-IDX > 10
+                   MOVE PTY-CODE-I TO PTY-CODE (PTY-IDX)
+                   MOVE PTY-DESC-I TO PTY-DESC (PTY-IDX)
+                   ADD 1 TO POLTYPE-COUNT
+                   READ POLTYPE
+                       AT END MOVE 'Y' TO POLTYPE-EOF
+                   END-READ
+           END-PERFORM.
+
+           CLOSE POLTYPE.
+
+       330-LOAD-RATES.
+           READ RATETAB
+               AT END MOVE 'Y' TO RATETAB-EOF
+           END-READ.
+
+           IF NOT (RT-NORMAL OR NO-MORE-RATES)
+                DISPLAY 'ERROR READING RATETAB'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL NO-MORE-RATES OR RT-IDX > 10
+                   MOVE RATE-CODE TO RT-CODE (RT-IDX)
+                   MOVE RATE-VALUE TO RT-VALUE (RT-IDX)
+                   ADD 1 TO RATE-COUNT
+                   READ RATETAB
+                       AT END MOVE 'Y' TO RATETAB-EOF
+                   END-READ
+           END-PERFORM.
+
+           CLOSE RATETAB.
+
+           SET RT-IDX TO 1.
+           SEARCH RATE-ITEM VARYING RT-IDX
+               AT END
+                   DISPLAY 'ERROR: RATE CODE DEDUCPCT NOT FOUND '
+                           'IN RATETAB'
+                   GO TO 999-RETURN-ERR
+               WHEN RT-IDX > RATE-COUNT
+                   DISPLAY 'ERROR: RATE CODE DEDUCPCT NOT FOUND '
+                           'IN RATETAB'
+                   GO TO 999-RETURN-ERR
+               WHEN RT-CODE (RT-IDX) = 'DEDUCPCT'
+                   MOVE RT-VALUE (RT-IDX) TO DEDUC-PCTG
+           END-SEARCH.
+
        400-READ-CLAIM.
            MOVE 'Y' TO RECORD-ST.
 
@@ -217,10 +576,41 @@
                 GO TO 999-RETURN-ERR
            END-IF.
 
-           PERFORM 450-CHECK-RECORD.
+           IF NOT END-REACHED
+                IF VALID-TRAILER
+                     MOVE 'Y' TO TRAILER-SEEN-SW
+                     MOVE 'Y' TO CLAIMFILE-EOF
+                ELSE
+                     ADD 1 TO RECORDS-READ
+                     PERFORM 450-CHECK-RECORD
+      * The upstream sender computes TRAILER-RECORD-COUNT and
+      * TRAILER-HASH-TOTAL over the physical batch it transmitted, with
+      * no knowledge of which records MEDCLAIM's own business-rule
+      * edits will later reject, so RUNNING-HASH-WS accumulates over
+      * every non-trailer record read -- the same scope as
+      * RECORDS-READ -- to stay comparable to what the sender actually
+      * sent.
+                     ADD POLICY-AMOUNT TO RUNNING-HASH-WS
+                END-IF
+           END-IF.
 
+      * Policy types come from POLICY-TYPE-TABLE (loaded off the
+      * maintainable POLTYPE file by 320-LOAD-POLICY-TYPES), not the
+      * fixed 1-THRU-3 VALID-POLICY 88 in CLAIMREC.cpy, so a new policy
+      * type can be added to POLTYPE and accepted here without a
+      * recompile.
        450-CHECK-RECORD.
-           IF NOT VALID-POLICY
+           MOVE 'N' TO POLICY-TYPE-VALID-SW.
+           SET PTY-IDX TO 1.
+           SEARCH POLICY-TYPE-ITEM VARYING PTY-IDX
+                AT END
+                     CONTINUE
+                WHEN PTY-IDX > POLTYPE-COUNT
+                     CONTINUE
+                WHEN PTY-CODE (PTY-IDX) = POLICY-TYPE
+                     MOVE 'Y' TO POLICY-TYPE-VALID-SW
+           END-SEARCH.
+           IF NOT VALID-POLICY-TYPE
                 MOVE 'N' TO RECORD-ST.
            IF INS-POLICY-NO NOT NUMERIC
                 MOVE 'N' TO RECORD-ST.
@@ -232,27 +622,32 @@
                 MOVE 'N' TO RECORD-ST.
            IF POLICY-AMOUNT NOT NUMERIC
                 MOVE 'N' TO RECORD-ST.
+           IF POLICY-AMOUNT NUMERIC AND POLICY-AMOUNT < ZERO
+                MOVE 'N' TO RECORD-ST.
            IF POLICY-DEDUCTIBLE-PAID NOT NUMERIC
                 MOVE 'N' TO RECORD-ST.
            IF POLICY-COINSURANCE NOT NUMERIC
                 MOVE 'N' TO RECORD-ST.
+           IF POLICY-COINSURANCE NUMERIC
+                  AND (POLICY-COINSURANCE < ZERO OR
+                       POLICY-COINSURANCE > 1)
+                MOVE 'N' TO RECORD-ST.
            IF CLAIM-AMOUNT NOT NUMERIC
                 MOVE 'N' TO RECORD-ST.
+           IF CLAIM-AMOUNT NUMERIC AND CLAIM-AMOUNT < ZERO
+                MOVE 'N' TO RECORD-ST.
 
        500-PRINT-RECORD.
            MOVE INS-POLICY-NO TO CON-POLICY-NO.
 
-           EVALUATE POLICY-TYPE
-                WHEN 1
-                    MOVE 'EMPLOYER-PRIVATE'
-                    TO CON-POLICY-TYPE
-                WHEN 2
-                    MOVE 'STANDARD MEDICARE'
-                    TO CON-POLICY-TYPE
-                WHEN 3
-                    MOVE 'AFFORDABLE CARE ACT'
-                    TO CON-POLICY-TYPE
-           END-EVALUATE.
+           SEARCH POLICY-TYPE-ITEM VARYING PTY-IDX
+                AT END
+                    MOVE SPACES TO CON-POLICY-TYPE
+                WHEN PTY-IDX > POLTYPE-COUNT
+                    MOVE SPACES TO CON-POLICY-TYPE
+                WHEN PTY-CODE (PTY-IDX) = POLICY-TYPE
+                    MOVE PTY-DESC (PTY-IDX) TO CON-POLICY-TYPE
+           END-SEARCH.
 
            MOVE INS-LNAME                TO CON-LNAME.
            MOVE INS-FNAME                TO CON-FNAME.
@@ -265,6 +660,44 @@
 
            WRITE PRINTFILE-REC FROM CONTENT-LINE.
 
+           MOVE INS-POLICY-NO        TO CPD-POLICY-NO.
+           MOVE CURRENT-DATE-NUM-WS  TO CPD-PAID-DATE-NUM.
+           MOVE CLAIMPAID-WS         TO CPD-CLAIM-PAID.
+           WRITE CLAIMPD-REC.
+
+           MOVE INS-POLICY-NO            TO CSV-POLICY-NO.
+           MOVE INS-LNAME                TO CSV-LNAME.
+           MOVE INS-FNAME                TO CSV-FNAME.
+           MOVE POLICY-BENEFIT-DATE-NUM  TO CSV-RENEW-DATE.
+           MOVE DEDUCTIBLE-ST            TO CSV-DEDUC-MET.
+           MOVE DEDUC-PCTG               TO CSV-COPAY-PCTG.
+           MOVE DEDUCTIBLE-WS            TO CSV-DEDUC-AMNT.
+           MOVE CLAIM-AMOUNT             TO CSV-CLAIM-AMNT.
+           MOVE CLAIMPAID-WS             TO CSV-CLAIM-PAID.
+
+           MOVE SPACES TO CLAIMCSV-REC.
+           STRING CSV-POLICY-NO   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-LNAME       DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-FNAME       DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-RENEW-DATE  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-DEDUC-MET   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-COPAY-PCTG  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-DEDUC-AMNT  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-CLAIM-AMNT  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  CSV-CLAIM-PAID  DELIMITED BY SIZE
+               INTO CLAIMCSV-REC
+           END-STRING.
+
+           WRITE CLAIMCSV-REC.
+
        550-PRINT-HEADERS.
            WRITE PRINTFILE-REC FROM HEADER-LINE-01.
            MOVE SPACES TO PRINTFILE-REC.
@@ -274,9 +707,38 @@
            WRITE PRINTFILE-REC FROM HEADER-LINE-04.
 
        900-CLEANUP.
-           CLOSE PRINTFILE, CLAIMFILE.
+           IF NOT TRAILER-SEEN
+                DISPLAY 'ERROR: CLAIMFILE TRAILER RECORD NOT FOUND'
+                CLOSE PRINTFILE, CLAIMFILE, EXCEEDFILE, CLAIMPD,
+                    MEDEXCP, CLAIMCSV
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           IF RECORDS-READ NOT = TRAILER-RECORD-COUNT
+                DISPLAY 'ERROR: CLAIMFILE RECORD COUNT OUT OF BALANCE'
+                CLOSE PRINTFILE, CLAIMFILE, EXCEEDFILE, CLAIMPD,
+                    MEDEXCP, CLAIMCSV
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           IF RUNNING-HASH-WS NOT = TRAILER-HASH-TOTAL
+                DISPLAY 'ERROR: CLAIMFILE HASH TOTAL OUT OF BALANCE'
+                CLOSE PRINTFILE, CLAIMFILE, EXCEEDFILE, CLAIMPD,
+                    MEDEXCP, CLAIMCSV
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           IF RESET-POLICY-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " RESET-POLICY-SKIPPED-COUNT
+                    " RENEWED POLICY(S) EXCEEDED RESET-POLICY-TABLE"
+                    " CAPACITY OF 5000 AND COULD NOT BE TRACKED ***"
+           END-IF.
+
+           CLOSE PRINTFILE, CLAIMFILE, EXCEEDFILE, CLAIMPD,
+                    MEDEXCP, CLAIMCSV.
 
        999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
            GOBACK.
 
 
