@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     RECONCIL.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** NIGHTLY CROSS-SYSTEM RECONCILIATION BETWEEN HOSPEDIT'S
+      ***** PER-PATIENT BILLING EXTRACT (HOSPBILL) AND MEDCLAIM'S
+      ***** PAID-CLAIM EXTRACT (CLAIMPD).
+      *****
+      ***** LOADS CLAIMPD INTO A TABLE KEYED BY POLICY/PATIENT NUMBER,
+      ***** THEN WALKS HOSPBILL LOOKING FOR A MATCHING PAID CLAIM.  A
+      ***** PATIENT BILLED BY HOSPEDIT WHOSE IDENTIFIER NEVER SHOWS UP
+      ***** IN CLAIMPD, AND WHOSE BILL IS OLDER THAN THE AGING
+      ***** THRESHOLD, IS WRITTEN TO RECONRPT AS UNRECONCILED REVENUE.
+      *****
+      ***** MATCHES ON HB-POLICY-NO-I/CPD-POLICY-NO-I, THE INSURANCE
+      ***** POLICY NUMBER NOW CARRIED ON BOTH EXTRACTS (PATREC.CPY'S
+      ***** INS-POLICY-NO AND CLAIMREC.CPY'S INS-POLICY-NO) -- THE
+      ***** ONE IDENTIFIER THAT ACTUALLY NAMES THE SAME POLICY IN BOTH
+      ***** SYSTEMS, RATHER THAN HOSPEDIT'S OWN INTERNAL PATIENT-NBR.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOSPBILL
+           ASSIGN TO HOSPBILL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HOSPBILL-ST.
+           SELECT CLAIMPD
+           ASSIGN TO CLAIMPD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMPD-ST.
+           SELECT RECONRPT
+           ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECONRPT-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOSPBILL
+           RECORD CONTAINS 31 CHARACTERS.
+       01  HOSPBILL-REC.
+           05  HB-PATIENT-NBR-I        PIC 9(05).
+           05  HB-POLICY-NO-I          PIC 9(07).
+           05  HB-ADMIT-DATE-NUM-I     PIC 9(08).
+           05  HB-TOTAL-AMT-NET-I      PIC S9(07)V99.
+           05  FILLER                  PIC X(02).
+
+       FD  CLAIMPD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CLAIMPD-REC.
+           05  CPD-POLICY-NO-I         PIC 9(07).
+           05  CPD-PAID-DATE-NUM-I     PIC 9(08).
+           05  CPD-CLAIM-PAID-I        PIC S9(7)V99.
+           05  FILLER                  PIC X(06).
+
+       FD  RECONRPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  RECONRPT-REC                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  HOSPBILL-EOF            PIC X(01)       VALUE 'N'.
+               88  NO-MORE-HOSPBILL                    VALUE 'Y'.
+           05  CLAIMPD-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-CLAIMPD                     VALUE 'Y'.
+           05  HOSPBILL-ST             PIC X(02).
+               88  HB-NORMAL                           VALUE '00'.
+           05  CLAIMPD-ST              PIC X(02).
+               88  CPD-NORMAL                          VALUE '00'.
+           05  RECONRPT-ST             PIC X(02).
+               88  RR-NORMAL                           VALUE '00'.
+
+       01  CURRENT-DATE-WS.
+           05  HDR-CURRENT-DATE        PIC 9(08).
+
+      * Every policy/patient number CLAIMPD has ever paid, so HOSPBILL
+      * can be checked against it one record at a time without re-
+      * reading CLAIMPD for every patient.
+       01  CLAIMPD-TABLE.
+           05  CLAIMPD-ITEM OCCURS 5000 TIMES
+                   INDEXED BY CPD-IDX.
+               10  CPD-POLICY-NO           PIC 9(07).
+       77  CLAIMPD-COUNT                PIC S9(04) COMP VALUE 0.
+       77  CLAIMPD-SKIPPED-COUNT        PIC S9(04) COMP VALUE 0.
+
+       77  AGING-THRESHOLD-DAYS         PIC 9(03)       VALUE 30.
+       77  DAYS-UNBILLED               PIC S9(05).
+
+       77  UNRECONCILED-COUNT           PIC 9(05)       VALUE 0.
+       77  MATCHED-COUNT                PIC 9(05)       VALUE 0.
+
+       01  HEADER-LINE-01.
+           05  FILLER                  PIC X(45)       VALUE SPACES.
+           05  FILLER                  PIC X(38)
+                    VALUE 'Unreconciled Hospital Billing Report'.
+
+       01  HEADER-LINE-02.
+           05  FILLER                  PIC X(09)       VALUE 'PATIENT'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(10)       VALUE 'ADMIT'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE 'BILLED'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE 'DAYS'.
+
+       01  HEADER-LINE-03.
+           05  FILLER                  PIC X(09)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(10)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE ALL '-'.
+
+       01  CONTENT-LINE.
+           05  CON-PATIENT-NBR         PIC 9(05).
+           05  FILLER                  PIC X(07)       VALUE SPACES.
+           05  CON-ADMIT-DATE          PIC 9(08).
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  CON-AMOUNT-NET          PIC $$,$$9.99.
+           05  FILLER                  PIC X(07)       VALUE SPACES.
+           05  CON-DAYS-UNBILLED       PIC ZZ9.
+
+       01  FOOTER-LINE.
+           05  FILLER                  PIC X(20)
+                    VALUE 'UNRECONCILED CLAIMS:'.
+           05  FOOTER-UNRECONCILED     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  FILLER                  PIC X(17)
+                    VALUE 'MATCHED CLAIMS:'.
+           05  FOOTER-MATCHED          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-CHECK-HOSPBILL UNTIL NO-MORE-HOSPBILL.
+           PERFORM 500-PRINT-FOOTER.
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO HDR-CURRENT-DATE.
+           PERFORM 300-OPEN-FILES.
+           PERFORM 320-LOAD-CLAIMPD-TABLE.
+           PERFORM 550-PRINT-HEADERS.
+           PERFORM 400-READ-HOSPBILL.
+
+       200-CHECK-HOSPBILL.
+           PERFORM 250-LOOKUP-AND-CHECK.
+           PERFORM 400-READ-HOSPBILL.
+
+      * A patient found in the CLAIMPD table is reconciled and simply
+      * counted; one that never shows up and is older than the aging
+      * threshold is unreconciled revenue and gets a report line.
+       250-LOOKUP-AND-CHECK.
+           SET CPD-IDX TO 1.
+           SEARCH CLAIMPD-ITEM VARYING CPD-IDX
+               AT END
+                   PERFORM 260-CHECK-AGING
+               WHEN CPD-IDX > CLAIMPD-COUNT
+                   PERFORM 260-CHECK-AGING
+               WHEN CPD-POLICY-NO (CPD-IDX) = HB-POLICY-NO-I
+                   ADD 1 TO MATCHED-COUNT
+           END-SEARCH.
+
+       260-CHECK-AGING.
+           COMPUTE DAYS-UNBILLED =
+               FUNCTION INTEGER-OF-DATE (HDR-CURRENT-DATE) -
+               FUNCTION INTEGER-OF-DATE (HB-ADMIT-DATE-NUM-I).
+
+           IF DAYS-UNBILLED > AGING-THRESHOLD-DAYS
+                PERFORM 270-PRINT-UNRECONCILED
+           END-IF.
+
+       270-PRINT-UNRECONCILED.
+           MOVE HB-PATIENT-NBR-I     TO CON-PATIENT-NBR.
+           MOVE HB-ADMIT-DATE-NUM-I  TO CON-ADMIT-DATE.
+           MOVE HB-TOTAL-AMT-NET-I   TO CON-AMOUNT-NET.
+           MOVE DAYS-UNBILLED        TO CON-DAYS-UNBILLED.
+
+           WRITE RECONRPT-REC FROM CONTENT-LINE.
+           ADD 1 TO UNRECONCILED-COUNT.
+
+       300-OPEN-FILES.
+           OPEN INPUT HOSPBILL
+           IF NOT HB-NORMAL
+                DISPLAY 'ERROR OPENING HOSPBILL'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT CLAIMPD
+           IF NOT CPD-NORMAL
+                DISPLAY 'ERROR OPENING CLAIMPD'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT RECONRPT
+           IF NOT RR-NORMAL
+                DISPLAY 'ERROR OPENING RECONRPT'
+                GO TO 999-RETURN-ERR.
+
+       320-LOAD-CLAIMPD-TABLE.
+           READ CLAIMPD
+               AT END MOVE 'Y' TO CLAIMPD-EOF
+           END-READ.
+
+           IF NOT (CPD-NORMAL OR NO-MORE-CLAIMPD)
+                DISPLAY 'ERROR READING CLAIMPD'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM VARYING CPD-IDX FROM 1 BY 1
+               UNTIL NO-MORE-CLAIMPD OR CPD-IDX > 5000
+                   ADD 1 TO CLAIMPD-COUNT
+                   MOVE CPD-POLICY-NO-I TO CPD-POLICY-NO (CPD-IDX)
+                   READ CLAIMPD
+                       AT END MOVE 'Y' TO CLAIMPD-EOF
+                   END-READ
+                   IF NOT (CPD-NORMAL OR NO-MORE-CLAIMPD)
+                        DISPLAY 'ERROR READING CLAIMPD'
+                        GO TO 999-RETURN-ERR
+                   END-IF
+           END-PERFORM.
+
+      * CLAIMPD carrying more than 5000 paid claims runs past
+      * CLAIMPD-TABLE's capacity -- the rest are drained and counted
+      * here instead of being silently dropped from the reconciliation.
+           PERFORM 330-COUNT-SKIPPED-CLAIMPD UNTIL NO-MORE-CLAIMPD.
+           IF CLAIMPD-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " CLAIMPD-SKIPPED-COUNT
+                    " PAID CLAIM(S) EXCEEDED CLAIMPD-TABLE CAPACITY OF"
+                    " 5000 AND WERE SKIPPED ***"
+           END-IF.
+
+       330-COUNT-SKIPPED-CLAIMPD.
+           ADD 1 TO CLAIMPD-SKIPPED-COUNT.
+           READ CLAIMPD
+               AT END MOVE 'Y' TO CLAIMPD-EOF
+           END-READ.
+
+       400-READ-HOSPBILL.
+           READ HOSPBILL
+               AT END MOVE 'Y' TO HOSPBILL-EOF
+           END-READ.
+
+           IF NOT (HB-NORMAL OR NO-MORE-HOSPBILL)
+                DISPLAY 'ERROR READING HOSPBILL'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       500-PRINT-FOOTER.
+           MOVE UNRECONCILED-COUNT TO FOOTER-UNRECONCILED.
+           MOVE MATCHED-COUNT      TO FOOTER-MATCHED.
+           WRITE RECONRPT-REC FROM FOOTER-LINE.
+
+       550-PRINT-HEADERS.
+           WRITE RECONRPT-REC FROM HEADER-LINE-01.
+           MOVE SPACES TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           WRITE RECONRPT-REC FROM HEADER-LINE-02.
+           WRITE RECONRPT-REC FROM HEADER-LINE-03.
+
+       900-CLEANUP.
+           CLOSE HOSPBILL, CLAIMPD, RECONRPT.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
