@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     MEDTRUP.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** YEAR-END TRUE-UP RUN.
+      *****
+      ***** RE-WALKS CLAIMFILE ONE POLICYHOLDER AT A TIME, ACCUMULATES
+      ***** WHAT EACH POLICY'S DEDUCTIBLE SHOULD HAVE ACCRUED OVER THE
+      ***** YEAR (POLICY-AMOUNT * DEDUC-PCTG, SAME FORMULA MEDCLAIM
+      ***** USES) AND COMPARES IT TO WHAT THE FEED SAYS WAS ACTUALLY
+      ***** PAID (POLICY-DEDUCTIBLE-PAID) SO OVER/UNDER-CHARGED
+      ***** POLICYHOLDERS CAN BE FLAGGED FOR A RENEWAL ADJUSTMENT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMFILE
+           ASSIGN TO UT-S-CLAIM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CLAIMFILE-ST.
+           SELECT TRUEUPRPT
+           ASSIGN TO TRUEUPRP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+      *  Shared rate table (see Copybooks/RATETAB.cpy) so the
+      *  deductible percentage this true-up compares against is the
+      *  same data-driven value MEDCLAIM used to calculate the claims,
+      *  not a literal that can go stale against it.
+           SELECT RATETAB
+           ASSIGN TO RATETAB
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RATETAB-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMFILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLAIMFILE-REC               PIC X(90).
+
+      * Trailer record written by the upstream feed as the last record
+      * on CLAIMFILE (see Module 12/MEDCLAIM.cbl) -- shares CLAIMFILE's
+      * record area so it can be recognized and skipped instead of
+      * being folded into POLICY-TRUEUP-TABLE as if it were a claim.
+       01  TRAILER-REC.
+           05  TRAILER-ID              PIC X(07).
+               88  VALID-TRAILER               VALUE 'TRAILER'.
+           05  FILLER                  PIC X(83).
+
+       FD  TRUEUPRPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  TRUEUPRPT-REC               PIC X(133).
+
+       FD  RATETAB
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY RATETAB.
+
+       WORKING-STORAGE SECTION.
+           COPY CLAIMREC.
+
+       01  FLAGS.
+           05  CLAIMFILE-EOF           PIC X(01)       VALUE 'N'.
+               88  END-REACHED                         VALUE 'Y'.
+           05  CLAIMFILE-ST            PIC X(02).
+               88  CF-NORMAL                           VALUE '00'.
+           05  PRINTFILE-ST            PIC X(02).
+               88  PF-NORMAL                           VALUE '00'.
+           05  RATETAB-ST              PIC X(02).
+               88  RT-NORMAL                           VALUE '00'.
+           05  RATETAB-EOF             PIC X(01)       VALUE 'N'.
+               88  NO-MORE-RATES                       VALUE 'Y'.
+
+       01  HEADER-LINE-01.
+           05  FILLER                  PIC X(45)       VALUE SPACES.
+           05  FILLER                  PIC X(32)
+                    VALUE 'Deductible / Coinsurance True-Up'.
+
+       01  HEADER-LINE-02.
+           05  FILLER                  PIC X(09)       VALUE 'POLICY'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE 'ACCRUED'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE 'PAID'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE 'VARIANCE'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE 'RESULT'.
+
+       01  HEADER-LINE-03.
+           05  FILLER                  PIC X(09)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL '-'.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL '-'.
+
+       01  CONTENT-LINE.
+           05  CON-POLICY-NO           PIC 9(07).
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  CON-ACCRUED             PIC $$,$$9.99.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  CON-PAID-TO-DATE        PIC $$,$$9.99.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  CON-VARIANCE            PIC -$$,$$9.99.
+           05  FILLER                  PIC X(05)       VALUE SPACES.
+           05  CON-RESULT              PIC X(12).
+
+      * One entry per distinct policy encountered in CLAIMFILE, holding
+      * the latest POLICY-AMOUNT/DEDUCTIBLE-PAID seen for that policy so
+      * the accrual can be re-derived at year end.
+       01  POLICY-TRUEUP-TABLE.
+           05  POLICY-TRUEUP-ITEM OCCURS 2000 TIMES
+                   INDEXED BY PT-IDX.
+               10  PT-POLICY-NO            PIC 9(07).
+               10  PT-POLICY-AMOUNT        PIC S9(7)V99.
+               10  PT-DEDUCTIBLE-PAID      PIC S9(4).
+
+       01  TEMP-CALC-STORAGE.
+           05  DEDUC-PCTG              PIC 9(01)V9(05).
+           05  ACCRUED-WS              PIC S9(7)V99.
+           05  VARIANCE-WS             PIC S9(7)V99.
+
+       01  RATE-TABLE.
+           05  RATE-ITEM OCCURS 10 TIMES INDEXED BY RT-IDX.
+               10  RT-CODE                 PIC X(08).
+               10  RT-VALUE                PIC 9(01)V9(05).
+       77  RATE-COUNT                   PIC S9(04) COMP VALUE 0.
+
+       77  POLICY-COUNT                PIC S9(4) COMP VALUE 0.
+       77  POLICY-SKIPPED-COUNT        PIC S9(4) COMP VALUE 0.
+       77  OVERCHARGED-COUNT           PIC S9(4) COMP VALUE 0.
+       77  UNDERCHARGED-COUNT          PIC S9(4) COMP VALUE 0.
+       77  INVALID-SKIPPED-COUNT       PIC S9(4) COMP VALUE 0.
+
+       01  RECORD-ST                   PIC X(01) VALUE 'Y'.
+           88  VALID-RECORD                        VALUE 'Y'.
+           88  INVALID-RECORD                      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-READ-CLAIMS UNTIL END-REACHED.
+           PERFORM 500-PRINT-TRUEUP-REPORT.
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           PERFORM 300-OPEN-FILES.
+           PERFORM 330-LOAD-RATES.
+           PERFORM 550-PRINT-HEADERS.
+           PERFORM 400-READ-CLAIM.
+
+      * VALID-TRAILER shares CLAIMFILE's record area with CLAIM-REC (see
+      * the FD), so the trailer bytes read by 400-READ-CLAIM into
+      * CLAIM-REC are still visible here as TRAILER-REC -- skip folding
+      * them into POLICY-TRUEUP-TABLE as a phantom policy.
+       200-READ-CLAIMS.
+           IF NOT VALID-TRAILER
+                PERFORM 450-CHECK-RECORD
+                IF VALID-RECORD
+                     PERFORM 250-ACCUMULATE-POLICY
+                ELSE
+                     ADD 1 TO INVALID-SKIPPED-COUNT
+                END-IF
+           END-IF.
+           PERFORM 400-READ-CLAIM.
+
+      * Same reasonableness edits MEDCLAIM's 450-CHECK-RECORD applies
+      * to the fields this true-up actually accrues against -- a claim
+      * MEDCLAIM itself would have rejected (e.g. a garbled policy
+      * number or a negative POLICY-AMOUNT) must not feed
+      * POLICY-TRUEUP-TABLE, or the accrued/paid figures here diverge
+      * from what MEDCLAIM actually calculated and paid.
+       450-CHECK-RECORD.
+           MOVE 'Y' TO RECORD-ST.
+           IF INS-POLICY-NO NOT NUMERIC
+                MOVE 'N' TO RECORD-ST.
+           IF POLICY-AMOUNT NOT NUMERIC
+                MOVE 'N' TO RECORD-ST.
+           IF POLICY-AMOUNT NUMERIC AND POLICY-AMOUNT < ZERO
+                MOVE 'N' TO RECORD-ST.
+           IF POLICY-DEDUCTIBLE-PAID NOT NUMERIC
+                MOVE 'N' TO RECORD-ST.
+
+      * Re-walks the policy history by folding each claim record for a
+      * policy into its table entry, keeping the latest amount and
+      * deductible-paid figures on file for that policy.
+       250-ACCUMULATE-POLICY.
+           SET PT-IDX TO 1.
+           SEARCH POLICY-TRUEUP-ITEM
+               AT END
+                   PERFORM 260-ADD-POLICY-ENTRY
+               WHEN PT-IDX > POLICY-COUNT
+                   PERFORM 260-ADD-POLICY-ENTRY
+               WHEN PT-POLICY-NO (PT-IDX) = INS-POLICY-NO
+                   MOVE POLICY-AMOUNT          TO
+                        PT-POLICY-AMOUNT (PT-IDX)
+                   MOVE POLICY-DEDUCTIBLE-PAID TO
+                        PT-DEDUCTIBLE-PAID (PT-IDX)
+           END-SEARCH.
+
+      * POLICY-TRUEUP-TABLE is only OCCURS 2000 TIMES -- a feed with
+      * more distinct policies than that is reported rather than
+      * writing past the end of the table.
+       260-ADD-POLICY-ENTRY.
+           IF POLICY-COUNT >= 2000
+                ADD 1 TO POLICY-SKIPPED-COUNT
+           ELSE
+                ADD 1 TO POLICY-COUNT
+                MOVE INS-POLICY-NO          TO
+                     PT-POLICY-NO (POLICY-COUNT)
+                MOVE POLICY-AMOUNT          TO
+                     PT-POLICY-AMOUNT (POLICY-COUNT)
+                MOVE POLICY-DEDUCTIBLE-PAID TO
+                     PT-DEDUCTIBLE-PAID (POLICY-COUNT)
+           END-IF.
+
+       300-OPEN-FILES.
+           OPEN INPUT CLAIMFILE
+           IF NOT CF-NORMAL
+                DISPLAY 'ERROR OPENING CLAIMFILE'
+                GO TO 999-RETURN-ERR.
+
+           OPEN OUTPUT TRUEUPRPT
+           IF NOT PF-NORMAL
+                DISPLAY 'ERROR OPENING TRUEUPRPT'
+                GO TO 999-RETURN-ERR.
+
+           OPEN INPUT RATETAB
+           IF NOT RT-NORMAL
+                DISPLAY 'ERROR OPENING RATETAB'
+                GO TO 999-RETURN-ERR.
+
+       330-LOAD-RATES.
+           READ RATETAB
+               AT END MOVE 'Y' TO RATETAB-EOF
+           END-READ.
+
+           IF NOT (RT-NORMAL OR NO-MORE-RATES)
+                DISPLAY 'ERROR READING RATETAB'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL NO-MORE-RATES OR RT-IDX > 10
+                   MOVE RATE-CODE TO RT-CODE (RT-IDX)
+                   MOVE RATE-VALUE TO RT-VALUE (RT-IDX)
+                   ADD 1 TO RATE-COUNT
+                   READ RATETAB
+                       AT END MOVE 'Y' TO RATETAB-EOF
+                   END-READ
+           END-PERFORM.
+
+           CLOSE RATETAB.
+
+           SET RT-IDX TO 1.
+           SEARCH RATE-ITEM VARYING RT-IDX
+               AT END
+                   DISPLAY 'ERROR: RATE CODE DEDUCPCT NOT FOUND '
+                           'IN RATETAB'
+                   GO TO 999-RETURN-ERR
+               WHEN RT-IDX > RATE-COUNT
+                   DISPLAY 'ERROR: RATE CODE DEDUCPCT NOT FOUND '
+                           'IN RATETAB'
+                   GO TO 999-RETURN-ERR
+               WHEN RT-CODE (RT-IDX) = 'DEDUCPCT'
+                   MOVE RT-VALUE (RT-IDX) TO DEDUC-PCTG
+           END-SEARCH.
+
+       400-READ-CLAIM.
+           READ CLAIMFILE INTO CLAIM-REC
+           AT END
+                MOVE 'Y' TO CLAIMFILE-EOF
+           END-READ.
+
+           IF NOT (CF-NORMAL OR END-REACHED)
+                DISPLAY 'ERROR READING CLAIMFILE'
+                GO TO 999-RETURN-ERR
+           END-IF.
+
+       500-PRINT-TRUEUP-REPORT.
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+               UNTIL PT-IDX > POLICY-COUNT
+               PERFORM 510-PRINT-TRUEUP-LINE
+           END-PERFORM.
+
+       510-PRINT-TRUEUP-LINE.
+           COMPUTE ACCRUED-WS ROUNDED =
+                PT-POLICY-AMOUNT (PT-IDX) * DEDUC-PCTG.
+           COMPUTE VARIANCE-WS =
+                PT-DEDUCTIBLE-PAID (PT-IDX) - ACCRUED-WS.
+
+           MOVE PT-POLICY-NO (PT-IDX)  TO CON-POLICY-NO.
+           MOVE ACCRUED-WS             TO CON-ACCRUED.
+           MOVE PT-DEDUCTIBLE-PAID (PT-IDX) TO CON-PAID-TO-DATE.
+           MOVE VARIANCE-WS            TO CON-VARIANCE.
+
+           IF VARIANCE-WS > ZERO
+                MOVE 'OVERCHARGED' TO CON-RESULT
+                ADD 1 TO OVERCHARGED-COUNT
+           ELSE IF VARIANCE-WS < ZERO
+                MOVE 'UNDERCHARGED' TO CON-RESULT
+                ADD 1 TO UNDERCHARGED-COUNT
+           ELSE
+                MOVE 'OK' TO CON-RESULT
+           END-IF.
+
+           WRITE TRUEUPRPT-REC FROM CONTENT-LINE.
+
+       550-PRINT-HEADERS.
+           WRITE TRUEUPRPT-REC FROM HEADER-LINE-01.
+           MOVE SPACES TO TRUEUPRPT-REC.
+           WRITE TRUEUPRPT-REC.
+           WRITE TRUEUPRPT-REC FROM HEADER-LINE-02.
+           WRITE TRUEUPRPT-REC FROM HEADER-LINE-03.
+
+       900-CLEANUP.
+           IF POLICY-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " POLICY-SKIPPED-COUNT
+                    " POLICY(S) EXCEEDED POLICY-TRUEUP-TABLE CAPACITY"
+                    " OF 2000 AND WERE SKIPPED ***"
+           END-IF.
+           IF INVALID-SKIPPED-COUNT > 0
+                DISPLAY "*** WARNING: " INVALID-SKIPPED-COUNT
+                    " CLAIM(S) FAILED VALIDATION AND WERE EXCLUDED"
+                    " FROM THE TRUE-UP ***"
+           END-IF.
+           CLOSE TRUEUPRPT, CLAIMFILE.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
