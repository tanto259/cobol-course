@@ -8,6 +8,9 @@
            SELECT INVALS
            ASSIGN TO UT-S-INVALS
              ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTVALS
+           ASSIGN TO UT-S-OUTVALS
+             ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INVALS
@@ -17,25 +20,83 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS INVALS-REC.
        01  INVALS-REC  PIC X(80).
+      * Computed results, written alongside the DISPLAY console trace
+      * so downstream jobs can consume them without re-keying a spool
+      * file: the original input image followed by INVALS-RESULT.
+       FD  OUTVALS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 87 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTVALS-REC.
+       01  OUTVALS-REC.
+           05  OUTVALS-INPUT-IMAGE  PIC X(80).
+           05  OUTVALS-RESULT       PIC S99999V99.
        WORKING-STORAGE SECTION.
       * End of File switch
        01  INVALS-EOF               PIC X(01) VALUE SPACE.
            88  END-OF-FILE          VALUE "Y".
+      * Run-level counters used by the end-of-job footer.
+       77  CALC-ERROR-COUNT         PIC S9(04) COMP VALUE 0.
+       77  ADD-RECS-PROCESSED       PIC S9(04) COMP VALUE 0.
+       77  SUBTRACT-RECS-PROCESSED  PIC S9(04) COMP VALUE 0.
+       77  MULTIPLY-RECS-PROCESSED  PIC S9(04) COMP VALUE 0.
+       77  SQRT-RECS-PROCESSED      PIC S9(04) COMP VALUE 0.
+       77  DIVIDE-RECS-PROCESSED    PIC S9(04) COMP VALUE 0.
+       77  EXPR-RECS-PROCESSED      PIC S9(04) COMP VALUE 0.
        01  INVALS-WS.
-           05  OPERATION            PIC X(01).
-               88  OP-ADD           VALUE "A".
-               88  OP-SUBTRACT      VALUE "S".
-               88  OP-MULTIPLY      VALUE "M".
-               88  OP-SQUARE-ROOT   VALUE "Q".
-               88  OP-DIVIDE        VALUE "D".
-           05  INVALS-1             PIC S99V99.
-           05  INVALS-2             PIC S99.
+           05  REC-TYPE             PIC X(01).
+               88  SIMPLE-RECORD    VALUE "S", SPACE.
+               88  EXPR-RECORD      VALUE "E".
+           05  EXPR-FIELDS.
+      * A compound/RPN expression record: EXPR-TOKEN-COUNT tokens are
+      * evaluated left to right against a small stack. A token whose
+      * EXPR-OPCODE is space pushes EXPR-VALUE; any other opcode pops
+      * the operand(s) it needs off the stack and pushes the result.
+               10  EXPR-TOKEN-COUNT PIC 9(02).
+               10  EXPR-TOKEN OCCURS 10 TIMES.
+                   15  EXPR-OPCODE      PIC X(01).
+                       88  TOK-ADD          VALUE "A".
+                       88  TOK-SUBTRACT     VALUE "S".
+                       88  TOK-MULTIPLY     VALUE "M".
+                       88  TOK-SQUARE-ROOT  VALUE "Q".
+                       88  TOK-DIVIDE       VALUE "D".
+                       88  TOK-PUSH-VALUE   VALUE SPACE.
+                   15  EXPR-VALUE       PIC S9(4)V99.
+           05  SIMPLE-FIELDS REDEFINES EXPR-FIELDS.
+               10  OPERATION            PIC X(01).
+                   88  OP-ADD           VALUE "A".
+                   88  OP-SUBTRACT      VALUE "S".
+                   88  OP-MULTIPLY      VALUE "M".
+                   88  OP-SQUARE-ROOT   VALUE "Q".
+                   88  OP-DIVIDE        VALUE "D".
+               10  INVALS-1             PIC S99V99.
+               10  INVALS-2             PIC S99.
+               10  FILLER               PIC X(65).
            05  INVALS-RESULT        PIC S99999V99.
 
+      * Stack used to evaluate an EXPR-RECORD's tokens.
+       01  CALC-STACK.
+           05  CALC-STACK-ITEM OCCURS 10 TIMES INDEXED BY STACK-IDX
+                                PIC S9(05)V99.
+       01  STACK-TOP                PIC S9(02) COMP VALUE 0.
+       01  EXPR-IDX                 PIC S9(02) COMP.
+       01  STACK-PUSH-VALUE         PIC S9(05)V99.
+       01  STACK-POP-VALUE          PIC S9(05)V99.
+       01  STACK-OPERAND-1          PIC S9(05)V99.
+       01  STACK-OPERAND-2          PIC S9(05)V99.
+      * Set when an expression either carries more tokens than
+      * EXPR-TOKEN OCCURS 10 TIMES can hold, or pushes/pops more
+      * operands than CALC-STACK-ITEM OCCURS 10 TIMES can hold --
+      * stops evaluation instead of subscripting past either table.
+       01  EXPR-ERROR-SW            PIC X(01) VALUE "N".
+           88  EXPR-ERROR           VALUE "Y".
+
        PROCEDURE DIVISION.
            PERFORM 000-Housekeeping.
            PERFORM 100-Main UNTIL END-OF-FILE.
            PERFORM 900-CLOSE-FILES.
+           PERFORM 950-PRINT-FOOTER.
            GOBACK.
        000-Housekeeping.
            INITIALIZE INVALS-WS.
@@ -44,18 +105,124 @@
            PERFORM 400-Read-INVALS.
        100-Main.
            DISPLAY ">>>>><<<<<".
-           DISPLAY "Operation: " OPERATION.
-           DISPLAY "Invals-1: " INVALS-1.
-           DISPLAY "Invals-2: " INVALS-2.
-           IF OP-ADD PERFORM 500-ADD
-           ELSE IF OP-SUBTRACT PERFORM 600-SUBTRACT
-           ELSE IF OP-MULTIPLY PERFORM 700-MULTIPLY
-           ELSE IF OP-SQUARE-ROOT PERFORM 750-SQUARE-ROOT
-           ELSE IF OP-DIVIDE PERFORM 800-DIVIDE.
+           IF EXPR-RECORD
+               DISPLAY "Expression tokens: " EXPR-TOKEN-COUNT
+               PERFORM 150-EVALUATE-EXPRESSION
+           ELSE
+               DISPLAY "Operation: " OPERATION
+               DISPLAY "Invals-1: " INVALS-1
+               DISPLAY "Invals-2: " INVALS-2
+               IF OP-ADD PERFORM 500-ADD
+               ELSE IF OP-SUBTRACT PERFORM 600-SUBTRACT
+               ELSE IF OP-MULTIPLY PERFORM 700-MULTIPLY
+               ELSE IF OP-SQUARE-ROOT PERFORM 750-SQUARE-ROOT
+               ELSE IF OP-DIVIDE PERFORM 800-DIVIDE
+               END-IF
+           END-IF.
            DISPLAY "Invals Result: " INVALS-RESULT.
+           PERFORM 850-WRITE-OUTVALS.
            PERFORM 400-Read-INVALS.
+      * Evaluates an EXPR-RECORD's tokens left to right against
+      * CALC-STACK and leaves the final answer in INVALS-RESULT.
+       150-EVALUATE-EXPRESSION.
+           ADD 1 TO EXPR-RECS-PROCESSED.
+           MOVE 0 TO STACK-TOP.
+           MOVE "N" TO EXPR-ERROR-SW.
+           IF EXPR-TOKEN-COUNT > 10
+               MOVE "Y" TO EXPR-ERROR-SW
+               ADD 1 TO CALC-ERROR-COUNT
+               DISPLAY "Expression has more than 10 tokens, skipped."
+           ELSE
+               PERFORM 160-EVAL-TOKEN VARYING EXPR-IDX FROM 1 BY 1
+                   UNTIL EXPR-IDX > EXPR-TOKEN-COUNT OR EXPR-ERROR
+           END-IF.
+           IF EXPR-ERROR
+               MOVE 0 TO INVALS-RESULT
+           ELSE
+               PERFORM 180-POP-STACK
+               MOVE STACK-POP-VALUE TO INVALS-RESULT
+           END-IF.
+       160-EVAL-TOKEN.
+           IF TOK-PUSH-VALUE (EXPR-IDX)
+               MOVE EXPR-VALUE (EXPR-IDX) TO STACK-PUSH-VALUE
+               PERFORM 170-PUSH-STACK
+           ELSE
+               PERFORM 175-APPLY-OPERATOR
+           END-IF.
+       170-PUSH-STACK.
+           IF STACK-TOP >= 10
+               MOVE "Y" TO EXPR-ERROR-SW
+               ADD 1 TO CALC-ERROR-COUNT
+               DISPLAY "Expression stack overflow, more than 10 "
+                       "operands pushed."
+           ELSE
+               ADD 1 TO STACK-TOP
+               MOVE STACK-PUSH-VALUE TO CALC-STACK-ITEM (STACK-TOP)
+           END-IF.
+       175-APPLY-OPERATOR.
+           IF TOK-SQUARE-ROOT (EXPR-IDX)
+               PERFORM 180-POP-STACK
+               MOVE STACK-POP-VALUE TO STACK-OPERAND-1
+               IF STACK-OPERAND-1 IS NEGATIVE
+                   MOVE 0 TO STACK-PUSH-VALUE
+                   ADD 1 TO CALC-ERROR-COUNT
+                   DISPLAY "Unable to square root negative number."
+               ELSE
+                   COMPUTE STACK-PUSH-VALUE = (STACK-OPERAND-1 ** .5)
+               END-IF
+           ELSE
+      * Binary operator: first pop is the right-hand operand, the
+      * token before it on the stack is the left-hand operand.
+               PERFORM 180-POP-STACK
+               MOVE STACK-POP-VALUE TO STACK-OPERAND-2
+               IF NOT EXPR-ERROR
+                   PERFORM 180-POP-STACK
+                   MOVE STACK-POP-VALUE TO STACK-OPERAND-1
+                   EVALUATE TRUE
+                       WHEN TOK-ADD (EXPR-IDX)
+                           ADD STACK-OPERAND-1, STACK-OPERAND-2
+                               GIVING STACK-PUSH-VALUE
+                       WHEN TOK-SUBTRACT (EXPR-IDX)
+                           SUBTRACT STACK-OPERAND-2 FROM STACK-OPERAND-1
+                               GIVING STACK-PUSH-VALUE
+                       WHEN TOK-MULTIPLY (EXPR-IDX)
+                           MULTIPLY STACK-OPERAND-1 BY STACK-OPERAND-2
+                               GIVING STACK-PUSH-VALUE
+                       WHEN TOK-DIVIDE (EXPR-IDX)
+                           IF STACK-OPERAND-2 = ZERO
+                               MOVE 0 TO STACK-PUSH-VALUE
+                               ADD 1 TO CALC-ERROR-COUNT
+                               DISPLAY "Unable to divide by zero."
+                           ELSE
+                               DIVIDE STACK-OPERAND-1 BY STACK-OPERAND-2
+                                   GIVING STACK-PUSH-VALUE
+                           END-IF
+                       WHEN OTHER
+                           MOVE "Y" TO EXPR-ERROR-SW
+                           MOVE 0 TO STACK-PUSH-VALUE
+                           ADD 1 TO CALC-ERROR-COUNT
+                           DISPLAY "Unrecognized operator token in "
+                                   "expression."
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           IF NOT EXPR-ERROR
+               PERFORM 170-PUSH-STACK
+           END-IF.
+       180-POP-STACK.
+           IF STACK-TOP < 1
+               MOVE "Y" TO EXPR-ERROR-SW
+               ADD 1 TO CALC-ERROR-COUNT
+               MOVE ZERO TO STACK-POP-VALUE
+               DISPLAY "Expression stack underflow, malformed "
+                       "expression."
+           ELSE
+               MOVE CALC-STACK-ITEM (STACK-TOP) TO STACK-POP-VALUE
+               SUBTRACT 1 FROM STACK-TOP
+           END-IF.
        300-Open-Files.
            OPEN INPUT INVALS.
+           OPEN OUTPUT OUTVALS.
        400-Read-INVALS.
            READ INVALS INTO INVALS-WS
       * Set AT END Switch
@@ -63,17 +230,48 @@
            END-READ.
        500-ADD.
            ADD INVALS-1, INVALS-2 GIVING INVALS-RESULT.
+           ADD 1 TO ADD-RECS-PROCESSED.
        600-SUBTRACT.
            SUBTRACT INVALS-2 FROM INVALS-1 GIVING INVALS-RESULT.
+           ADD 1 TO SUBTRACT-RECS-PROCESSED.
        700-MULTIPLY.
            MULTIPLY INVALS-1 BY INVALS-2 GIVING INVALS-RESULT.
+           ADD 1 TO MULTIPLY-RECS-PROCESSED.
        750-SQUARE-ROOT.
            IF INVALS-1 IS POSITIVE THEN
                COMPUTE INVALS-RESULT = (INVALS-1 ** .5).
            IF INVALS-1 IS NEGATIVE THEN
                MOVE 0 TO INVALS-RESULT
+               ADD 1 TO CALC-ERROR-COUNT
                DISPLAY "Unable to square root negative number.".
+           IF INVALS-1 = ZERO
+               MOVE 0 TO INVALS-RESULT.
+           ADD 1 TO SQRT-RECS-PROCESSED.
        800-DIVIDE.
-           DIVIDE INVALS-2 BY INVALS-1 GIVING INVALS-RESULT.
+           IF INVALS-1 = ZERO
+               MOVE 0 TO INVALS-RESULT
+               ADD 1 TO CALC-ERROR-COUNT
+               DISPLAY "Unable to divide by zero."
+           ELSE
+               DIVIDE INVALS-2 BY INVALS-1 GIVING INVALS-RESULT
+           END-IF.
+           ADD 1 TO DIVIDE-RECS-PROCESSED.
+       850-WRITE-OUTVALS.
+           MOVE INVALS-REC TO OUTVALS-INPUT-IMAGE.
+           MOVE INVALS-RESULT TO OUTVALS-RESULT.
+           WRITE OUTVALS-REC.
        900-CLOSE-FILES.
-           CLOSE INVALS.
\ No newline at end of file
+           CLOSE INVALS, OUTVALS.
+      * Batch-level statistics, similar in spirit to FAVRFP's
+      * 600-Print-Footer: how many records were processed per
+      * operation code, and how many errored out.
+       950-PRINT-FOOTER.
+           DISPLAY ">>>>><<<<<".
+           DISPLAY "FILECALC Batch Summary".
+           DISPLAY "Add records        : " ADD-RECS-PROCESSED.
+           DISPLAY "Subtract records   : " SUBTRACT-RECS-PROCESSED.
+           DISPLAY "Multiply records   : " MULTIPLY-RECS-PROCESSED.
+           DISPLAY "Square Root records: " SQRT-RECS-PROCESSED.
+           DISPLAY "Divide records     : " DIVIDE-RECS-PROCESSED.
+           DISPLAY "Expression records : " EXPR-RECS-PROCESSED.
+           DISPLAY "Records with errors: " CALC-ERROR-COUNT.
\ No newline at end of file
