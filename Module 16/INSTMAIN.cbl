@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     INSTMAIN.
+       AUTHOR.         HARTANTO.
+
+      ******************************************************************
+      ***** ONLINE MAINTENANCE UTILITY FOR THE HOSPEDIT INSURANCE-TYPE
+      ***** TABLE (INSTYPE).
+      *****
+      ***** INSTYPE USED TO BE A FLAT FILE THAT HAD TO BE HAND-EDITED
+      ***** TO ADD, CHANGE, OR RETIRE AN INSURANCE-TYPE CODE.  THIS
+      ***** PROGRAM LOADS THE CURRENT INSTYPE INTO A TABLE, LETS THE
+      ***** OPERATOR ADD A NEW CODE OR INACTIVATE AN EXISTING ONE FROM
+      ***** A CONSOLE MENU, AND WRITES THE RESULT OUT AS A NEW MASTER
+      ***** (INSTYPO) SO THE OLD MASTER IS NEVER OVERWRITTEN IN PLACE.
+      *****
+      ***** AN INACTIVATED CODE IS KEPT ON FILE WITH ITS ACTIVE FLAG
+      ***** SET TO 'N' RATHER THAN DELETED, SO HOSPEDIT'S HISTORY OF
+      ***** WHAT A RETIRED CODE USED TO MEAN IS NOT LOST.  HOSPEDIT'S
+      ***** 110-VALIDATE-PATIENTS TREATS AN INACTIVE CODE THE SAME AS
+      ***** AN UNKNOWN ONE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSTYPE-OLD
+           ASSIGN TO INSTYPE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INSTYPE-OLD-ST.
+           SELECT INSTYPE-NEW
+           ASSIGN TO INSTYPO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INSTYPE-NEW-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INSTYPE-OLD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INSTYPE-OLD-REC.
+           05  IO-TYPE-CODE            PIC X(03).
+           05  IO-COVER-PERC           PIC 9(03).
+           05  IO-ACTIVE-FLAG          PIC X(01).
+           05  FILLER                  PIC X(73).
+
+       FD  INSTYPE-NEW
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INSTYPE-NEW-REC.
+           05  IN-TYPE-CODE            PIC X(03).
+           05  IN-COVER-PERC           PIC 9(03).
+           05  IN-ACTIVE-FLAG          PIC X(01).
+           05  FILLER                  PIC X(73).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  INSTYPE-OLD-ST          PIC X(02).
+               88  IOF-NORMAL                          VALUE '00'.
+           05  INSTYPE-NEW-ST          PIC X(02).
+               88  INF-NORMAL                          VALUE '00'.
+           05  INSTYPE-OLD-EOF         PIC X(01)       VALUE 'N'.
+               88  NO-MORE-OLD-TYPES                   VALUE 'Y'.
+           05  SAVE-AND-EXIT-SW        PIC X(01)       VALUE 'N'.
+               88  SAVE-AND-EXIT                       VALUE 'Y'.
+           05  CODE-FOUND-SW           PIC X(01)       VALUE 'N'.
+               88  CODE-FOUND                          VALUE 'Y'.
+           05  DUP-INS-TYPE-SW         PIC X(01)       VALUE 'N'.
+               88  DUP-INS-TYPE                        VALUE 'Y'.
+
+       01  INS-TYPE-TABLE.
+           05  INS-TYPE-ITEM OCCURS 5 TIMES INDEXED BY T-IDX.
+               10  IT-CODE             PIC X(03).
+               10  IT-COVER-PERC       PIC 9(03).
+               10  IT-ACTIVE           PIC X(01).
+                    88  IT-IS-ACTIVE               VALUE 'Y'.
+       77  INS-TYPE-MAX                PIC S9(04) COMP VALUE 5.
+       77  INS-TYPE-COUNT              PIC S9(04) COMP VALUE 0.
+
+       01  MENU-CHOICE                 PIC X(01).
+       01  INPUT-CODE                  PIC X(03).
+       01  INPUT-COVER-PERC            PIC 9(03).
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-RUN-MENU UNTIL SAVE-AND-EXIT.
+           PERFORM 900-SAVE-AND-CLEANUP.
+           GOBACK.
+
+      ******************************************************************
+
+       100-HOUSEKEEPING.
+           OPEN INPUT INSTYPE-OLD
+           IF NOT IOF-NORMAL
+               DISPLAY "ERROR OPENING INSTYPE"
+               GO TO 999-RETURN-ERR.
+
+           PERFORM 110-LOAD-TYPE-TABLE.
+           CLOSE INSTYPE-OLD.
+
+       110-LOAD-TYPE-TABLE.
+           READ INSTYPE-OLD
+               AT END MOVE 'Y' TO INSTYPE-OLD-EOF
+           END-READ.
+           IF NOT (IOF-NORMAL OR NO-MORE-OLD-TYPES)
+               DISPLAY "ERROR READING INSTYPE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+
+           PERFORM VARYING T-IDX FROM 1 BY 1
+               UNTIL NO-MORE-OLD-TYPES OR T-IDX > INS-TYPE-MAX
+                   MOVE IO-TYPE-CODE    TO IT-CODE (T-IDX)
+                   MOVE IO-COVER-PERC   TO IT-COVER-PERC (T-IDX)
+                   MOVE IO-ACTIVE-FLAG  TO IT-ACTIVE (T-IDX)
+                   ADD 1 TO INS-TYPE-COUNT
+                   READ INSTYPE-OLD
+                       AT END MOVE 'Y' TO INSTYPE-OLD-EOF
+                   END-READ
+           END-PERFORM.
+
+      ******************************************************************
+
+       200-RUN-MENU.
+           DISPLAY " ".
+           DISPLAY "INSURANCE-TYPE MAINTENANCE".
+           DISPLAY "1. LIST INSURANCE TYPES".
+           DISPLAY "2. ADD INSURANCE TYPE".
+           DISPLAY "3. INACTIVATE INSURANCE TYPE".
+           DISPLAY "4. SAVE AND EXIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+               WHEN "1"
+                   PERFORM 210-LIST-TYPES
+               WHEN "2"
+                   PERFORM 220-ADD-TYPE
+               WHEN "3"
+                   PERFORM 230-INACTIVATE-TYPE
+               WHEN "4"
+                   MOVE 'Y' TO SAVE-AND-EXIT-SW
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, TRY AGAIN"
+           END-EVALUATE.
+
+       210-LIST-TYPES.
+           PERFORM 215-LIST-TYPE-ENTRY
+               VARYING T-IDX FROM 1 BY 1
+               UNTIL T-IDX > INS-TYPE-COUNT.
+
+       215-LIST-TYPE-ENTRY.
+           IF IT-IS-ACTIVE (T-IDX)
+               DISPLAY IT-CODE (T-IDX) " COVERAGE "
+                       IT-COVER-PERC (T-IDX) "% ACTIVE"
+           ELSE
+               DISPLAY IT-CODE (T-IDX) " COVERAGE "
+                       IT-COVER-PERC (T-IDX) "% INACTIVE"
+           END-IF.
+
+       220-ADD-TYPE.
+           IF INS-TYPE-COUNT >= INS-TYPE-MAX
+               DISPLAY "INSTYPE IS FULL, CANNOT ADD ANOTHER TYPE"
+           ELSE
+               DISPLAY "ENTER 3-CHARACTER CODE: " WITH NO ADVANCING
+               ACCEPT INPUT-CODE
+               DISPLAY "ENTER COVERAGE PERCENT (000-100): "
+                   WITH NO ADVANCING
+               ACCEPT INPUT-COVER-PERC
+
+               MOVE 'N' TO DUP-INS-TYPE-SW
+               SET T-IDX TO 1
+               SEARCH INS-TYPE-ITEM VARYING T-IDX
+                   AT END
+                       CONTINUE
+                   WHEN T-IDX > INS-TYPE-COUNT
+                       CONTINUE
+                   WHEN IT-CODE (T-IDX) = INPUT-CODE
+                       SET DUP-INS-TYPE TO TRUE
+               END-SEARCH
+
+               IF DUP-INS-TYPE
+                   DISPLAY "ERROR: CODE " INPUT-CODE
+                       " ALREADY EXISTS, NOT ADDED"
+               ELSE
+                   ADD 1 TO INS-TYPE-COUNT
+                   MOVE INPUT-CODE TO IT-CODE (INS-TYPE-COUNT)
+                   MOVE INPUT-COVER-PERC TO
+                       IT-COVER-PERC (INS-TYPE-COUNT)
+                   MOVE 'Y' TO IT-ACTIVE (INS-TYPE-COUNT)
+                   DISPLAY "TYPE " INPUT-CODE " ADDED"
+               END-IF
+           END-IF.
+
+       230-INACTIVATE-TYPE.
+           DISPLAY "ENTER CODE TO INACTIVATE: " WITH NO ADVANCING
+           ACCEPT INPUT-CODE.
+
+           MOVE 'N' TO CODE-FOUND-SW.
+           SET T-IDX TO 1.
+           SEARCH INS-TYPE-ITEM VARYING T-IDX
+               AT END
+                   DISPLAY "CODE " INPUT-CODE " NOT FOUND"
+               WHEN T-IDX > INS-TYPE-COUNT
+                   DISPLAY "CODE " INPUT-CODE " NOT FOUND"
+               WHEN IT-CODE (T-IDX) = INPUT-CODE
+                   MOVE 'N' TO IT-ACTIVE (T-IDX)
+                   MOVE 'Y' TO CODE-FOUND-SW
+                   DISPLAY "TYPE " INPUT-CODE " INACTIVATED"
+           END-SEARCH.
+
+      ******************************************************************
+
+       900-SAVE-AND-CLEANUP.
+           OPEN OUTPUT INSTYPE-NEW
+           IF NOT INF-NORMAL
+               DISPLAY "ERROR OPENING INSTYPO"
+               GO TO 999-RETURN-ERR.
+
+           PERFORM 910-WRITE-TYPE-ENTRY
+               VARYING T-IDX FROM 1 BY 1
+               UNTIL T-IDX > INS-TYPE-COUNT.
+
+           CLOSE INSTYPE-NEW.
+
+       910-WRITE-TYPE-ENTRY.
+           INITIALIZE INSTYPE-NEW-REC.
+           MOVE IT-CODE (T-IDX)       TO IN-TYPE-CODE.
+           MOVE IT-COVER-PERC (T-IDX) TO IN-COVER-PERC.
+           MOVE IT-ACTIVE (T-IDX)     TO IN-ACTIVE-FLAG.
+           WRITE INSTYPE-NEW-REC.
+           IF NOT INF-NORMAL
+               DISPLAY "ERROR WRITING INSTYPO"
+               GO TO 999-RETURN-ERR
+           END-IF.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
