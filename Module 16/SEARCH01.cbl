@@ -1,33 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   SEARCH01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  Reference data for TABLE-ENTRY, maintained externally instead
+      *  of being frozen in VALUE clauses.
+           SELECT LOOKUP-FILE ASSIGN TO LOOKUP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LKP-KEY-1
+                  FILE STATUS IS LOOKUP-FILE-ST.
+      *  Run-time search key(s), a parameter card per lookup, so the
+      *  same compiled program can answer different lookups.
+           SELECT KEY-INPUT-FILE ASSIGN TO KEYIN
+                  FILE STATUS IS KEY-INPUT-FILE-ST.
+      *  Audit trail of failed lookups, so we can tell when the
+      *  reference table needs new rows added.
+           SELECT AUDIT-FILE ASSIGN TO SEARCHLOG
+                  FILE STATUS IS AUDIT-FILE-ST.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-FILE RECORDING MODE F.
+       01  LOOKUP-REC.
+           05  LKP-PART-1               PIC 99.
+           05  LKP-KEY-1                PIC 9(5).
+           05  LKP-PART-2               PIC 9(6).
+           05  LKP-KEY-2                PIC 9(4).
+           05  LKP-PART-3               PIC 9(18).
+           05  LKP-KEY-3                PIC 9(5).
+       FD  KEY-INPUT-FILE RECORDING MODE F.
+       01  KEY-INPUT-REC.
+           05  KEYIN-VALUE-1            PIC 9(5).
+           05  KEYIN-VALUE-2            PIC 9(4).
+           05  KEYIN-VALUE-3            PIC 9(5).
+           05  FILLER                   PIC X(26).
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC                    PIC X(80).
        WORKING-STORAGE SECTION.
-       01  TABLE-DATA.
-           05  FILLER           PIC X(40)
-                   VALUE "0100001123456100198765432112345678999999".
-           05  FILLER           PIC X(40)
-                   VALUE "0200002123457100398765432112345678899997".
-           05  FILLER           PIC X(40)
-                   VALUE "0300003123458100598765432112345678099995".
-           05  FILLER           PIC X(40)
-                   VALUE "0400004123459100798765432112345677299993".
-           05  FILLER           PIC X(40)
-                   VALUE "0500005123460100998765432112345676499991".
-           05  FILLER           PIC X(40)
-                   VALUE "0600006123461101198765432112345675699989".
-           05  FILLER           PIC X(40)
-                   VALUE "0700007123462101398765432112345674899987".
-           05  FILLER           PIC X(40)
-                   VALUE "0800008123463101598765432112345674099985".
-           05  FILLER           PIC X(40)
-                   VALUE "0900009123464101798765432112345673299983".
-           05  FILLER           PIC X(40)
-                   VALUE "1000010123465101998765432112345672499981".
+       01  FILE-STATUS-WS.
+           05  LOOKUP-FILE-ST          PIC X(02).
+               88  LOOKUP-FILE-NORMAL          VALUE '00'.
+           05  KEY-INPUT-FILE-ST       PIC X(02).
+               88  KEY-INPUT-FILE-NORMAL       VALUE '00'.
+           05  AUDIT-FILE-ST           PIC X(02).
+               88  AUDIT-FILE-NORMAL           VALUE '00'.
 
-       01  TABLE-A REDEFINES TABLE-DATA.
+       01  TABLE-A.
            05  TABLE-ENTRY OCCURS 10 TIMES
-                   ASCENDING KEY-1, KEY-2
-                   DESCENDING KEY-3
                    INDEXED BY INDX-1.
                10  PART-1                  PIC 99.
                10  KEY-1                   PIC 9(5).
@@ -36,20 +55,154 @@
                10  PART-3                  PIC 9(18).
                10  KEY-3                   PIC 9(5).
 
-       77  VALUE-1                 PIC 9(5) VALUE 00009.
-       77  VALUE-2                 PIC 9(4) VALUE 1017.
-       77  VALUE-3                 PIC 9(5) VALUE 99983.
+       77  VALUE-1                 PIC 9(5).
+       77  VALUE-2                 PIC 9(4).
+       77  VALUE-3                 PIC 9(5).
 
        77  OUTPUT-AREA             PIC 9(2) VALUE 0.
 
+       77  TABLE-IDX               PIC 9(02) COMP VALUE 0.
+       77  TABLE-ROW-COUNT         PIC 9(02) COMP VALUE 0.
+       77  TABLE-SKIPPED-COUNT     PIC 9(05) COMP VALUE 0.
+       77  SW-END-OF-LOOKUP        PIC X(01) VALUE SPACES.
+                88  END-OF-LOOKUP         VALUE 'Y'.
+       77  SW-END-OF-KEYIN         PIC X(01) VALUE SPACES.
+                88  END-OF-KEYIN          VALUE 'Y'.
+       77  AUDIT-DATE               PIC X(08).
+       77  AUDIT-TIME               PIC X(06).
+       01  AUDIT-LINE.
+           05  FILLER               PIC X(17) VALUE "NOT FOUND - DATE ".
+           05  AUD-DATE             PIC X(08).
+           05  FILLER               PIC X(07) VALUE " TIME ".
+           05  AUD-TIME             PIC X(06).
+           05  FILLER               PIC X(07) VALUE " KEYS: ".
+           05  AUD-VALUE-1          PIC 9(5).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  AUD-VALUE-2          PIC 9(4).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  AUD-VALUE-3          PIC 9(5).
+           05  FILLER               PIC X(14) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           SEARCH ALL TABLE-ENTRY
+           PERFORM 000-LOAD-TABLE.
+           PERFORM 005-PROCESS-ALL-KEYS.
+           GOBACK.
+       005-PROCESS-ALL-KEYS.
+           OPEN INPUT KEY-INPUT-FILE.
+           IF NOT KEY-INPUT-FILE-NORMAL
+               DISPLAY "ERROR OPENING KEY-INPUT-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+           READ KEY-INPUT-FILE
+           AT END MOVE 'Y' TO SW-END-OF-KEYIN
+           END-READ.
+           IF NOT (KEY-INPUT-FILE-NORMAL OR END-OF-KEYIN)
+               DISPLAY "ERROR READING KEY-INPUT-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+           PERFORM UNTIL END-OF-KEYIN
+               PERFORM 010-READ-SEARCH-KEY
+               PERFORM 020-SEARCH-KEY
+               READ KEY-INPUT-FILE
+                   AT END MOVE 'Y' TO SW-END-OF-KEYIN
+               END-READ
+               IF NOT (KEY-INPUT-FILE-NORMAL OR END-OF-KEYIN)
+                   DISPLAY "ERROR READING KEY-INPUT-FILE"
+                   GO TO 999-RETURN-ERR
+               END-IF
+           END-PERFORM.
+           CLOSE KEY-INPUT-FILE.
+       000-LOAD-TABLE.
+           OPEN INPUT LOOKUP-FILE.
+           IF NOT LOOKUP-FILE-NORMAL
+               DISPLAY "ERROR OPENING LOOKUP-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+           READ LOOKUP-FILE
+           AT END MOVE 'Y' TO SW-END-OF-LOOKUP
+           END-READ.
+           IF NOT (LOOKUP-FILE-NORMAL OR END-OF-LOOKUP)
+               DISPLAY "ERROR READING LOOKUP-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+              UNTIL TABLE-IDX > 10 OR END-OF-LOOKUP
+                MOVE LKP-PART-1 TO PART-1 (TABLE-IDX)
+                MOVE LKP-KEY-1  TO KEY-1  (TABLE-IDX)
+                MOVE LKP-PART-2 TO PART-2 (TABLE-IDX)
+                MOVE LKP-KEY-2  TO KEY-2  (TABLE-IDX)
+                MOVE LKP-PART-3 TO PART-3 (TABLE-IDX)
+                MOVE LKP-KEY-3  TO KEY-3  (TABLE-IDX)
+                READ LOOKUP-FILE
+                    AT END MOVE 'Y' TO SW-END-OF-LOOKUP
+                END-READ
+                IF NOT (LOOKUP-FILE-NORMAL OR END-OF-LOOKUP)
+                    DISPLAY "ERROR READING LOOKUP-FILE"
+                    GO TO 999-RETURN-ERR
+                END-IF
+           END-PERFORM.
+           COMPUTE TABLE-ROW-COUNT = TABLE-IDX - 1.
+      *  TABLE-A only OCCURS 10 TIMES -- a LOOKUP-FILE with more rows
+      *  than that is drained and counted here instead of being
+      *  silently dropped from the table.
+           PERFORM 001-COUNT-SKIPPED-ROWS UNTIL END-OF-LOOKUP.
+           IF TABLE-SKIPPED-COUNT > 0
+               DISPLAY "*** WARNING: " TABLE-SKIPPED-COUNT
+                   " LOOKUP-FILE ROW(S) EXCEEDED TABLE-A CAPACITY OF"
+                   " 10 AND WERE SKIPPED ***"
+           END-IF.
+           CLOSE LOOKUP-FILE.
+       001-COUNT-SKIPPED-ROWS.
+           ADD 1 TO TABLE-SKIPPED-COUNT.
+           READ LOOKUP-FILE
+               AT END MOVE 'Y' TO SW-END-OF-LOOKUP
+           END-READ.
+           IF NOT (LOOKUP-FILE-NORMAL OR END-OF-LOOKUP)
+               DISPLAY "ERROR READING LOOKUP-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+       010-READ-SEARCH-KEY.
+           MOVE KEYIN-VALUE-1 TO VALUE-1.
+           MOVE KEYIN-VALUE-2 TO VALUE-2.
+           MOVE KEYIN-VALUE-3 TO VALUE-3.
+      *  A linear SEARCH VARYING bounded by TABLE-ROW-COUNT rather than
+      *  SEARCH ALL -- TABLE-A can hold fewer than 10 rows with no
+      *  VALUE clause on the unused slots, so a binary search's
+      *  precondition that the whole OCCURS range be in key order does
+      *  not hold once fewer than 10 rows are loaded.
+       020-SEARCH-KEY.
+           SET INDX-1 TO 1.
+           SEARCH TABLE-ENTRY VARYING INDX-1
            AT END
+               MOVE 0 TO OUTPUT-AREA
+               DISPLAY "NOT FOUND"
+               PERFORM 030-WRITE-AUDIT-ENTRY
+           WHEN INDX-1 > TABLE-ROW-COUNT
+               MOVE 0 TO OUTPUT-AREA
                DISPLAY "NOT FOUND"
+               PERFORM 030-WRITE-AUDIT-ENTRY
            WHEN KEY-1 (INDX-1) = VALUE-1 AND
                 KEY-2 (INDX-1) = VALUE-2 AND
                 KEY-3 (INDX-1) = VALUE-3
                MOVE PART-1 (INDX-1) TO OUTPUT-AREA
            END-SEARCH.
            DISPLAY OUTPUT-AREA.
-           GOBACK.
\ No newline at end of file
+       030-WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO AUDIT-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUDIT-TIME.
+           MOVE AUDIT-DATE TO AUD-DATE.
+           MOVE AUDIT-TIME TO AUD-TIME.
+           MOVE VALUE-1 TO AUD-VALUE-1.
+           MOVE VALUE-2 TO AUD-VALUE-2.
+           MOVE VALUE-3 TO AUD-VALUE-3.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-NORMAL
+               DISPLAY "ERROR OPENING AUDIT-FILE"
+               GO TO 999-RETURN-ERR
+           END-IF.
+           WRITE AUDIT-REC FROM AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+       999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
