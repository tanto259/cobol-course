@@ -20,4 +20,9 @@
                88 IN-NETWORK                     VALUE "I".
                88 OUT-OF-NETWORK                 VALUE "N".
            05  COPAY                   PIC S9(03).
-           05  DEDUCTIBLE              PIC S9(04).
\ No newline at end of file
+           05  DEDUCTIBLE              PIC S9(04).
+      **** Insurance policy number, the same identifier MEDCLAIM's
+      **** CLAIM-REC carries as INS-POLICY-NO -- the one key the two
+      **** systems' feeds genuinely share, used by RECONCIL to match
+      **** a HOSPEDIT billing extract to its MEDCLAIM paid claim.
+           05  INS-POLICY-NO           PIC 9(07).
