@@ -32,6 +32,16 @@
            ASSIGN TO INSTYPE
              FILE STATUS IS ISCODE.
 
+           SELECT ADMHIST
+           ASSIGN TO ADMHIST
+             FILE STATUS IS AHCODE.
+
+      **** Per-patient billing extract for the nightly cross-system
+      **** reconciliation against MEDCLAIM's paid-claim extract.
+           SELECT HOSPBILL
+           ASSIGN TO HOSPBILL
+             FILE STATUS IS HBCODE.
+
       ******************************************************************
 
        DATA DIVISION.
@@ -48,12 +58,12 @@
            DATA RECORD IS OUT-REC.
        01  OUT-REC           PIC X(133).
 
+      **** Rejected admissions, in the shared exception-record layout
+      **** so EXCRPT can consolidate them with FAVRFP's and MEDCLAIM's.
        FD  ERRFILE
-           RECORD CONTAINS 133 CHARACTERS
+           RECORD CONTAINS 150 CHARACTERS
            DATA RECORD IS ERR-REC.
-       01  ERR-REC.
-           05  ERR-DESC      PIC X(033).
-           05  ERR-DATA      PIC X(100).
+       01  ERR-REC               PIC X(150).
 
        FD  RPTFILE
            RECORD CONTAINS 133 CHARACTERS
@@ -64,11 +74,36 @@
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS INS-REC.
        01  INS-REC.
-           05  INS-TYPE-REC  PIC X(003).
-           05  FILLER        PIC X(077).
+           05  INS-TYPE-REC          PIC X(003).
+           05  INS-COVERAGE-PERC-REC PIC 9(003).
+      ****  Maintained by INSTMAIN; 'Y' = type is in effect, 'N' =
+      ****  retired and no longer accepted on new admissions.
+           05  INS-ACTIVE-FLAG-REC   PIC X(001).
+           05  FILLER                PIC X(073).
+
+      **** Running history of prior admissions (PATIENT-NBR +
+      **** DATE-ADMIT), carried from run to run so this run can detect
+      **** duplicate admissions that would otherwise double totals.
+       FD  ADMHIST
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS AH-REC.
+       01  AH-REC.
+           05  AH-PATIENT-NBR-I       PIC 9(05).
+           05  AH-DATE-ADMIT-I        PIC X(10).
+
+       FD  HOSPBILL
+           RECORD CONTAINS 31 CHARACTERS
+           DATA RECORD IS HB-REC.
+       01  HB-REC.
+           05  HB-PATIENT-NBR          PIC 9(05).
+           05  HB-POLICY-NO            PIC 9(07).
+           05  HB-ADMIT-DATE-NUM       PIC 9(08).
+           05  HB-TOTAL-AMT-NET        PIC S9(07)V99.
+           05  FILLER                  PIC X(02).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
+           COPY EXCREC.
 
        01  FILE-STATUS-CODES.
            05  IFCODE                  PIC X(02).
@@ -87,8 +122,15 @@
            05  ISCODE                  PIC X(02).
                88  CODE-WRITE                    VALUE SPACES.
                88  IS-NORMAL                     VALUE "00".
+           05  AHCODE                  PIC X(02).
+               88  CODE-WRITE                    VALUE SPACES.
+               88  AH-NORMAL                     VALUE "00".
+               88  AH-NO-MORE-DATA                VALUE "10".
+           05  HBCODE                  PIC X(02).
+               88  CODE-WRITE                    VALUE SPACES.
+               88  HB-NORMAL                     VALUE "00".
 
-       77  INS-COVERAGE-PERC           PIC 9(03) VALUE 10.
+       77  INS-COVERAGE-PERC           PIC 9(03).
 
        01  WS-HEADER0-REC.
            05  FILLER                  PIC X(05) VALUE "PATNO".
@@ -230,21 +272,60 @@
                10  FILLER                  PIC X(14)
                   VALUE "NET         : ".
                10  TOTAL-NET-OUT           PIC $,$$$,$99.99.
+           05  WS-TOTALS-REC-14.
+               10  FILLER                  PIC X(14)
+                  VALUE "In-Network  : ".
+               10  IN-NETWORK-CNT-OUT      PIC Z(11)9.
+               10  FILLER                  PIC X(03)
+                  VALUE SPACES.
+               10  IN-NETWORK-AMT-OUT      PIC $,$$$,$99.99.
+           05  WS-TOTALS-REC-15.
+               10  FILLER                  PIC X(14)
+                  VALUE "Out-Network : ".
+               10  OUT-NETWORK-CNT-OUT     PIC Z(11)9.
+               10  FILLER                  PIC X(03)
+                  VALUE SPACES.
+               10  OUT-NETWORK-AMT-OUT     PIC $,$$$,$99.99.
+           05  WS-TOTALS-REC-16.
+               10  FILLER                  PIC X(14)
+                  VALUE "Long Stay   : ".
+               10  LONG-STAY-OUT           PIC Z(11)9.
+           05  WS-TOTALS-REC-17.
+               10  FILLER                  PIC X(14)
+                  VALUE "Dup Admit   : ".
+               10  DUP-ADMIT-OUT           PIC Z(11)9.
 
        77  WS-DATE                     PIC 9(06).
+       77  CURRENT-DATE-NUM            PIC 9(08).
+       77  ADMIT-DATE-NUM               PIC 9(08).
+       77  DA-YEAR-WS                   PIC 9(04).
+       77  DA-MONTH-WS                  PIC 9(02).
+       77  DA-DAY-WS                    PIC 9(02).
+       77  DAYS-SINCE-ADMIT             PIC S9(05).
        77  MORE-RECORDS-SW             PIC X(01) VALUE SPACE.
            88 NO-MORE-RECORDS                    VALUE 'N'.
        77  MORE-TYPE-SW                PIC X(01) VALUE SPACE.
            88 NO-MORE-TYPE                       VALUE 'N'.
+       77  DUP-INS-TYPE-SW             PIC X(01) VALUE 'N'.
+           88 DUP-INS-TYPE                       VALUE 'Y'.
        77  INS-TYPE-SW                 PIC X(01) VALUE SPACE.
            88 VALID-INS-TYPE                     VALUE 'Y'.
            88 INVALID-INS-TYPE                   VALUE 'N'.
+       77  LONG-STAY-SW                PIC X(01) VALUE 'N'.
+           88 LONG-STAY-OUTLIER                  VALUE 'Y'.
+       77  DIAG-THRESHOLD-WS           PIC 9(03).
+       77  MORE-ADMHIST-SW             PIC X(01) VALUE SPACE.
+           88 NO-MORE-ADMHIST                    VALUE 'N'.
+       77  DUP-ADMIT-SW                PIC X(01) VALUE 'N'.
+           88 DUPLICATE-ADMISSION                VALUE 'Y'.
 
        01  COUNTERS-AND-ACCUMULATORS.
            05 TYPE-READ                PIC S9(04) COMP.
            05 RECORDS-READ             PIC S9(04) COMP.
            05 RECORDS-WRITTEN          PIC S9(04) COMP.
            05 ERROR-RECS               PIC S9(04) COMP.
+           05 LONG-STAY-RECS           PIC S9(04) COMP.
+           05 DUPLICATE-ADMIT-RECS     PIC S9(04) COMP.
            05 NBR-INPATIENTS           PIC S9(04) COMP.
            05 NBR-OUTPATIENTS          PIC S9(04) COMP.
            05 NBR-HMO                  PIC S9(04) COMP.
@@ -256,16 +337,143 @@
            05 PAT-TOTAL-AMT-NET        PIC S9(07)V99 COMP-3.
            05 TOTAL-AMT-GROSS          PIC S9(07)V99 COMP-3.
            05 TOTAL-AMT-NET            PIC S9(07)V99 COMP-3.
+           05 NBR-IN-NETWORK           PIC S9(04) COMP.
+           05 NBR-OUT-NETWORK          PIC S9(04) COMP.
+           05 TOTAL-AMT-NET-IN         PIC S9(07)V99 COMP-3.
+           05 TOTAL-AMT-NET-OUT        PIC S9(07)V99 COMP-3.
 
        COPY PATREC.
 
        01  INS-TYPE-TABLE.
-           05  INS-TYPE-ITEM OCCURS 5 TIMES INDEXED BY T-IDX PIC X(03).
-                88  HMO VALUE 'HMO'.
-                88  PRI VALUE 'PRI'.
-                88  PPO VALUE 'PPO'.
-                88  AFF VALUE 'AFF'.
-                88  MED VALUE 'MED'.
+           05  INS-TYPE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY T-IDX, T-CHECK-IDX.
+                10  INS-TYPE-ITEM         PIC X(03).
+                     88  HMO VALUE 'HMO'.
+                     88  PRI VALUE 'PRI'.
+                     88  PPO VALUE 'PPO'.
+                     88  AFF VALUE 'AFF'.
+                     88  MED VALUE 'MED'.
+                10  INS-TYPE-COVER-PERC   PIC 9(03).
+                10  INS-TYPE-ACTIVE       PIC X(01).
+                     88  INS-TYPE-IS-ACTIVE         VALUE 'Y'.
+
+       77  INS-TYPE-MAX                PIC S9(04) COMP VALUE 5.
+
+      **** Length-of-stay thresholds by diagnostic code, used to flag
+      **** long-stay outliers in 110-VALIDATE-PATIENTS. Codes not
+      **** listed here fall back to DIAG-DEFAULT-MAX-STAY.
+       01  DIAG-THRESHOLD-DATA.
+           05  FILLER              PIC X(06) VALUE "005003".
+           05  FILLER              PIC X(06) VALUE "047005".
+           05  FILLER              PIC X(06) VALUE "127007".
+           05  FILLER              PIC X(06) VALUE "189010".
+           05  FILLER              PIC X(06) VALUE "280014".
+
+       01  DIAG-THRESHOLD-TABLE REDEFINES DIAG-THRESHOLD-DATA.
+           05  DIAG-THRESHOLD-ITEM OCCURS 5 TIMES INDEXED BY DT-IDX.
+               10  DIAG-CODE           PIC 9(03).
+               10  DIAG-MAX-STAY       PIC 9(03).
+
+       77  DIAG-DEFAULT-MAX-STAY       PIC 9(03) VALUE 010.
+
+      **** Admissions carried over from prior runs, keyed by
+      **** PATIENT-NBR + DATE-ADMIT, used to catch duplicate admissions
+      **** across HOSPEDIT runs.
+       01  ADMIT-HISTORY-TABLE.
+           05  ADMIT-HISTORY-ITEM OCCURS 2000 TIMES
+                   INDEXED BY AH-IDX.
+               10  AH-PATIENT-NBR          PIC 9(05).
+               10  AH-DATE-ADMIT           PIC X(10).
+
+       77  ADMIT-HISTORY-COUNT         PIC S9(04) COMP VALUE 0.
+       77  ADMIT-HISTORY-SKIPPED-COUNT PIC S9(04) COMP VALUE 0.
+
+      **** Occupancy and total stay length per bed, accumulated as
+      **** patient records are processed, for the bed occupancy and
+      **** turnover report printed at end of run.
+       01  BED-OCCUPANCY-TABLE.
+           05  BED-OCCUPANCY-ITEM OCCURS 500 TIMES
+                   INDEXED BY BED-IDX.
+               10  BED-NBR                 PIC 9(04).
+               10  BED-OCCUPANCY-COUNT     PIC S9(04) COMP.
+               10  BED-STAY-TOTAL          PIC S9(07) COMP.
+
+       77  BED-TABLE-COUNT             PIC S9(04) COMP VALUE 0.
+       77  BED-TABLE-SKIPPED-COUNT     PIC S9(04) COMP VALUE 0.
+
+       01  BED-RPT-HEADER-01.
+           05  FILLER                  PIC X(45)       VALUE SPACES.
+           05  FILLER                  PIC X(28)
+                  VALUE "Bed Occupancy / Turnover".
+
+       01  BED-RPT-HEADER-02.
+           05  FILLER                  PIC X(04)       VALUE "BED".
+           05  FILLER                  PIC X(04)       VALUE SPACES.
+           05  FILLER                  PIC X(10)      VALUE "OCCUPANCY".
+           05  FILLER                  PIC X(04)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE "AVG STAY".
+
+       01  BED-RPT-HEADER-03.
+           05  FILLER                  PIC X(04)       VALUE ALL "-".
+           05  FILLER                  PIC X(04)       VALUE SPACES.
+           05  FILLER                  PIC X(10)       VALUE ALL "-".
+           05  FILLER                  PIC X(04)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL "-".
+
+       01  BED-RPT-CONTENT-LINE.
+           05  BED-RPT-BED-NBR         PIC Z(03)9.
+           05  FILLER                  PIC X(04)       VALUE SPACES.
+           05  BED-RPT-OCCUPANCY       PIC Z(03)9.
+           05  FILLER                  PIC X(06)       VALUE SPACES.
+           05  BED-RPT-AVG-STAY        PIC ZZ9.99.
+
+      **** Outstanding COPAY/DEDUCTIBLE bucketed by how many days it
+      **** has been since DATE-ADMIT, for the collections aging report.
+       01  AGING-STATS.
+           05 AGE-0-30-CNT              PIC S9(04) COMP.
+           05 AGE-0-30-COPAY            PIC S9(07) COMP-3.
+           05 AGE-0-30-DEDUCT           PIC S9(07) COMP-3.
+           05 AGE-31-60-CNT             PIC S9(04) COMP.
+           05 AGE-31-60-COPAY           PIC S9(07) COMP-3.
+           05 AGE-31-60-DEDUCT          PIC S9(07) COMP-3.
+           05 AGE-61-90-CNT             PIC S9(04) COMP.
+           05 AGE-61-90-COPAY           PIC S9(07) COMP-3.
+           05 AGE-61-90-DEDUCT          PIC S9(07) COMP-3.
+           05 AGE-91-UP-CNT             PIC S9(04) COMP.
+           05 AGE-91-UP-COPAY           PIC S9(07) COMP-3.
+           05 AGE-91-UP-DEDUCT          PIC S9(07) COMP-3.
+
+       01  AGING-RPT-HEADER-01.
+           05  FILLER                  PIC X(45)       VALUE SPACES.
+           05  FILLER                  PIC X(28)
+                  VALUE "Copay/Deductible Aging".
+
+       01  AGING-RPT-HEADER-02.
+           05  FILLER              PIC X(14) VALUE "AGE (DAYS)".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "PATIENTS".
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "COPAY".
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "DEDUCTIBLE".
+
+       01  AGING-RPT-HEADER-03.
+           05  FILLER                  PIC X(14)       VALUE ALL "-".
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  FILLER                  PIC X(09)       VALUE ALL "-".
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL "-".
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE ALL "-".
+
+       01  AGING-RPT-CONTENT-LINE.
+           05  AGING-RPT-LABEL         PIC X(14).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  AGING-RPT-CNT           PIC Z(08)9.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  AGING-RPT-COPAY         PIC $,$$$,$$9.
+           05  FILLER                  PIC X(03)       VALUE SPACES.
+           05  AGING-RPT-DEDUCT        PIC $,$$$,$$9.
 
       ******************************************************************
 
@@ -290,6 +498,9 @@
 
       **** Read current date
            ACCEPT WS-DATE FROM DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CURRENT-DATE-NUM.
+           MOVE "HOSPEDIT"            TO EXC-SOURCE-PGM.
+           MOVE CURRENT-DATE-NUM      TO EXC-EXCEPTION-DATE.
 
       **** Initialize the counters and other working storage records
            INITIALIZE  COUNTERS-AND-ACCUMULATORS,
@@ -310,6 +521,7 @@
 
       **** Perform the read type and print headers paragraph
            PERFORM 050-READ-TYPE-RECORDS THRU 050-EXIT.
+           PERFORM 060-READ-ADMIT-HISTORY THRU 060-EXIT.
            PERFORM 075-PRINT-HEADERS THRU 075-EXIT.
 
        000-EXIT.
@@ -345,6 +557,11 @@
                DISPLAY "ERROR OPENING OUTPUT ERRFILE"
                GO TO 999-RETURN-ERR.
 
+           OPEN OUTPUT HOSPBILL
+           IF NOT HB-NORMAL
+               DISPLAY "ERROR OPENING OUTPUT HOSPBILL"
+               GO TO 999-RETURN-ERR.
+
        025-EXIT.
            EXIT.
 
@@ -360,9 +577,30 @@
            END-READ.
 
       **** Use perform varying to retrieve data from file and put them
-      **** inside a table, read the next line, terminate if no more data
+      **** inside a table, read the next line, terminate if no more
+      **** data. Stop cleanly, rather than overrun the table or load a
+      **** conflicting entry, if INSTYPE has more entries than
+      **** INS-TYPE-TABLE can hold or carries a duplicate code.
            PERFORM VARYING T-IDX FROM 1 BY 1 UNTIL NO-MORE-TYPE
-               MOVE INS-TYPE-REC TO INS-TYPE-ITEM (T-IDX)
+
+               IF T-IDX > INS-TYPE-MAX
+                   DISPLAY "ERROR: INSTYPE HAS MORE THAN "
+                           INS-TYPE-MAX " ENTRIES"
+                   GO TO 999-RETURN-ERR
+               END-IF
+
+               PERFORM 055-CHECK-DUP-INS-TYPE THRU 055-EXIT
+
+               IF DUP-INS-TYPE
+                   DISPLAY "ERROR: DUPLICATE INSURANCE TYPE CODE ON "
+                           "INSTYPE: " INS-TYPE-REC
+                   GO TO 999-RETURN-ERR
+               END-IF
+
+               MOVE INS-TYPE-REC          TO INS-TYPE-ITEM (T-IDX)
+               MOVE INS-COVERAGE-PERC-REC TO
+                                     INS-TYPE-COVER-PERC (T-IDX)
+               MOVE INS-ACTIVE-FLAG-REC   TO INS-TYPE-ACTIVE (T-IDX)
                ADD +1 TO TYPE-READ
                READ INSTYPE
                    AT END
@@ -374,6 +612,74 @@
        050-EXIT.
            EXIT.
 
+      ******************************************************************
+
+      **** Checks INS-TYPE-REC, the code just read from INSTYPE,
+      **** against the entries already loaded into INS-TYPE-TABLE
+      **** (slots 1 through T-IDX minus 1).
+       055-CHECK-DUP-INS-TYPE.
+           MOVE 'N' TO DUP-INS-TYPE-SW.
+
+           SET T-CHECK-IDX TO 1.
+           SEARCH INS-TYPE-ENTRY VARYING T-CHECK-IDX
+               AT END
+                   MOVE 'N' TO DUP-INS-TYPE-SW
+               WHEN T-CHECK-IDX >= T-IDX
+                   MOVE 'N' TO DUP-INS-TYPE-SW
+               WHEN INS-TYPE-ITEM (T-CHECK-IDX) = INS-TYPE-REC
+                   SET DUP-INS-TYPE TO TRUE
+           END-SEARCH.
+
+       055-EXIT.
+           EXIT.
+
+      ******************************************************************
+
+      **** Loads the prior-run admissions history into
+      **** ADMIT-HISTORY-TABLE so 117-CHECK-DUPLICATE-ADMISSION can spot
+      **** a PATIENT-NBR/DATE-ADMIT combination this run has already
+      **** seen. The file is then reopened in EXTEND mode so newly
+      **** seen admissions can be appended for the next run to see.
+       060-READ-ADMIT-HISTORY.
+
+           OPEN INPUT ADMHIST
+           IF NOT AH-NORMAL
+               DISPLAY "ERROR OPENING INPUT ADMHIST"
+               GO TO 999-RETURN-ERR.
+
+           MOVE SPACE TO MORE-ADMHIST-SW.
+
+           READ ADMHIST INTO AH-REC
+               AT END
+               MOVE 'N' TO MORE-ADMHIST-SW
+               GO TO 060-CLOSE-INPUT
+           END-READ.
+
+           PERFORM VARYING AH-IDX FROM 1 BY 1 UNTIL NO-MORE-ADMHIST
+               IF AH-IDX > 2000
+                   ADD +1 TO ADMIT-HISTORY-SKIPPED-COUNT
+               ELSE
+                   MOVE AH-PATIENT-NBR-I TO AH-PATIENT-NBR (AH-IDX)
+                   MOVE AH-DATE-ADMIT-I  TO AH-DATE-ADMIT (AH-IDX)
+                   ADD +1 TO ADMIT-HISTORY-COUNT
+               END-IF
+               READ ADMHIST INTO AH-REC
+                   AT END
+                   MOVE 'N' TO MORE-ADMHIST-SW
+               END-READ
+           END-PERFORM.
+
+       060-CLOSE-INPUT.
+           CLOSE ADMHIST.
+
+           OPEN EXTEND ADMHIST
+           IF NOT AH-NORMAL
+               DISPLAY "ERROR OPENING EXTEND ADMHIST"
+               GO TO 999-RETURN-ERR.
+
+       060-EXIT.
+           EXIT.
+
       ******************************************************************
 
        075-PRINT-HEADERS.
@@ -405,12 +711,16 @@
 
        110-VALIDATE-PATIENTS.
 
-      **** Use search to see if the insurance type is valid or not
+      **** Use search to see if the insurance type is valid or not.
+      **** A retired (inactive) type is treated the same as an
+      **** unknown one, since INSTMAIN keeps the code on file for
+      **** history instead of deleting it outright.
            SET T-IDX TO 1.
-           SEARCH INS-TYPE-ITEM
+           SEARCH INS-TYPE-ENTRY
            AT END
                MOVE 'N' TO INS-TYPE-SW
            WHEN INS-TYPE-ITEM (T-IDX) = INS-TYPE
+                AND INS-TYPE-IS-ACTIVE (T-IDX)
                MOVE 'Y' TO INS-TYPE-SW.
 
       **** If type and insurance type is invalid, print data to out-rec.
@@ -422,15 +732,65 @@
                WRITE OUT-REC
 
                IF VALID-TYPE
-                   MOVE "INVALID INS TYPE" TO ERR-DESC
+                   MOVE "HE01" TO EXC-REASON-CODE
+                   MOVE "INVALID INS TYPE" TO EXC-REASON-DESC
                ELSE
-                   MOVE "INVALID PAT TYPE" TO ERR-DESC
+                   MOVE "HE02" TO EXC-REASON-CODE
+                   MOVE "INVALID PAT TYPE" TO EXC-REASON-DESC
                END-IF
 
-               MOVE WS-INPUT-REC TO ERR-DATA
+               MOVE WS-INPUT-REC TO EXC-ORIGINAL-DATA
+
+               WRITE ERR-REC FROM EXCEPTION-REC
+               ADD +1 TO ERROR-RECS
+
+               PERFORM 900-READ-PATIENTS-RECORDS THRU 900-EXIT
+               ADD +1 TO RECORDS-READ
+
+               GO TO 100-EXIT
+           END-IF.
+
+      **** Flag admissions whose HOSPITAL-STAY-LTH exceeds the
+      **** threshold for their DIAGNOSTIC-CODE as long-stay outliers,
+      **** routing them to ERRFILE for utilization review instead of
+      **** letting them pass straight through to the stats/detail line.
+           PERFORM 115-CHECK-LENGTH-OF-STAY THRU 115-EXIT.
+
+           IF LONG-STAY-OUTLIER
+
+               MOVE WS-INPUT-REC TO OUT-REC
+               WRITE OUT-REC
+
+               MOVE "HE03" TO EXC-REASON-CODE
+               MOVE "LONG STAY OUTLIER" TO EXC-REASON-DESC
+               MOVE WS-INPUT-REC TO EXC-ORIGINAL-DATA
+
+               WRITE ERR-REC FROM EXCEPTION-REC
+               ADD +1 TO ERROR-RECS
+               ADD +1 TO LONG-STAY-RECS
+
+               PERFORM 900-READ-PATIENTS-RECORDS THRU 900-EXIT
+               ADD +1 TO RECORDS-READ
+
+               GO TO 100-EXIT
+           END-IF.
+
+      **** Reject admissions already on file for this patient/date so
+      **** they cannot double-count into WS-TOTALS-REC.
+           PERFORM 117-CHECK-DUPLICATE-ADMISSION THRU 117-EXIT.
+
+           IF DUPLICATE-ADMISSION
+
+               MOVE WS-INPUT-REC TO OUT-REC
+               WRITE OUT-REC
 
-               WRITE ERR-REC
+               MOVE "HE04" TO EXC-REASON-CODE
+               MOVE "DUPLICATE ADMISSION" TO EXC-REASON-DESC
+               MOVE WS-INPUT-REC TO EXC-ORIGINAL-DATA
+
+               WRITE ERR-REC FROM EXCEPTION-REC
                ADD +1 TO ERROR-RECS
+               ADD +1 TO DUPLICATE-ADMIT-RECS
 
                PERFORM 900-READ-PATIENTS-RECORDS THRU 900-EXIT
                ADD +1 TO RECORDS-READ
@@ -441,6 +801,75 @@
        110-EXIT.
            EXIT.
 
+      ******************************************************************
+
+      **** Looks up the maximum expected HOSPITAL-STAY-LTH for the
+      **** patient's DIAGNOSTIC-CODE and sets LONG-STAY-SW when the
+      **** actual stay exceeds it.
+       115-CHECK-LENGTH-OF-STAY.
+           MOVE 'N' TO LONG-STAY-SW.
+           MOVE DIAG-DEFAULT-MAX-STAY TO DIAG-THRESHOLD-WS.
+
+           SET DT-IDX TO 1.
+           SEARCH DIAG-THRESHOLD-ITEM
+           AT END
+               MOVE DIAG-DEFAULT-MAX-STAY TO DIAG-THRESHOLD-WS
+           WHEN DIAG-CODE (DT-IDX) = DIAGNOSTIC-CODE
+               MOVE DIAG-MAX-STAY (DT-IDX) TO DIAG-THRESHOLD-WS.
+
+           IF HOSPITAL-STAY-LTH > DIAG-THRESHOLD-WS
+               SET LONG-STAY-OUTLIER TO TRUE
+           END-IF.
+
+       115-EXIT.
+           EXIT.
+
+      ******************************************************************
+
+      **** Searches the admission history carried in from prior runs
+      **** (plus any added so far this run) for this patient's
+      **** PATIENT-NBR/DATE-ADMIT. When not found, the admission is
+      **** added to the table and appended to ADMHIST so later records
+      **** in this run, and the next run, see it too.
+       117-CHECK-DUPLICATE-ADMISSION.
+           MOVE 'N' TO DUP-ADMIT-SW.
+
+           SET AH-IDX TO 1.
+           SEARCH ADMIT-HISTORY-ITEM VARYING AH-IDX
+               AT END
+                   PERFORM 118-ADD-ADMIT-HISTORY
+               WHEN AH-IDX > ADMIT-HISTORY-COUNT
+                   PERFORM 118-ADD-ADMIT-HISTORY
+               WHEN AH-PATIENT-NBR (AH-IDX) = PATIENT-NBR
+                    AND AH-DATE-ADMIT (AH-IDX) = DATE-ADMIT
+                   SET DUPLICATE-ADMISSION TO TRUE
+           END-SEARCH.
+
+       117-EXIT.
+           EXIT.
+
+      ******************************************************************
+
+      **** Adds a newly seen admission to the in-memory table and to
+      **** ADMHIST so it is on file for future duplicate checks. A
+      **** table already at ADMIT-HISTORY-ITEM's OCCURS 2000 capacity
+      **** is counted and skipped instead of subscripting past it.
+       118-ADD-ADMIT-HISTORY.
+           IF ADMIT-HISTORY-COUNT >= 2000
+               ADD +1 TO ADMIT-HISTORY-SKIPPED-COUNT
+           ELSE
+               ADD +1 TO ADMIT-HISTORY-COUNT
+               MOVE PATIENT-NBR TO AH-PATIENT-NBR (ADMIT-HISTORY-COUNT)
+               MOVE DATE-ADMIT  TO AH-DATE-ADMIT  (ADMIT-HISTORY-COUNT)
+
+               MOVE PATIENT-NBR TO AH-PATIENT-NBR-I
+               MOVE DATE-ADMIT  TO AH-DATE-ADMIT-I
+               WRITE AH-REC
+           END-IF.
+
+       118-EXIT.
+           EXIT.
+
       ******************************************************************
 
        120-CALCULATE-STATS.
@@ -468,7 +897,10 @@
                ADD +1 TO NBR-OUTPATIENTS
            END-IF.
 
-      **** Compute the total net amount of the patient.
+      **** Look up the coverage percentage for this patient's
+      **** insurance type and compute the total net amount.
+           MOVE INS-TYPE-COVER-PERC (T-IDX) TO INS-COVERAGE-PERC.
+
            COMPUTE PAT-TOTAL-AMT-NET =
                (PATIENT-TOT-AMT  +
                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / 100))
@@ -478,9 +910,105 @@
            ADD PAT-TOTAL-AMT-NET   TO TOTAL-AMT-NET.
            ADD PATIENT-TOT-AMT     TO TOTAL-AMT-GROSS.
 
+      **** Break out the network totals separately, since out-of-
+      **** network claims get audited by compliance on their own.
+           IF IN-NETWORK
+               ADD +1               TO NBR-IN-NETWORK
+               ADD PAT-TOTAL-AMT-NET TO TOTAL-AMT-NET-IN
+           ELSE IF OUT-OF-NETWORK
+               ADD +1               TO NBR-OUT-NETWORK
+               ADD PAT-TOTAL-AMT-NET TO TOTAL-AMT-NET-OUT
+           END-IF.
+
+      **** Fold this admission into the bed occupancy/turnover table.
+           PERFORM 125-ACCUMULATE-BED-STATS.
+
+      **** Bucket this patient's outstanding COPAY/DEDUCTIBLE by age
+      **** since DATE-ADMIT for the collections aging report.
+           PERFORM 128-ACCUMULATE-AGING-STATS.
+
        120-EXIT.
            EXIT.
 
+      ******************************************************************
+
+      **** Finds this patient's BED-IDENTITY in BED-OCCUPANCY-TABLE and
+      **** adds the occupancy and stay length to it, or adds a new
+      **** entry when this is the first time the bed has been seen.
+       125-ACCUMULATE-BED-STATS.
+           SET BED-IDX TO 1.
+           SEARCH BED-OCCUPANCY-ITEM VARYING BED-IDX
+               AT END
+                   PERFORM 126-ADD-BED-ENTRY
+               WHEN BED-IDX > BED-TABLE-COUNT
+                   PERFORM 126-ADD-BED-ENTRY
+               WHEN BED-NBR (BED-IDX) = BED-IDENTITY
+                   ADD +1             TO BED-OCCUPANCY-COUNT (BED-IDX)
+                   ADD HOSPITAL-STAY-LTH
+                                      TO BED-STAY-TOTAL (BED-IDX)
+           END-SEARCH.
+
+      ******************************************************************
+
+      **** Adds a bed not yet seen this run to the table with its
+      **** first occupancy and stay length. A table already at
+      **** BED-OCCUPANCY-ITEM's OCCURS 500 capacity is counted and
+      **** skipped instead of subscripting past it.
+       126-ADD-BED-ENTRY.
+           IF BED-TABLE-COUNT >= 500
+               ADD +1 TO BED-TABLE-SKIPPED-COUNT
+           ELSE
+               ADD +1 TO BED-TABLE-COUNT
+               MOVE BED-IDENTITY      TO BED-NBR (BED-TABLE-COUNT)
+               MOVE +1                TO BED-OCCUPANCY-COUNT
+                                                  (BED-TABLE-COUNT)
+               MOVE HOSPITAL-STAY-LTH TO BED-STAY-TOTAL
+                                                  (BED-TABLE-COUNT)
+           END-IF.
+
+      ******************************************************************
+
+      **** Determines how many days it has been since DATE-ADMIT, then
+      **** adds this patient's outstanding COPAY and DEDUCTIBLE into
+      **** the matching aging bucket.
+       128-ACCUMULATE-AGING-STATS.
+           PERFORM 129-COMPUTE-DAYS-SINCE-ADMIT.
+
+           EVALUATE TRUE
+               WHEN DAYS-SINCE-ADMIT <= 30
+                   ADD +1      TO AGE-0-30-CNT
+                   ADD COPAY      TO AGE-0-30-COPAY
+                   ADD DEDUCTIBLE TO AGE-0-30-DEDUCT
+               WHEN DAYS-SINCE-ADMIT <= 60
+                   ADD +1      TO AGE-31-60-CNT
+                   ADD COPAY      TO AGE-31-60-COPAY
+                   ADD DEDUCTIBLE TO AGE-31-60-DEDUCT
+               WHEN DAYS-SINCE-ADMIT <= 90
+                   ADD +1      TO AGE-61-90-CNT
+                   ADD COPAY      TO AGE-61-90-COPAY
+                   ADD DEDUCTIBLE TO AGE-61-90-DEDUCT
+               WHEN OTHER
+                   ADD +1      TO AGE-91-UP-CNT
+                   ADD COPAY      TO AGE-91-UP-COPAY
+                   ADD DEDUCTIBLE TO AGE-91-UP-DEDUCT
+           END-EVALUATE.
+
+      ******************************************************************
+
+      **** Splits DATE-ADMIT (MM/DD/YYYY) into its parts and computes
+      **** the number of days between it and today's CURRENT-DATE-NUM.
+       129-COMPUTE-DAYS-SINCE-ADMIT.
+           MOVE DATE-ADMIT (1:2) TO DA-MONTH-WS.
+           MOVE DATE-ADMIT (4:2) TO DA-DAY-WS.
+           MOVE DATE-ADMIT (7:4) TO DA-YEAR-WS.
+
+           COMPUTE ADMIT-DATE-NUM =
+               DA-YEAR-WS * 10000 + DA-MONTH-WS * 100 + DA-DAY-WS.
+
+           COMPUTE DAYS-SINCE-ADMIT =
+               FUNCTION INTEGER-OF-DATE (CURRENT-DATE-NUM) -
+               FUNCTION INTEGER-OF-DATE (ADMIT-DATE-NUM).
+
       ******************************************************************
 
        130-WRITE-RECORDS.
@@ -514,6 +1042,13 @@
            WRITE RPT-REC FROM WS-OUTPUT-REC.
            ADD +1 TO RECORDS-WRITTEN.
 
+      **** Write the billing extract for cross-system reconciliation.
+           MOVE PATIENT-NBR        TO HB-PATIENT-NBR.
+           MOVE INS-POLICY-NO      TO HB-POLICY-NO.
+           MOVE ADMIT-DATE-NUM     TO HB-ADMIT-DATE-NUM.
+           MOVE PAT-TOTAL-AMT-NET  TO HB-TOTAL-AMT-NET.
+           WRITE HB-REC.
+
       **** Read the next data, terminate if no more data.
            PERFORM 900-READ-PATIENTS-RECORDS THRU 900-EXIT.
            ADD +1 TO RECORDS-READ.
@@ -527,9 +1062,25 @@
 
        200-CLEANUP.
 
-      **** Perform the print footer paragraph then close files
+      **** Perform the print footer and bed report paragraphs
+      **** then close files
            PERFORM 210-PRINT-FOOTER THRU 210-EXIT.
-           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE.
+           PERFORM 220-PRINT-BED-REPORT THRU 220-EXIT.
+           PERFORM 230-PRINT-AGING-REPORT THRU 230-EXIT.
+
+           IF ADMIT-HISTORY-SKIPPED-COUNT > 0
+               DISPLAY "*** WARNING: " ADMIT-HISTORY-SKIPPED-COUNT
+                   " ADMISSION(S) EXCEEDED ADMIT HISTORY TABLE "
+                   "CAPACITY AND WERE NOT RECORDED ***"
+           END-IF.
+
+           IF BED-TABLE-SKIPPED-COUNT > 0
+               DISPLAY "*** WARNING: " BED-TABLE-SKIPPED-COUNT
+                   " BED(S) EXCEEDED BED OCCUPANCY TABLE CAPACITY "
+                   "AND WERE NOT RECORDED ***"
+           END-IF.
+
+           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE, ADMHIST, HOSPBILL.
 
        200-EXIT.
            EXIT.
@@ -552,6 +1103,12 @@
            MOVE NBR-NO-COVERAGE         TO NO-COVERAGE-OUT.
            MOVE TOTAL-AMT-GROSS         TO TOTAL-GROSS-OUT.
            MOVE TOTAL-AMT-NET           TO TOTAL-NET-OUT.
+           MOVE NBR-IN-NETWORK          TO IN-NETWORK-CNT-OUT.
+           MOVE TOTAL-AMT-NET-IN        TO IN-NETWORK-AMT-OUT.
+           MOVE NBR-OUT-NETWORK         TO OUT-NETWORK-CNT-OUT.
+           MOVE TOTAL-AMT-NET-OUT       TO OUT-NETWORK-AMT-OUT.
+           MOVE LONG-STAY-RECS          TO LONG-STAY-OUT.
+           MOVE DUPLICATE-ADMIT-RECS    TO DUP-ADMIT-OUT.
 
       **** Write a blank line as spacing
            MOVE SPACES TO RPT-REC.
@@ -578,9 +1135,101 @@
            WRITE RPT-REC FROM WS-TOTALS-REC-12.
            WRITE RPT-REC FROM WS-TOTALS-REC-13.
 
+      **** Write a blank line as spacing
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+
+      **** Write the in-network / out-of-network subtotals
+           WRITE RPT-REC FROM WS-TOTALS-REC-14.
+           WRITE RPT-REC FROM WS-TOTALS-REC-15.
+
+      **** Write a blank line as spacing
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+
+      **** Write the long-stay outlier and duplicate-admission counts
+           WRITE RPT-REC FROM WS-TOTALS-REC-16.
+           WRITE RPT-REC FROM WS-TOTALS-REC-17.
+
        210-EXIT.
            EXIT.
 
+      ******************************************************************
+
+      **** Prints the bed occupancy/turnover report section, one line
+      **** per bed seen this run, in order of first occupancy.
+       220-PRINT-BED-REPORT.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+
+           WRITE RPT-REC FROM BED-RPT-HEADER-01.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           WRITE RPT-REC FROM BED-RPT-HEADER-02.
+           WRITE RPT-REC FROM BED-RPT-HEADER-03.
+
+           PERFORM VARYING BED-IDX FROM 1 BY 1
+               UNTIL BED-IDX > BED-TABLE-COUNT
+               PERFORM 225-PRINT-BED-LINE
+           END-PERFORM.
+
+       220-EXIT.
+           EXIT.
+
+      ******************************************************************
+
+      **** Computes and prints the occupancy count and average stay
+      **** length for one bed.
+       225-PRINT-BED-LINE.
+           COMPUTE BED-RPT-AVG-STAY ROUNDED =
+               BED-STAY-TOTAL (BED-IDX) / BED-OCCUPANCY-COUNT (BED-IDX).
+
+           MOVE BED-NBR (BED-IDX)             TO BED-RPT-BED-NBR.
+           MOVE BED-OCCUPANCY-COUNT (BED-IDX) TO BED-RPT-OCCUPANCY.
+
+           WRITE RPT-REC FROM BED-RPT-CONTENT-LINE.
+
+      ******************************************************************
+
+      **** Prints the copay/deductible aging report section, one line
+      **** per age bucket.
+       230-PRINT-AGING-REPORT.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+
+           WRITE RPT-REC FROM AGING-RPT-HEADER-01.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           WRITE RPT-REC FROM AGING-RPT-HEADER-02.
+           WRITE RPT-REC FROM AGING-RPT-HEADER-03.
+
+           MOVE "0-30"      TO AGING-RPT-LABEL.
+           MOVE AGE-0-30-CNT    TO AGING-RPT-CNT.
+           MOVE AGE-0-30-COPAY  TO AGING-RPT-COPAY.
+           MOVE AGE-0-30-DEDUCT TO AGING-RPT-DEDUCT.
+           WRITE RPT-REC FROM AGING-RPT-CONTENT-LINE.
+
+           MOVE "31-60"     TO AGING-RPT-LABEL.
+           MOVE AGE-31-60-CNT    TO AGING-RPT-CNT.
+           MOVE AGE-31-60-COPAY  TO AGING-RPT-COPAY.
+           MOVE AGE-31-60-DEDUCT TO AGING-RPT-DEDUCT.
+           WRITE RPT-REC FROM AGING-RPT-CONTENT-LINE.
+
+           MOVE "61-90"     TO AGING-RPT-LABEL.
+           MOVE AGE-61-90-CNT    TO AGING-RPT-CNT.
+           MOVE AGE-61-90-COPAY  TO AGING-RPT-COPAY.
+           MOVE AGE-61-90-DEDUCT TO AGING-RPT-DEDUCT.
+           WRITE RPT-REC FROM AGING-RPT-CONTENT-LINE.
+
+           MOVE "91+"       TO AGING-RPT-LABEL.
+           MOVE AGE-91-UP-CNT    TO AGING-RPT-CNT.
+           MOVE AGE-91-UP-COPAY  TO AGING-RPT-COPAY.
+           MOVE AGE-91-UP-DEDUCT TO AGING-RPT-DEDUCT.
+           WRITE RPT-REC FROM AGING-RPT-CONTENT-LINE.
+
+       230-EXIT.
+           EXIT.
+
       ******************************************************************
 
        900-READ-PATIENTS-RECORDS.
@@ -598,6 +1247,7 @@
       ******************************************************************
 
        999-RETURN-ERR.
+           MOVE 16 TO RETURN-CODE.
            GOBACK.
 
 
